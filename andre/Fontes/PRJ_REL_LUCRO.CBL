@@ -0,0 +1,499 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-REL-LUCRO.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "PRJ_FRO.SL".
+           COPY "PRJ_BIL.SL".
+
+           SELECT SORTER ASSIGN TO 'SORTER.ARQ'
+                  FILE STATUS   IS ST-SORTER.
+
+           SELECT PRINTF ASSIGN TO PRINTER
+                  FILE STATUS IS ST-PRINTF.
+
+
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "PRJ_FRO.FD".
+           COPY "PRJ_BIL.FD".
+
+       FD  PRINTF LABEL RECORD OMITTED.
+
+       01  PRINTF-R                       PIC X(255).
+
+       SD  SORTER.
+
+       01  SORT-REGISTR-1.
+           03  SORT-FRO-1        PIC 9(03).
+           03  SORT-DESC-1       PIC X(60).
+           03  SORT-CON-1        PIC 9(5)V99.
+           03  SORT-SUB-1        PIC 9(5)V99.
+           03  SORT-CAP-1        PIC 9(02).
+           03  SORT-QTD-1        PIC 9(05).
+           03  SORT-TOT-1        PIC 9(10)V99.
+
+       COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-IMPRIMIR             VALUE 02.
+
+       01  CAMPOS-W.
+           03  ST-FRO                PIC  X(02).
+               88 VAL-FRO            VALUE '00' THRU '09'.
+           03  ST-BIL                PIC  X(02).
+               88 VAL-BIL            VALUE '00' THRU '09'.
+           03  ST-SORTER             PIC  X(02).
+               88 VAL-SORTER         VALUE '00' THRU '09'.
+           03  ST-PRINTF             PIC  X(02).
+               88 VAL-PRINTF         VALUE '00' THRU '09'.
+
+           03  CAMPOS-TELA-W.
+               05 W-DATAINI               PIC  99/99/9999.
+               05 W-DATAFIN               PIC  99/99/9999.
+
+               05 W-DATAUXI               PIC  9(08).
+               05 REDEFINES W-DATAUXI.
+                  07 W-DIAAUXI            PIC  9(02).
+                  07 W-MESAUXI            PIC  9(02).
+                  07 W-ANOAUXI            PIC  9(04).
+               05 REDEFINES W-DATAUXI.
+                  07 W-ANOAUXI-I          PIC  9(04).
+                  07 W-MESAUXI-I          PIC  9(02).
+                  07 W-DIAAUXI-I          PIC  9(02).
+
+               05 W-DATAINI-I             PIC  9(08).
+               05 W-DATAFIN-I             PIC  9(08).
+               05 W-DATAVEN-I             PIC  9(08).
+
+               05 W-NROPAGI               PIC  9(05) VALUE 0.
+               05 W-CONTLIN               PIC  9(03) VALUE 0.
+               05 W-DATA-SISTEMA          PIC  9(08) VALUE 0.
+
+               05 W-QTD-FRO               PIC  9(05) VALUE 0.
+               05 W-TOT-FRO               PIC  9(10)V99 VALUE 0.
+               05 W-OCUPACAO              PIC  9(05)V99 VALUE 0.
+
+               05 W-LINHA-1.
+                  07 FILLER    PIC X(08) VALUE 'FROTA: '.
+                  07 W-L1-FRO  PIC 999B.
+                  07 W-L1-DESC PIC X(60).
+
+               05 W-LINHA-2.
+                  07 FILLER    PIC X(24) VALUE 'TARIFA SUBURBANO: R$'.
+                  07 W-L2-SUB  PIC Z99,99B(4).
+                  07 FILLER    PIC X(26)
+                               VALUE 'TARIFA CONVENCIONAL: R$'.
+                  07 W-L2-CON  PIC Z99,99B(4).
+                  07 FILLER    PIC X(12) VALUE 'CAPACIDADE: '.
+                  07 W-L2-CAP  PIC Z9.
+
+               05 W-LINHA-3.
+                  07 FILLER    PIC X(22) VALUE 'BILHETES VENDIDOS: '.
+                  07 W-L3-QTD  PIC ZZZZ9B(4).
+                  07 FILLER    PIC X(20) VALUE 'RECEITA TOTAL: R$'.
+                  07 W-L3-TOT  PIC Z(8)9,99B(4).
+                  07 FILLER    PIC X(22) VALUE 'OCUPACAO MEDIA (%): '.
+                  07 W-L3-OCU  PIC ZZZ9,99.
+
+               05 W-CAB-1.
+                  07 FILLER               PIC  X(74) VALUE
+                     'RELATORIO DE RENTABILIDADE DE ROTAS'.
+                  07 W-CAB-DTSIS          PIC  99/99/9999B(4).
+                  07 FILLER               PIC  X(05) VALUE 'PAG.'.
+                  07 W-CAB-NPAG           PIC  ZZ.ZZ9B.
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+       01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+
+       01  JANELA-PRINCIPAL             PIC X(10) EXTERNAL.
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+           COPY "DATASW.CPY".
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 LABEL       LINE 02 COL 05
+                          TITLE "Per?odo de:"
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATAINI
+                          LINE 02
+                          COL 17
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 02 COL 29
+                          TITLE "a"
+                          ID 3
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATAFIN
+                          LINE 02
+                          COL 31
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 4
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Imprimir"
+                          LINE 05
+                          COL 05
+                          SIZE 12
+                          ID 5
+                          EXCEPTION-VALUE EXCEPTION-IMPRIMIR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 05
+                          COL 20
+                          SIZE 13
+                          SELF-ACT
+                          ID 6
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+           OPEN INPUT CFROTA
+           IF NOT VAL-FRO
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CBILHETE
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO.
+
+           ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 105 LINES 9
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Relat?rio de rentabilidade de rotas"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PRINCIPAL.
+
+           INITIALIZE W-DATAINI W-DATAFIN.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE WINDOW JANELA-PRINCIPAL.
+
+           CANCEL SORT.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXCEPTION-TELA-PRINCIPAL.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF
+
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-IMPRIMIR
+                  IF W-DATAINI <> '00/00/0000'
+                     MOVE W-DATAINI TO W-DATA-CRIT
+                     PERFORM CRITICA-DATA
+                     IF NOT DATA-OK
+                        INITIALIZE CA-MESSAGE-LINK
+                        MOVE 'Data inicial inv?lida.' TO CA-MESSAGE-1
+                        PERFORM MOSTRA-MSG-ERRO
+                        EXIT PARAGRAPH
+                     END-IF
+                  END-IF
+                  IF W-DATAFIN = '00/00/0000'
+                     MOVE 99999999 TO W-DATAFIN
+                     DISPLAY TELA-PRINCIPAL
+                  END-IF
+                  IF W-DATAFIN <> '99/99/9999'
+                     MOVE W-DATAFIN TO W-DATA-CRIT
+                     PERFORM CRITICA-DATA
+                     IF NOT DATA-OK
+                        INITIALIZE CA-MESSAGE-LINK
+                        MOVE 'Data final inv?lida.' TO CA-MESSAGE-1
+                        PERFORM MOSTRA-MSG-ERRO
+                        EXIT PARAGRAPH
+                     END-IF
+                  END-IF
+
+                  MOVE W-DATAINI TO W-DATAUXI
+                  COMPUTE W-DATAINI-I = W-ANOAUXI * 10000 +
+                                        W-MESAUXI * 100 +
+                                        W-DIAAUXI
+                  MOVE W-DATAFIN TO W-DATAUXI
+                  COMPUTE W-DATAFIN-I = W-ANOAUXI * 10000 +
+                                        W-MESAUXI * 100 +
+                                        W-DIAAUXI
+
+                  IF W-DATAFIN-I < W-DATAINI-I
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 'Range de data inv?lido.' TO CA-MESSAGE-1
+                     PERFORM MOSTRA-MSG-ERRO
+                     EXIT PARAGRAPH
+                  END-IF
+
+                  INITIALIZE W-NROPAGI
+                  MOVE 800 TO W-CONTLIN
+
+                  OPEN OUTPUT PRINTF
+                  INITIALIZE FRO-REG-1
+                  START CFROTA KEY >= FRO-ID
+                  IF VAL-FRO
+                     SORT SORTER DESCENDING KEY SORT-TOT-1
+                          INPUT  PROCEDURE INPUTPROCE
+                          OUTPUT PROCEDURE OUTPUTPROC
+                  END-IF
+                  CLOSE PRINTF
+           END-EVALUATE.
+
+       INPUTPROCE.
+           PERFORM UNTIL NOT VAL-FRO
+              READ CFROTA NEXT AT END
+                          EXIT PERFORM
+              END-READ
+              IF NOT VAL-FRO
+                 IF ST-FRO <> '10'
+                    PERFORM ERRO-ARQUIVO
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+
+              INITIALIZE SORT-REGISTR-1
+                         W-QTD-FRO W-TOT-FRO
+
+              MOVE 0 TO BIL-FRO
+              MOVE 0 TO BIL-DATA BIL-VIA BIL-TIPO
+              START CBILHETE KEY >= BIL-RK-1
+              IF VAL-BIL
+                 PERFORM UNTIL NOT VAL-BIL
+                    READ CBILHETE NEXT AT END
+                                EXIT PERFORM
+                    END-READ
+                    IF NOT VAL-BIL
+                       EXIT PERFORM
+                    END-IF
+
+                    IF BIL-FRO NOT = FRO-ID
+                       EXIT PERFORM
+                    END-IF
+
+                    MOVE BIL-DATA TO W-DATAUXI
+                    COMPUTE W-DATAVEN-I = W-ANOAUXI * 10000 +
+                                          W-MESAUXI * 100 +
+                                          W-DIAAUXI
+
+                    IF W-DATAVEN-I >= W-DATAINI-I AND <= W-DATAFIN-I
+                       ADD 1 TO W-QTD-FRO
+                       ADD BIL-TOT TO W-TOT-FRO
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+              IF FRO-CAP > 0
+                 COMPUTE W-OCUPACAO ROUNDED =
+                         (W-QTD-FRO / FRO-CAP) * 100
+              ELSE
+                 MOVE 0 TO W-OCUPACAO
+              END-IF
+
+              MOVE FRO-ID    TO SORT-FRO-1
+              MOVE FRO-DESC  TO SORT-DESC-1
+              MOVE FRO-CON   TO SORT-CON-1
+              MOVE FRO-SUB   TO SORT-SUB-1
+              MOVE FRO-CAP   TO SORT-CAP-1
+              MOVE W-QTD-FRO TO SORT-QTD-1
+              MOVE W-TOT-FRO TO SORT-TOT-1
+              RELEASE SORT-REGISTR-1
+           END-PERFORM.
+
+       OUTPUTPROC.
+           PERFORM UNTIL 1 = 2
+              RETURN SORTER AT END
+                            EXIT PERFORM
+              END-RETURN
+
+              PERFORM TESTA-QUEBRA-PAGINA
+
+              MOVE SORT-FRO-1  TO W-L1-FRO
+              MOVE SORT-DESC-1 TO W-L1-DESC
+              WRITE PRINTF-R FROM W-LINHA-1 AFTER 1
+
+              MOVE SORT-SUB-1  TO W-L2-SUB
+              MOVE SORT-CON-1  TO W-L2-CON
+              MOVE SORT-CAP-1  TO W-L2-CAP
+              WRITE PRINTF-R FROM W-LINHA-2 AFTER 1
+
+              IF FRO-CAP > 0 OR SORT-CAP-1 > 0
+                 COMPUTE W-OCUPACAO ROUNDED =
+                         (SORT-QTD-1 / SORT-CAP-1) * 100
+              ELSE
+                 MOVE 0 TO W-OCUPACAO
+              END-IF
+
+              MOVE SORT-QTD-1  TO W-L3-QTD
+              MOVE SORT-TOT-1  TO W-L3-TOT
+              MOVE W-OCUPACAO  TO W-L3-OCU
+              WRITE PRINTF-R FROM W-LINHA-3 AFTER 1
+
+              MOVE SPACES TO PRINTF-R
+              WRITE PRINTF-R AFTER 1
+
+              ADD 5 TO W-CONTLIN
+           END-PERFORM.
+
+       TESTA-QUEBRA-PAGINA.
+           IF W-CONTLIN > 58
+
+              PERFORM IMPRIME-CABECALHO
+
+              MOVE SPACES TO PRINTF-R
+              WRITE PRINTF-R AFTER 1
+
+              ADD 2 TO W-CONTLIN
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           IF W-NROPAGI = 0
+              ACCEPT W-DATA-SISTEMA FROM CENTURY-DATE
+              MOVE W-DATA-SISTEMA TO W-DATAUXI
+              COMPUTE W-DATA-SISTEMA = W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+              WRITE PRINTF-R AFTER 0
+           ELSE
+              WRITE PRINTF-R AFTER PAGE.
+
+           ADD 1 TO W-NROPAGI
+           MOVE W-NROPAGI      TO W-CAB-NPAG
+           MOVE W-DATA-SISTEMA TO W-CAB-DTSIS
+           WRITE PRINTF-R FROM W-CAB-1 AFTER 1
+
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           WRITE PRINTF-R AFTER 1
+
+           MOVE 3 TO W-CONTLIN.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-REL-LUCRO' TO ERRL-PROG
+              MOVE SPACES TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       PERGUNTA-INICIALIZA.
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Deseja inicializar o arquivo' TO CA-MESSAGE-1
+           MOVE W-ARQUIVO TO CA-MESSAGE-2
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 2
+              PERFORM ERRO-ARQUIVO.
+
+       COPY "DATASP.CPY".
