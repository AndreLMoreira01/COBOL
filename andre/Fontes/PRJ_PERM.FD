@@ -0,0 +1,9 @@
+       FD  CPERM
+           LABEL RECORD STANDARD.
+       01  PERM-REG-1.
+           03 PERM-CHAVE.
+              05 PERM-TIPO                PIC 9(1).
+              05 PERM-PROGRAMA            PIC X(20).
+           03 PERM-PERMITIDO              PIC X(01).
+              88 PERM-OK                  VALUE 'S' FALSE 'N'.
+           03 PERM-USU                    PIC X(10).
