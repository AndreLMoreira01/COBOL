@@ -0,0 +1,7 @@
+       FD  CPARAM
+           LABEL RECORD STANDARD.
+       01  PARAM-REG-1.
+           03 PARAM-CHAVE                PIC 9(02).
+           03 PARAM-DESC                 PIC X(40).
+           03 PARAM-VALOR                PIC 9(5)V9999.
+           03 PARAM-USU                  PIC X(10).
