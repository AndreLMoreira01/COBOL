@@ -0,0 +1,9 @@
+       FD  CFROTAH
+           LABEL RECORD STANDARD.
+       01  FROH-REG-1.
+           03 FROH-CHAVE.
+              05 FROH-FRO-ID              PIC 9(03).
+              05 FROH-DATA                PIC 9(08).
+           03 FROH-SUB                    PIC 9(5)V99.
+           03 FROH-CON                    PIC 9(5)V99.
+           03 FROH-USU                    PIC X(10).
