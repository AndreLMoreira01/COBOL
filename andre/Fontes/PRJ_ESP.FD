@@ -0,0 +1,19 @@
+       FD  CESPERA
+           LABEL RECORD STANDARD.
+       01  ESP-REG-1.
+           03 ESP-CHAVE.
+              05 ESP-FRO                 PIC 9(03).
+              05 ESP-DATA                PIC 9(08).
+              05 ESP-VIA                 PIC 9(1).
+              05 ESP-TIPO                PIC 9(2).
+              05 ESP-SEQ                 PIC 9(08).
+           03 ESP-CLI                    PIC 9(11).
+           03 ESP-NOME                   PIC X(60).
+           03 ESP-TEL                    PIC 9(10).
+           03 ESP-DT-INC                 PIC 9(08).
+           03 ESP-HR-INC                 PIC 9(08).
+           03 ESP-STATUS                 PIC 9(1).
+              88 ESP-PENDENTE            VALUE 1.
+              88 ESP-NOTIFICADO          VALUE 2.
+              88 ESP-ATENDIDO            VALUE 3.
+              88 ESP-CANCELADO           VALUE 4.
