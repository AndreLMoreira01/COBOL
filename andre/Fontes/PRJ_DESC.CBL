@@ -166,6 +166,11 @@
                             BACKGROUND-LOW
                             HANDLE JANELA-PROGRAMA.
 
+           | Pr?-seleciona o desconto que o cliente j?
+           | tem direito (W-TIPO), em vez de abrir sempre marcado no
+           | menor percentual.
+           MOVE W-TIPO TO W-OPC-DESC
+
            DISPLAY TELA-PRINCIPAL.
 
 	   IF W-TIPO = 1
@@ -179,13 +184,16 @@
 	      MODIFY P15, ENABLED = FALSE
 	      MODIFY P50, ENABLED = FALSE
 	      MODIFY P25, ENABLED = FALSE
+	   END-IF
+
 	   IF W-TIPO = 3
 	      MODIFY P50, ENABLED = FALSE
 	      MODIFY P25, ENABLED = FALSE
-	   IF W-TIPO = 4
-	      MODIFY P50, ENABLED = FALSE
 	   END-IF
 
+	   IF W-TIPO = 4
+	      MODIFY P50, ENABLED = FALSE
+	   END-IF.
 
            PERFORM TEST AFTER UNTIL TECLOU-ESC
               ACCEPT TELA-PRINCIPAL
