@@ -15,15 +15,20 @@
        COPY "PRJ_USU.SL".
        COPY "PRJ_CLI.SL".
        COPY "PRJ_LOG.SL".
+       COPY "PRJ_MAILQ.SL".
+       COPY "PRJ_FROH.SL".
+       COPY "PRJ_FROB.SL".
+       COPY "PRJ_SEQ.SL".
+       COPY "PRJ_ESP.SL".
+       COPY "PRJ_PARAM.SL".
+       COPY "PRJ_TAXA.SL".
        SELECT PRINTF ASSIGN TO PRINTER
               FILE STATUS IS ST-PRI.
 
-       SELECT SORTER ASSIGN TO 'SORTER.ARQ'
-                  FILE STATUS   IS ST-SOR.
 
 
-       
-       
+
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,18 +37,35 @@
        COPY "PRJ_USU.FD".
        COPY "PRJ_CLI.FD".
        COPY "PRJ_LOG.FD".
+       COPY "PRJ_MAILQ.FD".
+       COPY "PRJ_FROH.FD".
+       COPY "PRJ_FROB.FD".
+       COPY "PRJ_SEQ.FD".
+       COPY "PRJ_ESP.FD".
+       COPY "PRJ_PARAM.FD".
+       COPY "PRJ_TAXA.FD".
        FD  PRINTF LABEL RECORD OMITTED.
- 
-       01  PRINTF-R                       PIC X(255).
-
-       SD  SORTER.
 
-       01  SORT-NMR                       PIC 9(16).
+       01  PRINTF-R                       PIC X(255).
 
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-CONFIRMAR            VALUE 02.
        78  EXCEPTION-POLTRONA             VALUE 03.
+       78  EXCEPTION-ESTORNAR             VALUE 04.
+       78  EXCEPTION-REIMPRIMIR           VALUE 05.
+       78  EXCEPTION-MAPA-POLTRONAS       VALUE 06.
+       78  EXCEPTION-SELEC-MAPA           VALUE 07.
+       78  EXCEPTION-EMBARQUE             VALUE 08.
+       78  EXCEPTION-NAO-EMBARCOU         VALUE 09.
+       78  W-TIMEOUT-SESSAO               VALUE 300.
+       | W-PERC igual ou acima desse n?vel (4 = 25%,
+       | 5 = 50%) exige autoriza??o de um gerente/administrador.
+       78  W-LIMITE-APROV-GER             VALUE 4.
 
        01  W-CAMPOS.
            03  ST-USU                PIC  X(02).
@@ -56,10 +78,26 @@
                88 VAL-CLI            VALUE '00' THRU '09'.
 	   03  ST-PRI                PIC  X(02).
                88 VAL-PRI            VALUE '00' THRU '09'.
-	   03  ST-SOR                PIC  X(02).
-               88 VAL-SOR            VALUE '00' THRU '09'.
+	   03  ST-SEQ                PIC  X(02).
+               88 VAL-SEQ            VALUE '00' THRU '09'.
+	   03  ST-ESP                PIC  X(02).
+               88 VAL-ESP            VALUE '00' THRU '09'.
 	   03  ST-LOG                PIC  X(02).
                88 VAL-LOG            VALUE '00' THRU '09'.
+	   03  ST-MAQ                PIC  X(02).
+               88 VAL-MAQ            VALUE '00' THRU '09'.
+	   03  ST-FROH               PIC  X(02).
+               88 VAL-FROH           VALUE '00' THRU '09'.
+	   03  ST-FROB               PIC  X(02).
+               88 VAL-FROB           VALUE '00' THRU '09'.
+	   03  ST-PARAM              PIC  X(02).
+               88 VAL-PARAM          VALUE '00' THRU '09'.
+	   03  W-PARAM-ATIVA         PIC  X(01) VALUE 'N'.
+               88 PARAM-ATIVA        VALUE 'S' FALSE 'N'.
+	   03  ST-TAXA               PIC  X(02).
+               88 VAL-TAXA           VALUE '00' THRU '09'.
+	   03  W-TAXA-ATIVA          PIC  X(01) VALUE 'N'.
+               88 TAXA-ATIVA         VALUE 'S' FALSE 'N'.
 
 	   03 CAMPOS-TELA.
 	       05 W-FRO         PIC 9(03).
@@ -96,6 +134,9 @@
 		  07 W-MM                  PIC 9(02).
 	       05 W-AUX-LOG                PIC X(60).
 
+	       05 W-MOTIVO      PIC X(60).
+	       05 W-NMR-REIMP   PIC 9(16).
+	       05 W-NMR-EMBARQUE PIC 9(16).
 	       05 W-VIA         PIC 9(1).
 	       05 W-TIPO        PIC 9(2).
 	       05 W-POL         PIC 9(2).
@@ -103,8 +144,14 @@
 	       05 W-DESC        PIC 9(1) VALUE 0.
 	       05 W-TOT         PIC 9(5)V99.
 	       05 W-NMR         PIC 9(16).
+	       05 W-NUM-FISCAL  PIC 9(9).
+	       05 W-SERIE-FISCAL PIC X(3) VALUE '001'.
 	       05 W-PERC        PIC 9(2) VALUE 0.
 	       05 W-TIPO-DESC   PIC 9(1).
+	       | Tabela de desconto (percentual por W-PERC),
+	       | carregada por CARREGA-TAB-DESCONTO - substitui os
+	       | percentuais que antes estavam fixos no c?digo.
+	       05 W-TAB-DESC-PERC PIC 9(3)V99 OCCURS 5 TIMES.
 	       05 W-CLI-NOME    PIC X(60).
 	       05 W-CLI-END     PIC X(100).
 	       05 W-CLI-TEL     PIC 9(10).
@@ -115,11 +162,68 @@
 	       05 W-CLI-DESC    PIC 9(04).
 	       05 W-HR-VEND     PIC 9(04).
 	       05 W-USU         PIC X(10).
+	       05 W-FILIAL-USU  PIC X(10).
 	       05 W-CONTFRO     PIC 9(5) VALUE 0.
-	       05 LUGARES-S OCCURS 30 TIMES.
+	       05 W-CAPACIDADE  PIC 9(2) VALUE 30.
+	       05 W-HIST-SUB    PIC 9(5)V99.
+	       05 W-HIST-CON    PIC 9(5)V99.
+	       05 W-DIAS-FRO    PIC X(7).
+	       05 W-DIA-JULIANO PIC 9(9).
+	       05 W-DIA-SEMANA  PIC 9(1).
+	       05 W-POS-DIA     PIC 9(1).
+	       05 LUGARES-S OCCURS 60 TIMES.
 	           07 OCUPADO-S PIC 9(1) VALUE 0.
-	       05 LUGARES-C OCCURS 30 TIMES.
-	           07 OCUPADO-C PIC 9(1) VALUE 0.   
+	       05 LUGARES-C OCCURS 60 TIMES.
+	           07 OCUPADO-C PIC 9(1) VALUE 0.
+
+	       05 W-IDA-VOLTA   PIC 9(1) VALUE 0.
+                  88 TEM-VOLTA          VALUE 1.
+	       05 W-FRO-V       PIC 9(03).
+	       05 W-NOME-FRO-V  PIC X(60).
+	       05 W-DATA-EDIT-V PIC 99/99/9999.
+	       05 W-DATA-CRIT-V PIC 9(08).
+	       05 W-VIA-V       PIC 9(1).
+	       05 W-TIPO-V      PIC 9(2).
+	       05 W-POL-V       PIC 9(2).
+	       05 W-NMR-IDA     PIC 9(16).
+	       05 W-NMR-VOLTA   PIC 9(16).
+
+	       | APROVA??O DE GERENTE: preenchidos por
+	       | VALIDA-APROVACAO-DESCONTO quando W-PERC >= W-LIMITE-APROV-GER.
+	       05 W-APROV             PIC X(1).
+	       05 W-GER-LOGIN         PIC X(10).
+
+	       | LISTA DE ESPERA: usada quando VERIFICA-
+	       | POLTRONA recusa a poltrona e a viagem inteira j? est?
+	       | esgotada (nenhum assento livre do mesmo tipo).
+	       05 W-ESP-OCUP-TOTAL    PIC 9(3) VALUE 0.
+	       05 W-ESP-ACHOU         PIC X(1) VALUE 'N'.
+	           88 ESP-ACHOU-ALGUEM   VALUE 'S'.
+
+	       | VENDA EM GRUPO: lista de poltronas
+	       | separadas por ';' (ex: "5;6;7") para reservar v?rios
+	       | assentos da mesma viagem em uma ?nica confirma??o.
+	       05 W-POLTRONAS-GRUPO   PIC X(30).
+	       05 W-QTD-GRUPO         PIC 9(2) VALUE 0.
+	       05 W-IND-GRUPO         PIC 9(2).
+	       05 W-POS-GRUPO         PIC 9(3).
+	       05 W-TAM-GRUPO         PIC 9(3).
+	       05 W-POL-GRUPO-AUX     PIC X(3).
+	       05 W-POL-GRUPO-TAB OCCURS 10 TIMES.
+	          07 W-POL-GRUPO      PIC 9(2).
+	          07 W-NMR-GRUPO      PIC 9(16).
+
+	       05 W-FRO-BKP         PIC 9(03).
+	       05 W-NOME-FRO-BKP    PIC X(60).
+	       05 W-DATA-EDIT-BKP   PIC 99/99/9999.
+	       05 W-DATA-CRIT-BKP   PIC 9(08).
+	       05 W-VIA-BKP         PIC 9(1).
+	       05 W-TIPO-BKP        PIC 9(2).
+	       05 W-POL-BKP         PIC 9(2).
+	       05 W-AUX-QTD-BKP     PIC 9(1).
+	       05 W-CAPACIDADE-BKP  PIC 9(2).
+	       05 W-TOT-BKP         PIC 9(5)V99.
+
                05 FILLER                  PIC  X(01) VALUE ' '.
                   88 VALIDACAO-OK         VALUE 'S' FALSE ' '.
 	       05 FILLER                  PIC  X(01) VALUE ' '.
@@ -156,7 +260,12 @@
 		  07 FILLER PIC X(29) VALUE ALL SPACES.
 		  07 FILLER  PIC X(14) VALUE 'HORA DA VENDA:'.
 		  07 W-L6-HR PIC 99.99.
-		  
+		05 W-LINHA-7.
+		  07 FILLER      PIC X(15) VALUE 'CUPOM FISCAL N?'.
+		  07 W-L7-NFIS   PIC 9(9).
+		  07 FILLER      PIC X(9)  VALUE '  SERIE: '.
+		  07 W-L7-SERIE  PIC X(3).
+
 
 
 
@@ -185,6 +294,7 @@
 	       88 SETA-CIMA               VALUE 52.
                88 SETA-BAIXO              VALUE 53.
                88 OCORREU-EVENTO          VALUE 96.
+               88 TIMEOUT-SESSAO          VALUE 9001.
 
 	   03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
                05 W-ACCEPT-CONTROL        PIC 9.
@@ -193,6 +303,17 @@
                05 W-CONTROL-ID            PIC X(2) COMP-X.
 
        01  JANELA-PROGRAMA                PIC X(10).
+       01  JANELA-MAPA                    PIC X(10).
+
+       01  CAMPOS-MAPA-POLTRONAS-W.
+           03  W-MAPA-QTD                 PIC  9(03) VALUE 0.
+           03  W-MAPA-IDX                 PIC  9(03) VALUE 0.
+           03  W-MAPA-POL-TAB OCCURS 60 TIMES
+                                          PIC  9(02).
+           03  W-MAPA-LINHA.
+               05  WM-POLTRONA            PIC  ZZ9.
+               05  FILLER                 PIC  X(03) VALUE SPACES.
+               05  WM-STATUS              PIC  X(08).
 
            COPY "MAINRTN.MSG".
            COPY "ACUGUI.DEF".
@@ -327,8 +448,6 @@
                           ID 11
                           TRANSPARENT.
 
-	   | CRIAR UM OUTRA FORMA DE ESCOLHER A POLTRONA, COMBO-BOX, LIST
-
            03 ENTRY-FIELD USING W-POL
 	                  COLOR 33024 
                           LINE 08
@@ -353,6 +472,14 @@
                          EXCEPTION PROCEDURE PROC-POL
                          LINES 20  NOTIFY-SELCHANGE.
 
+           03 PUSH-BUTTON TITLE "&Mapa"
+                          LINE 08
+                          COL 76
+                          SIZE 10
+                          ID 41
+                          FONT SMALL-FONT
+                          EXCEPTION-VALUE EXCEPTION-MAPA-POLTRONAS.
+
            03 LABEL       LINE 16 COL 05
                           TITLE "Total:"
                           ID 7
@@ -418,6 +545,204 @@
                           ID 15
                           EXCEPTION-VALUE 27.
 
+           03 LABEL       LINE 20 COL 05
+                          TITLE "Motivo do cancelamento:"
+                          ID 19
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-MOTIVO
+                          LINE 20
+                          COL 30
+                          SIZE 40
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 22
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Estornar"
+                          LINE 20
+                          COL 72
+                          SIZE 15
+                          ID 23
+                          EXCEPTION-VALUE EXCEPTION-ESTORNAR.
+
+           03 LABEL       LINE 22 COL 05
+                          TITLE "N? do bilhete:"
+                          ID 24
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-NMR-REIMP
+                          LINE 22
+                          COL 30
+                          SIZE 16
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 25
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Reimprimir"
+                          LINE 22
+                          COL 72
+                          SIZE 15
+                          ID 26
+                          EXCEPTION-VALUE EXCEPTION-REIMPRIMIR.
+
+           03 LABEL       LINE 24 COL 05
+                          TITLE "Ida e volta (1-Sim/0-N?o):"
+                          ID 27
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-IDA-VOLTA
+                          LINE 24
+                          COL 32
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 28
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 24 COL 38
+                          TITLE "Frota volta:"
+                          ID 29
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-FRO-V
+                          LINE 24
+                          COL 51
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 30
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 24 COL 60
+                          TITLE "Data da viagem volta:"
+                          ID 31
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATA-EDIT-V
+                          LINE 24
+                          COL 82
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 32
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 26 COL 05
+                          TITLE "N? da viagem volta:"
+                          ID 33
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-VIA-V
+                          LINE 26
+                          COL 26
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 34
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 26 COL 32
+                          TITLE "Tipo volta:"
+                          ID 35
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-TIPO-V
+                          LINE 26
+                          COL 44
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 36
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 26 COL 50
+                          TITLE "Poltrona volta:"
+                          ID 37
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-POL-V
+                          LINE 26
+                          COL 66
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 38
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 27 COL 05
+                          TITLE "Poltronas (grupo):"
+                          ID 39
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-POLTRONAS-GRUPO
+                          LINE 27
+                          COL 24
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 40
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 28 COL 05
+                          TITLE "N? do bilhete p/ embarque:"
+                          ID 42
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-NMR-EMBARQUE
+                          LINE 28
+                          COL 34
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 43
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Embarque"
+                          LINE 28
+                          COL 55
+                          SIZE 12
+                          ID 44
+                          EXCEPTION-VALUE EXCEPTION-EMBARQUE.
+
+           03 PUSH-BUTTON TITLE "&No-show"
+                          LINE 28
+                          COL 68
+                          SIZE 12
+                          ID 45
+                          EXCEPTION-VALUE EXCEPTION-NAO-EMBARCOU.
+
+       01  TELA-MAPA-POLTRONAS.
+           03 LST-MAPA-POLTRONAS LIST-BOX
+                       LINE 02
+                       COL 02
+                       SIZE 40
+                       LINES 20
+                       3-D
+                       ID 1
+                       FONT SMALL-FONT
+                       USING W-MAPA-IDX
+                       UNSORTED
+                       NOTIFY.
+
+           03 PUSH-BUTTON TITLE "&Selecionar"
+                          LINE 23
+                          COL 04
+                          SIZE 14
+                          ID 2
+                          EXCEPTION-VALUE EXCEPTION-SELEC-MAPA.
+
+           03 PUSH-BUTTON TITLE "&Fechar"
+                          LINE 23
+                          COL 21
+                          SIZE 12
+                          SELF-ACT
+                          ID 3
+                          EXCEPTION-VALUE 27.
+
        PROCEDURE DIVISION USING W-LOGIN-L.
        INICIO.
            
@@ -443,6 +768,34 @@
            IF NOT VAL-FRO
               PERFORM ERRO-ARQUIVO.
 
+	   OPEN INPUT CFROTAH
+           IF NOT VAL-FROH
+              PERFORM ERRO-ARQUIVO.
+
+	   OPEN INPUT CFROBLQ
+           IF NOT VAL-FROB
+              PERFORM ERRO-ARQUIVO.
+
+	   OPEN INPUT CPARAM
+           IF ST-PARAM = '35'
+              SET PARAM-ATIVA TO FALSE
+           ELSE
+              IF NOT VAL-PARAM
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              SET PARAM-ATIVA TO TRUE
+           END-IF.
+
+	   OPEN INPUT CTAXA
+           IF ST-TAXA = '35'
+              SET TAXA-ATIVA TO FALSE
+           ELSE
+              IF NOT VAL-TAXA
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              SET TAXA-ATIVA TO TRUE
+           END-IF.
+
 	    OPEN I-O CCLIENTE
            IF ST-CLI = '35'
               PERFORM PERGUNTA-INICIALIZA
@@ -454,11 +807,29 @@
            IF NOT VAL-USU
               PERFORM ERRO-ARQUIVO.
 
-	  
+	   OPEN I-O CSEQ
+           IF ST-SEQ = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CSEQ
+              CLOSE CSEQ
+              OPEN I-O CSEQ.
+           IF NOT VAL-SEQ
+              PERFORM ERRO-ARQUIVO.
+
+	   OPEN I-O CESPERA
+           IF ST-ESP = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CESPERA
+              CLOSE CESPERA
+              OPEN I-O CESPERA.
+           IF NOT VAL-ESP
+              PERFORM ERRO-ARQUIVO.
+
+
 	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY FLOATING GRAPHICAL WINDOW
-                           SIZE 130 LINES 20
+                           SIZE 130 LINES 30
                            CONTROL FONT SMALL-FONT
                            COLOR 257
                            TITLE "Emiss?o de bilhetes"
@@ -469,6 +840,8 @@
                            HANDLE JANELA-PROGRAMA.
 	   INITIALIZE W-DESC
 
+	   PERFORM CARREGA-TAB-DESCONTO
+
 	   INITIALIZE USU-REG-1
 	   MOVE W-LOGIN-L TO USU-LOGIN
 	   READ CUSUARIO
@@ -480,6 +853,7 @@
                     PERFORM ERRO-ARQUIVO.
 
            MOVE W-LOGIN-L TO W-USU
+           MOVE USU-FILIAL TO W-FILIAL-USU
 
 	   ACCEPT W-DATASIS FROM CENTURY-DATE
            MOVE W-DATASIS  TO W-DATAUXI
@@ -492,26 +866,90 @@
 
 	   PERFORM TEST AFTER UNTIL TECLOU-ESC
               ACCEPT TELA-PRINCIPAL
+                     TIME-OUT W-TIMEOUT-SESSAO
                      ON EXCEPTION PERFORM TRATA-EXC
               END-ACCEPT
            END-PERFORM.
 
        FIM.
-           CLOSE CUSUARIO CFROTA CBILHETE CCLIENTE.
+           CLOSE CUSUARIO CFROTA CBILHETE CCLIENTE CSEQ CESPERA CPARAM
+               CFROTAH CFROBLQ CTAXA.
 
            CLOSE WINDOW JANELA-PROGRAMA.
 
            EXIT PROGRAM
            STOP RUN.
 
+       CARREGA-TAB-DESCONTO.
+           | Tabela de desconto indexada por W-PERC (1=5%, 2=10%,
+           | 3=15%, 4=25%, 5=50%); os percentuais abaixo s? o
+           | default usado quando CTAXA n?o est? dispon?vel - quando
+           | est?, cada faixa ? sobreposta pelo valor cadastrado em
+           | PRJ-CAD-TAXA (TAXA-TIPO 3 a 7, mesmo arquivo/tela j?
+           | usados para manter a taxa por km em BUSCA-TAXA-VIGENTE).
+           MOVE  5 TO W-TAB-DESC-PERC(1)
+           MOVE 10 TO W-TAB-DESC-PERC(2)
+           MOVE 15 TO W-TAB-DESC-PERC(3)
+           MOVE 25 TO W-TAB-DESC-PERC(4)
+           MOVE 50 TO W-TAB-DESC-PERC(5)
+
+           IF TAXA-ATIVA
+	      ACCEPT W-DATASIS FROM CENTURY-DATE
+              MOVE W-DATASIS  TO W-DATAUXI
+              COMPUTE W-DATASIS =    W-ANOAUXI-I +
+                                      W-MESAUXI-I * 10000 +
+                                      W-DIAAUXI-I * 1000000
+
+              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 5
+                 PERFORM BUSCA-TAXA-DESCONTO
+              END-PERFORM
+           END-IF.
+
+       BUSCA-TAXA-DESCONTO.
+           INITIALIZE TAXA-REG-1
+           COMPUTE TAXA-TIPO = IND + 2
+           START CTAXA KEY >= TAXA-CHAVE
+               INVALID KEY EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL 1 = 2
+              READ CTAXA NEXT AT END
+                          EXIT PERFORM
+              END-READ
+              IF NOT VAL-TAXA
+                 EXIT PERFORM
+              END-IF
+              IF TAXA-TIPO NOT = IND + 2
+                 EXIT PERFORM
+              END-IF
+              IF TAXA-DATA > W-DATASIS
+                 EXIT PERFORM
+              END-IF
+              MOVE TAXA-VALOR TO W-TAB-DESC-PERC(IND)
+           END-PERFORM.
+
        TRATA-EXC.
            IF EVENT-TYPE = CMD-CLOSE
               SET TECLOU-ESC TO TRUE
               EXIT PARAGRAPH.
 
+           IF TIMEOUT-SESSAO
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH.
+
            EVALUATE TECLA-ESCAPE
              WHEN EXCEPTION-CONFIRMAR
                   PERFORM CONFIRMAR
+             WHEN EXCEPTION-ESTORNAR
+                  PERFORM ESTORNAR-BILHETE
+             WHEN EXCEPTION-REIMPRIMIR
+                  PERFORM REIMPRIMIR-BILHETE
+             WHEN EXCEPTION-MAPA-POLTRONAS
+                  PERFORM MOSTRA-MAPA-POLTRONAS
+             WHEN EXCEPTION-EMBARQUE
+                  PERFORM MARCA-EMBARCADO
+             WHEN EXCEPTION-NAO-EMBARCOU
+                  PERFORM MARCA-NAO-EMBARCOU
            END-EVALUATE.
 
        PROC-FRO.
@@ -645,16 +1083,32 @@
            PERFORM ATUALIZA-POLTRONA.
        
        BUSCA-DADOS.
+           | BIL-CHAVE agora inclui BIL-POL (venda em grupo), logo
+           | um READ exato sem poltrona n?o localiza mais o bilhete j?
+           | existente desse cliente nessa viagem; faz-se uma busca por
+           | prefixo (mesmo idioma de BUSCAR-CLIENTE em PRJ-CAD-CLI),
+           | parando na primeira poltrona encontrada para essa viagem.
+           IF W-POLTRONAS-GRUPO NOT = SPACES
+              EXIT PARAGRAPH
+	   END-IF
 
+	   INITIALIZE      BIL-REG-1
            MOVE W-FRO TO BIL-FRO
 	   MOVE W-CLI TO BIL-CLI
 	   MOVE W-DATA-CRIT TO BIL-DATA
 	   MOVE W-VIA TO BIL-VIA
 	   MOVE W-TIPO TO BIL-TIPO
-	   READ CBILHETE
+	   MOVE 0 TO BIL-POL
+	   START CBILHETE KEY >= BIL-CHAVE
+	      INVALID KEY
+	         INITIALIZE BIL-REG-1
+	         EXIT PARAGRAPH
+	   END-START
+
+	   READ CBILHETE NEXT
 	   IF ST-BIL = '99'
 	      INITIALIZE CA-MESSAGE-LINK
-	      MOVE 'Bloqueado por outro usu?rio.' 
+	      MOVE 'Bloqueado por outro usu?rio.'
 	      TO CA-MESSAGE-1
 	      PERFORM MOSTRA-MSG-ATENCAO
 	      EXIT PARAGRAPH
@@ -662,9 +1116,16 @@
 	   IF (NOT VAL-BIL) AND (ST-BIL <> '23')
 	      PERFORM ERRO-ARQUIVO
 	   END-IF
+	   IF (ST-BIL = '23')
+	      OR (BIL-CLI NOT = W-CLI) OR (BIL-FRO NOT = W-FRO)
+	      OR (BIL-DATA NOT = W-DATA-CRIT) OR (BIL-VIA NOT = W-VIA)
+	      OR (BIL-TIPO NOT = W-TIPO)
+	      INITIALIZE BIL-REG-1
+	      EXIT PARAGRAPH
+	   END-IF
 
 	   MOVE BIL-POL TO W-POL
-	   MOVE BIL-TIPO TO W-TIPO	   
+	   MOVE BIL-TIPO TO W-TIPO
 	   MOVE BIL-NMR TO W-NMR
 	   MOVE BIL-TOT TO W-TOT
 	   MOVE BIL-DESC TO W-DESC
@@ -699,15 +1160,38 @@
               EXIT PARAGRAPH
 	   END-IF
 
+	   | VENDA EM GRUPO: v?rias poltronas da mesma
+	   | viagem para o mesmo cliente, numa s? confirma??o; n?o se
+	   | combina com ida-e-volta, que j? usa a
+	   | pr?pria poltrona ?nica para cada trecho.
+	   IF W-POLTRONAS-GRUPO NOT = SPACES
+	      PERFORM VALIDA-POLTRONA-GRUPO
+	      IF NOT VALIDACAO-OK
+	         EXIT PARAGRAPH
+	      END-IF
+	      DISPLAY TELA-PRINCIPAL
+	      PERFORM GRAVA-BILHETES-GRUPO
+	      PERFORM ATUALIZA-POLTRONA
+	      EXIT PARAGRAPH
+	   END-IF
+
 	   PERFORM VALIDA-POLTRONA.
 	   IF NOT POLTRONA-LIVRE
 	      SET VALIDACAO-OK TO FALSE
+	      PERFORM OFERTA-LISTA-ESPERA
 	   END-IF
            IF NOT VALIDACAO-OK
               EXIT PARAGRAPH
 	   END-IF
-	   
-           
+
+	   IF TEM-VOLTA
+	      PERFORM VALIDA-VOLTA
+	      IF NOT VALIDACAO-OK
+	         EXIT PARAGRAPH
+	      END-IF
+	   END-IF
+
+
 	   DISPLAY TELA-PRINCIPAL.
 
 	   INITIALIZE      BIL-REG-1
@@ -716,17 +1200,18 @@
 	   MOVE W-DATA-CRIT TO BIL-DATA
 	   MOVE W-VIA TO BIL-VIA
 	   MOVE W-TIPO TO BIL-TIPO
-           READ CBILHETE |LE O ARQUIVO APENAS PARA QUE SE ELE N?O EXISTIR, ORDENA OS NMR DE BILHETES PARA ACRESCENTAR MAIS UM 
+	   MOVE W-POL TO BIL-POL
+           READ CBILHETE |LE O ARQUIVO APENAS PARA QUE SE ELE N?O EXISTIR, ORDENA OS NMR DE BILHETES PARA ACRESCENTAR MAIS UM
            IF ST-BIL = '23'
 	       INITIALIZE W-DESC W-PERC
 	       INITIALIZE      BIL-REG-1
-	       START CBILHETE KEY >= BIL-RK-1
-               SORT SORTER ASCENDING KEY SORT-NMR
-               INPUT  PROCEDURE CARREGA
-               OUTPUT PROCEDURE PEGAULTIMO
-	       
-
-               COMPUTE W-NMR = W-NMR + 1
+	       PERFORM PROXIMO-NMR-BILHETE
+	       MOVE W-NMR TO W-NMR-IDA
+	       IF TEM-VOLTA
+	          PERFORM PROXIMO-NMR-BILHETE
+	          MOVE W-NMR TO W-NMR-VOLTA
+	          MOVE W-NMR-IDA TO W-NMR
+	       END-IF
 
 	       DISPLAY TELA-PRINCIPAL
 
@@ -737,16 +1222,22 @@
 	       MOVE W-DATA-CRIT TO BIL-DATA
 	       MOVE W-VIA TO BIL-VIA
 	       MOVE W-TIPO TO BIL-TIPO
+	       MOVE W-POL TO BIL-POL
 	       READ CBILHETE
-	       
+
 	       PERFORM ATUALIZA-TOTAL
            ELSE
                 IF NOT VAL-BIL
                     PERFORM ERRO-ARQUIVO.
            
             
-	   MOVE W-POL TO BIL-POL	   
+	   MOVE W-POL TO BIL-POL
 	   MOVE W-NMR TO BIL-NMR
+	   IF TEM-VOLTA
+	      MOVE W-NMR-VOLTA TO BIL-VINCULO
+	   ELSE
+	      MOVE 0 TO BIL-VINCULO
+	   END-IF
 
            IF ST-BIL = '23'
            |VERIFICA SE O CLIENTE PODE RECEBER DESCONTO SE FOR UM NOVO BILHETE
@@ -788,18 +1279,8 @@
 		   
 
 		   IF W-DESC = 1
-		     EVALUATE W-PERC
-		       WHEN 1
-			  COMPUTE W-TOT = W-TOT * 0,95
-		       WHEN 2
-			  COMPUTE W-TOT = W-TOT * 0,9
-		       WHEN 3
-			  COMPUTE W-TOT = W-TOT * 0,85
-		       WHEN 4
-			  COMPUTE W-TOT = W-TOT * 0,75
-		       WHEN 5
-			  COMPUTE W-TOT = W-TOT * 0,5
-		     END-EVALUATE
+		     COMPUTE W-TOT = W-TOT *
+			(100 - W-TAB-DESC-PERC(W-PERC)) / 100
 		     DISPLAY TELA-PRINCIPAL
 		   END-IF
            END-IF
@@ -807,6 +1288,7 @@
 	   MOVE W-TOT TO BIL-TOT |PRECISO FAZER TODA A VEZ, INDEPENDENTE SE ? NOVO OU N?O
 	   MOVE W-DESC TO BIL-DESC
 	   MOVE W-PERC TO BIL-PERC
+	   MOVE W-GER-LOGIN TO BIL-GER
 
 	   INITIALIZE CA-MESSAGE-LINK
 
@@ -828,7 +1310,11 @@
 	       ACCEPT W-HORA FROM TIME
 	       MOVE W-HORA TO BIL-HORA
 	       MOVE W-LOGIN-L TO BIL-USU
+	       MOVE W-FILIAL-USU TO BIL-FILIAL
 	       MOVE W-CLI-NOME TO BIL-NOME
+	       PERFORM PROXIMO-NUM-FISCAL
+	       MOVE W-NUM-FISCAL TO BIL-NUM-FISCAL
+	       MOVE W-SERIE-FISCAL TO BIL-SERIE-FISCAL
 	       INITIALIZE LOG-REG-1
 	       MOVE W-HORA TO LOG-HORA
 	       MOVE W-DATASIS TO LOG-DIA
@@ -852,8 +1338,9 @@
 
                 WRITE LOG-REG-1
          	REWRITE CLI-REG-1
+                SET BIL-CONFIRMADO TO TRUE
                 WRITE BIL-REG-1
-	      
+
                MOVE 'Registro gravado.' TO CA-MESSAGE-1
                PERFORM MOSTRA-MSG-MENSAGEM
 	       IF W-TIPO = 1
@@ -868,9 +1355,15 @@
               CALL 'CAMESSAG'
               CANCEL 'CAMESSAG'
               IF CA-MESSAGE-RESP = 1
+                 |EMITE O BILHETE DE IDA AQUI, ANTES QUE GRAVA-BILHETE-VOLTA
+                 |SOBRESCREVA BIL-REG-1/W-TOT COM OS DADOS DA VOLTA
                  PERFORM EMITIR-BILHETE
 	      END-IF
 
+	       IF TEM-VOLTA
+	          PERFORM GRAVA-BILHETE-VOLTA
+	       END-IF
+
            ELSE
               MOVE 'N?o ? permitida altera??o nesse registro.' 
 	      TO CA-MESSAGE-1
@@ -884,14 +1377,296 @@
            IF NOT VAL-BIL
               PERFORM ERRO-ARQUIVO.
 
+       ESTORNAR-BILHETE.
+           IF (W-FRO = 0) OR (W-CLI = 0) OR (W-VIA = 0) OR (W-TIPO = 0)
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Preencha os dados do bilhete a estornar.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+	   MOVE W-DATA-EDIT TO W-DATA-CRIT
+           PERFORM CRITICA-DATA
+	   IF NOT DATA-OK
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Data inv?lida.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+	   IF W-MOTIVO = SPACES
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe o motivo do cancelamento.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+	   INITIALIZE      BIL-REG-1
+           MOVE W-FRO TO BIL-FRO
+	   MOVE W-CLI TO BIL-CLI
+	   MOVE W-DATA-CRIT TO BIL-DATA
+	   MOVE W-VIA TO BIL-VIA
+	   MOVE W-TIPO TO BIL-TIPO
+	   MOVE W-POL TO BIL-POL
+	   READ CBILHETE
+	   IF ST-BIL = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Bilhete n?o encontrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+	   END-IF
+	   IF NOT VAL-BIL
+	      PERFORM ERRO-ARQUIVO
+	   END-IF
+
+	   INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Deseja realmente estornar o bilhete?' TO CA-MESSAGE-1
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+	   IF CA-MESSAGE-RESP = 1
+	      INITIALIZE CLI-REG-1
+	      MOVE BIL-CLI TO CLI-CPF
+	      READ CCLIENTE
+	      IF ST-CLI = '23'
+	         CONTINUE
+	      ELSE
+	         IF NOT VAL-CLI
+		    PERFORM ERRO-ARQUIVO
+	         END-IF
+	         IF CLI-COM > 0
+	            SUBTRACT 1 FROM CLI-COM
+	         END-IF
+		 REWRITE CLI-REG-1
+	      END-IF
+
+	      ACCEPT W-DATASIS FROM CENTURY-DATE
+              MOVE W-DATASIS  TO W-DATAUXI
+              COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+	      ACCEPT W-HORA FROM TIME
+	      INITIALIZE LOG-REG-1
+	      MOVE W-HORA TO LOG-HORA
+	      MOVE W-DATASIS TO LOG-DIA
+	      READ CLOG
+	      IF ST-LOG = '23'
+	         INITIALIZE LOG-REG-1
+	         MOVE W-HORA TO LOG-HORA
+	         MOVE W-DATASIS TO LOG-DIA
+	      ELSE
+	         IF NOT VAL-LOG
+                    PERFORM ERRO-ARQUIVO
+	         END-IF
+	      END-IF
+
+              MOVE W-LOGIN-L TO LOG-USU
+	      MOVE 3 TO LOG-TIPO
+	      MOVE W-MOTIVO TO LOG-REG
+	      MOVE 'BILHETE.AQR' TO LOG-ARQ
+              MOVE 0 TO LOG-DESC
+	      MOVE 0 TO LOG-PERC
+	      WRITE LOG-REG-1
+
+	      SET BIL-CANCELADO TO TRUE
+	      REWRITE BIL-REG-1
+	      IF NOT VAL-BIL
+	         PERFORM ERRO-ARQUIVO
+	      END-IF
+
+	      PERFORM NOTIFICA-LISTA-ESPERA
+
+	      INITIALIZE CA-MESSAGE-LINK
+	      MOVE 'Bilhete estornado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+
+	      PERFORM ATUALIZA-POLTRONA
+	      INITIALIZE W-NMR W-TOT W-POL W-MOTIVO
+	      DISPLAY TELA-PRINCIPAL
+	   END-IF.
+
+       REIMPRIMIR-BILHETE.
+           IF W-NMR-REIMP = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe o n?mero do bilhete.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+	   INITIALIZE      BIL-REG-1
+	   MOVE W-NMR-REIMP TO BIL-NMR
+	   READ CBILHETE KEY IS BIL-NMR
+	   IF ST-BIL = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Bilhete n?o encontrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+	   END-IF
+	   IF NOT VAL-BIL
+	      PERFORM ERRO-ARQUIVO
+	   END-IF
+
+	   INITIALIZE  FRO-REG-1
+	   MOVE BIL-FRO TO FRO-ID
+	   READ CFROTA
+	   IF NOT VAL-FRO
+	      PERFORM ERRO-ARQUIVO
+	   END-IF
+	   MOVE FRO-DESC TO W-NOME-FRO
+
+	   INITIALIZE  CLI-REG-1
+	   MOVE BIL-CLI TO CLI-CPF
+	   READ CCLIENTE
+	   IF NOT VAL-CLI
+	      PERFORM ERRO-ARQUIVO
+	   END-IF
+	   MOVE CLI-NOME TO W-CLI-NOME
+
+	   MOVE BIL-FRO TO W-FRO
+	   MOVE BIL-CLI TO W-CLI
+	   MOVE BIL-DATA TO W-DATA-CRIT
+	   MOVE W-DATA-CRIT TO W-DATA-EDIT
+	   MOVE BIL-VIA TO W-VIA
+	   MOVE BIL-TIPO TO W-TIPO
+	   MOVE BIL-POL TO W-POL
+	   MOVE BIL-TOT TO W-TOT
+	   MOVE BIL-NMR TO W-NMR
+
+	   ACCEPT W-DATASIS FROM CENTURY-DATE
+
+	   ADD 1 TO BIL-REIMP
+	   MOVE W-DATASIS TO BIL-ULTREIMP-DATA
+	   MOVE W-LOGIN-L TO BIL-ULTREIMP-USU
+	   REWRITE BIL-REG-1
+	   IF NOT VAL-BIL
+	      PERFORM ERRO-ARQUIVO
+	   END-IF
+
+           MOVE W-DATASIS  TO W-DATAUXI
+           COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                    W-MESAUXI-I * 10000 +
+                                    W-DIAAUXI-I * 1000000
+
+	   ACCEPT W-HORA FROM TIME
+	   INITIALIZE LOG-REG-1
+	   MOVE W-HORA TO LOG-HORA
+	   MOVE W-DATASIS TO LOG-DIA
+	   READ CLOG
+	   IF ST-LOG = '23'
+	      INITIALIZE LOG-REG-1
+	      MOVE W-HORA TO LOG-HORA
+	      MOVE W-DATASIS TO LOG-DIA
+	   ELSE
+	      IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+	      END-IF
+	   END-IF
+
+           MOVE W-LOGIN-L TO LOG-USU
+	   MOVE 4 TO LOG-TIPO
+	   MOVE W-NOME-FRO TO LOG-REG
+	   MOVE 'BILHETE.AQR' TO LOG-ARQ
+           MOVE 0 TO LOG-DESC
+	   MOVE 0 TO LOG-PERC
+	   WRITE LOG-REG-1
+
+	   PERFORM EMITIR-BILHETE
+
+	   INITIALIZE W-NMR W-TOT W-POL W-NMR-REIMP
+	   DISPLAY TELA-PRINCIPAL.
+
+       MARCA-EMBARCADO.
+           PERFORM LOCALIZA-BILHETE-EMBARQUE
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+           END-IF
+
+           IF BIL-CANCELADO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Bilhete cancelado n?o pode embarcar.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           SET BIL-EMBARCADO TO TRUE
+           REWRITE BIL-REG-1
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Embarque confirmado.' TO CA-MESSAGE-1
+           PERFORM MOSTRA-MSG-MENSAGEM
+
+           INITIALIZE W-NMR-EMBARQUE
+           DISPLAY TELA-PRINCIPAL.
+
+       MARCA-NAO-EMBARCOU.
+           PERFORM LOCALIZA-BILHETE-EMBARQUE
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+           END-IF
+
+           IF BIL-CANCELADO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Bilhete cancelado n?o pode ser marcado.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           SET BIL-NAO-EMBARCOU TO TRUE
+           REWRITE BIL-REG-1
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Bilhete marcado como no-show.' TO CA-MESSAGE-1
+           PERFORM MOSTRA-MSG-MENSAGEM
+
+           INITIALIZE W-NMR-EMBARQUE
+           DISPLAY TELA-PRINCIPAL.
+
+       LOCALIZA-BILHETE-EMBARQUE.
+           INITIALIZE VALIDACAO-OK
+           IF W-NMR-EMBARQUE = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe o n?mero do bilhete.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE      BIL-REG-1
+           MOVE W-NMR-EMBARQUE TO BIL-NMR
+           READ CBILHETE KEY IS BIL-NMR
+           IF ST-BIL = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Bilhete n?o encontrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           SET VALIDACAO-OK TO TRUE.
+
        ATUALIZA-POLTRONA.
            INITIALIZE BIL-REG-1
 	   MOVE W-FRO TO BIL-FRO
 	   MOVE W-DATA-CRIT TO BIL-DATA
 	   MOVE W-VIA TO BIL-VIA
 	   MOVE W-TIPO TO BIL-TIPO
-           START CBILHETE KEY >= BIL-RK-1
-	   PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 30
+	   MOVE 0 TO BIL-POL
+           START CBILHETE KEY >= BIL-RK-2
+	      INVALID KEY CONTINUE
+	   END-START
+	   PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
 	        MOVE 0 TO OCUPADO-S(IND)
 		MOVE 0 TO OCUPADO-C(IND)
            END-PERFORM
@@ -901,16 +1676,21 @@
 		      READ CBILHETE NEXT AT END
 				       EXIT PERFORM
 		      END-READ
-		      IF (W-FRO = BIL-FRO) AND (W-DATA-CRIT = BIL-DATA)
-		         AND (W-VIA = BIL-VIA) AND (BIL-TIPO = 1)
-		         PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 30
-			   IF BIL-POL = IND 
-				   MOVE 1 TO OCUPADO-S(IND)
-			   END-IF
+		      IF (W-FRO NOT = BIL-FRO)
+		         OR (W-DATA-CRIT NOT = BIL-DATA)
+		         OR (W-VIA NOT = BIL-VIA)
+		         OR (BIL-TIPO NOT = 1)
+		         EXIT PERFORM
+		      END-IF
+		      IF NOT BIL-CANCELADO
+		         PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
+				    IF BIL-POL = IND
+					    MOVE 1 TO OCUPADO-S(IND)
+				    END-IF
 		         END-PERFORM
 		      END-IF
 		   END-PERFORM
-		   PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 30
+		   PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
 	               IF OCUPADO-S(IND) = 0
 		            MODIFY COMBO-POLTRONA
                             ITEM-TO-ADD = IND
@@ -922,16 +1702,21 @@
 		      READ CBILHETE NEXT AT END
 				       EXIT PERFORM
 		      END-READ
-		      IF (W-FRO = BIL-FRO) AND (W-DATA-CRIT = BIL-DATA)
-		         AND (W-VIA = BIL-VIA) AND (BIL-TIPO = 2)
-		         PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 30
-			  IF BIL-POL = IND
-				   MOVE 1 TO OCUPADO-C(IND)
-			   END-IF
+		      IF (W-FRO NOT = BIL-FRO)
+		         OR (W-DATA-CRIT NOT = BIL-DATA)
+		         OR (W-VIA NOT = BIL-VIA)
+		         OR (BIL-TIPO NOT = 2)
+		         EXIT PERFORM
+		      END-IF
+		      IF NOT BIL-CANCELADO
+		         PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
+				   IF BIL-POL = IND
+					    MOVE 1 TO OCUPADO-C(IND)
+				   END-IF
 		         END-PERFORM
 		      END-IF
 		   END-PERFORM
-		   PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 30
+		   PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
 	               IF OCUPADO-C(IND) = 0
 		            MODIFY COMBO-POLTRONA
                             ITEM-TO-ADD = IND
@@ -946,7 +1731,7 @@
        VERIFICA-POLTRONA.
            SET POLTRONA-LIVRE TO TRUE.
            IF W-TIPO = 1
-              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 30
+              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
 	           IF W-POL = IND
 		       IF OCUPADO-S(IND) = 1
 		          INITIALIZE CA-MESSAGE-LINK
@@ -959,7 +1744,7 @@
 		   END-IF
 	      END-PERFORM
 	   ELSE
-	      PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 30
+	      PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
 	           IF W-POL = IND
 		       IF OCUPADO-C(IND) = 1
 		          INITIALIZE CA-MESSAGE-LINK
@@ -971,28 +1756,255 @@
 		       END-IF
 		   END-IF
 	      END-PERFORM
+	   END-IF.
+
+       MOSTRA-MAPA-POLTRONAS.
+           MOVE 0 TO W-MAPA-QTD
+           MODIFY LST-MAPA-POLTRONAS, RESET-LIST = 1
+
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
+              ADD 1 TO W-MAPA-QTD
+              MOVE IND TO W-MAPA-POL-TAB (W-MAPA-QTD)
+              MOVE IND TO WM-POLTRONA
+              IF (W-TIPO = 1 AND OCUPADO-S (IND) = 1)
+                 OR (W-TIPO NOT = 1 AND OCUPADO-C (IND) = 1)
+                 MOVE 'OCUPADA' TO WM-STATUS
+              ELSE
+                 MOVE 'LIVRE' TO WM-STATUS
+              END-IF
+              MODIFY LST-MAPA-POLTRONAS, ITEM-TO-ADD = W-MAPA-LINHA
+           END-PERFORM
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 45 LINES 25
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Mapa de poltronas"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-MAPA.
+
+           DISPLAY TELA-MAPA-POLTRONAS.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-MAPA-POLTRONAS
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-MAPA
+              END-ACCEPT
+           END-PERFORM.
+
+           CLOSE WINDOW JANELA-MAPA.
+           MOVE 0 TO TECLA-ESCAPE.
+
+       TRATA-EXCEPTION-TELA-MAPA.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
 	   END-IF
-              
-           
-       CARREGA.
-           PERFORM UNTIL NOT VAL-BIL|CARREGA E ORDENA O SORTER
-                   READ CBILHETE NEXT AT END
-                               EXIT PERFORM
-                   END-READ
-		   INITIALIZE      SORT-NMR
-                   MOVE BIL-NMR TO SORT-NMR
-		   RELEASE SORT-NMR
-	   END-PERFORM.
-
-       PEGAULTIMO.
-           PERFORM UNTIL 1 = 2|PEGA O ?LTIMO NMR DE BILHETE
-                   RETURN SORTER AT END
-                            EXIT PERFORM
-                   END-RETURN
-		   MOVE SORT-NMR TO W-NMR
-	   END-PERFORM.
-
-       VALIDA-FROTA. 
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-SELEC-MAPA
+                  IF W-MAPA-IDX >= 1 AND W-MAPA-IDX <= W-MAPA-QTD
+                     PERFORM SELECIONAR-POLTRONA-MAPA
+                  ELSE
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 'Selecione uma poltrona no mapa.'
+                          TO CA-MESSAGE-1
+                     PERFORM MOSTRA-MSG-ERRO
+	          END-IF
+           END-EVALUATE.
+
+       SELECIONAR-POLTRONA-MAPA.
+           MOVE W-MAPA-POL-TAB (W-MAPA-IDX) TO W-AUX-POL
+           MOVE W-MAPA-POL-TAB (W-MAPA-IDX) TO W-POL
+           PERFORM VERIFICA-POLTRONA
+           IF POLTRONA-LIVRE
+              SET TECLOU-ESC TO TRUE
+	   END-IF.
+
+       OFERTA-LISTA-ESPERA.
+           | S? oferece a lista de espera quando a
+	   | viagem inteira (frota+data+via+tipo) est? esgotada - se
+	   | ainda h? poltronas livres de outro n?mero, o vendedor deve
+	   | simplesmente escolher outra.
+	   MOVE 0 TO W-ESP-OCUP-TOTAL
+	   IF W-TIPO = 1
+	      PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
+	         ADD OCUPADO-S(IND) TO W-ESP-OCUP-TOTAL
+	      END-PERFORM
+	   ELSE
+	      PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > W-CAPACIDADE
+	         ADD OCUPADO-C(IND) TO W-ESP-OCUP-TOTAL
+	      END-PERFORM
+	   END-IF
+
+	   IF W-ESP-OCUP-TOTAL < W-CAPACIDADE
+	      EXIT PARAGRAPH
+	   END-IF
+
+	   INITIALIZE CA-MESSAGE-LINK
+	   MOVE 'Viagem esgotada. Colocar cliente na lista de espera?'
+	        TO CA-MESSAGE-1
+	   MOVE 2 TO CA-MESSAGE-TYPE
+	   MOVE 22 TO CA-MESSAGE-RESP
+	   CALL 'CAMESSAG'
+	   CANCEL 'CAMESSAG'
+	   IF CA-MESSAGE-RESP = 1
+	      PERFORM GRAVA-LISTA-ESPERA
+	   END-IF.
+
+       GRAVA-LISTA-ESPERA.
+           | CLI-REG-1 ainda cont?m o cliente lido por VALIDA-CLIENTE,
+	   | pois essa valida??o roda antes de VALIDA-POLTRONA.
+	   INITIALIZE SEQ-REG-1
+	   MOVE 'ESPERA' TO SEQ-CHAVE
+	   READ CSEQ
+	   IF ST-SEQ = '23'
+	      INITIALIZE SEQ-REG-1
+	      MOVE 'ESPERA' TO SEQ-CHAVE
+	      MOVE 0 TO SEQ-ULTIMO
+	      WRITE SEQ-REG-1
+	   ELSE
+	      IF NOT VAL-SEQ
+	         PERFORM ERRO-ARQUIVO
+	      END-IF
+	   END-IF
+	   COMPUTE SEQ-ULTIMO = SEQ-ULTIMO + 1
+	   REWRITE SEQ-REG-1
+
+	   INITIALIZE ESP-REG-1
+	   MOVE W-FRO       TO ESP-FRO
+	   MOVE W-DATA-CRIT TO ESP-DATA
+	   MOVE W-VIA       TO ESP-VIA
+	   MOVE W-TIPO      TO ESP-TIPO
+	   MOVE SEQ-ULTIMO  TO ESP-SEQ
+	   MOVE CLI-CPF     TO ESP-CLI
+	   MOVE CLI-NOME    TO ESP-NOME
+	   MOVE CLI-TEL     TO ESP-TEL
+	   SET ESP-PENDENTE TO TRUE
+
+	   ACCEPT W-DATASIS FROM CENTURY-DATE
+	   MOVE W-DATASIS  TO W-DATAUXI
+           COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                   W-MESAUXI-I * 10000 +
+                                   W-DIAAUXI-I * 1000000
+	   MOVE W-DATASIS TO ESP-DT-INC
+	   ACCEPT W-HORA FROM TIME
+	   MOVE W-HORA TO ESP-HR-INC
+
+	   WRITE ESP-REG-1
+	   IF NOT VAL-ESP
+	      PERFORM ERRO-ARQUIVO
+	   END-IF
+
+	   INITIALIZE CA-MESSAGE-LINK
+	   MOVE 'Cliente inclu?do na lista de espera.' TO CA-MESSAGE-1
+	   PERFORM MOSTRA-MSG-MENSAGEM.
+
+       NOTIFICA-LISTA-ESPERA.
+           | Chamado ap?s ESTORNAR-BILHETE liberar uma
+	   | poltrona - localiza o primeiro pendente da mesma viagem
+	   | (FIFO pelo ESP-SEQ, via BUSCA pela chave composta) e avisa
+	   | o vendedor; se o cliente tiver e-mail cadastrado, a oferta
+	   | tamb?m ? enfileirada no MAILQ, do mesmo jeito que
+	   | EMITIR-BILHETE j? faz para o bilhete emitido.
+	   SET ESP-ACHOU-ALGUEM TO FALSE
+
+	   INITIALIZE ESP-REG-1
+	   MOVE BIL-FRO  TO ESP-FRO
+	   MOVE BIL-DATA TO ESP-DATA
+	   MOVE BIL-VIA  TO ESP-VIA
+	   MOVE BIL-TIPO TO ESP-TIPO
+	   MOVE 0        TO ESP-SEQ
+	   START CESPERA KEY >= ESP-CHAVE
+	      INVALID KEY
+	         EXIT PARAGRAPH
+	   END-START
+
+	   PERFORM UNTIL 1 = 2
+	      READ CESPERA NEXT AT END
+	         EXIT PERFORM
+	      END-READ
+	      IF (ESP-FRO NOT = BIL-FRO) OR (ESP-DATA NOT = BIL-DATA)
+	         OR (ESP-VIA NOT = BIL-VIA) OR (ESP-TIPO NOT = BIL-TIPO)
+	         EXIT PERFORM
+	      END-IF
+	      IF ESP-PENDENTE
+	         SET ESP-ACHOU-ALGUEM TO TRUE
+	         EXIT PERFORM
+	      END-IF
+	   END-PERFORM
+
+	   IF NOT ESP-ACHOU-ALGUEM
+	      EXIT PARAGRAPH
+	   END-IF
+
+	   SET ESP-NOTIFICADO TO TRUE
+	   REWRITE ESP-REG-1
+
+	   INITIALIZE CLI-REG-1
+	   MOVE ESP-CLI TO CLI-CPF
+	   READ CCLIENTE
+	   IF VAL-CLI AND (CLI-EMAIL NOT = SPACES)
+	      OPEN EXTEND MAILQ
+	      MOVE SPACES TO MAILQ-REG-1
+	      STRING 'PARA: ' DELIMITED BY SIZE
+	             CLI-EMAIL DELIMITED BY SPACE
+	             INTO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE SPACES TO MAILQ-REG-1
+	      STRING 'Uma poltrona foi liberada para sua viagem. '
+	             'Contate-nos para confirmar a compra.'
+	             DELIMITED BY SIZE
+	             INTO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      CLOSE MAILQ
+	   END-IF
+
+	   INITIALIZE CA-MESSAGE-LINK
+	   MOVE 'Poltrona liberada. Cliente da lista de espera:'
+	        TO CA-MESSAGE-1
+	   MOVE ESP-NOME TO CA-MESSAGE-2
+	   PERFORM MOSTRA-MSG-MENSAGEM.
+
+       PROXIMO-NMR-BILHETE.
+           INITIALIZE SEQ-REG-1
+           MOVE 'BILHETE' TO SEQ-CHAVE
+           READ CSEQ
+           IF ST-SEQ = '23'
+              INITIALIZE SEQ-REG-1
+              MOVE 'BILHETE' TO SEQ-CHAVE
+              MOVE 0 TO SEQ-ULTIMO
+              WRITE SEQ-REG-1
+           ELSE
+              IF NOT VAL-SEQ
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF
+           COMPUTE SEQ-ULTIMO = SEQ-ULTIMO + 1
+           MOVE SEQ-ULTIMO TO W-NMR
+           REWRITE SEQ-REG-1.
+
+       PROXIMO-NUM-FISCAL.
+           INITIALIZE SEQ-REG-1
+           MOVE 'FISCAL' TO SEQ-CHAVE
+           READ CSEQ
+           IF ST-SEQ = '23'
+              INITIALIZE SEQ-REG-1
+              MOVE 'FISCAL' TO SEQ-CHAVE
+              MOVE 0 TO SEQ-ULTIMO
+              WRITE SEQ-REG-1
+           ELSE
+              IF NOT VAL-SEQ
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF
+           COMPUTE SEQ-ULTIMO = SEQ-ULTIMO + 1
+           MOVE SEQ-ULTIMO TO W-NUM-FISCAL
+           REWRITE SEQ-REG-1.
+
+       VALIDA-FROTA.
 
            SET VALIDACAO-OK TO TRUE.
            IF W-FRO = 0
@@ -1049,11 +2061,22 @@
               EXIT PARAGRAPH
            END-IF
 
-	   IF NOT VAL-FRO
+           IF CLI-BLOQUEADO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Cliente bloqueado. Venda n?o permitida.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 4 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF
+
+	   IF NOT VAL-CLI
               PERFORM ERRO-ARQUIVO
            END-IF.
 
-	   
+
 
 
        VALIDA-DATA.
@@ -1103,6 +2126,10 @@
            END-IF
 
 	   MOVE FRO-QTD TO W-AUX-QTD
+	   MOVE FRO-CAP TO W-CAPACIDADE
+	   IF W-CAPACIDADE = 0
+	      PERFORM BUSCA-PARAM-CAPACIDADE
+	   END-IF
            IF W-VIA > W-AUX-QTD OR W-VIA <= 0
               INITIALIZE CA-MESSAGE-LINK
               MOVE 'N? da viagem inv?lido.' TO CA-MESSAGE-1
@@ -1110,14 +2137,64 @@
               MOVE 4 TO W-ACCEPT-CONTROL
               MOVE 8 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
               SET VALIDACAO-OK TO FALSE
-           END-IF.
+           END-IF
 
-	   
+	   IF VALIDACAO-OK
+	      PERFORM VALIDA-CALENDARIO-FROTA
+	   END-IF.
+
+       VALIDA-CALENDARIO-FROTA.
+
+           COMPUTE W-DIA-JULIANO =
+                   FUNCTION INTEGER-OF-DATE(W-DATAUXI-I)
+           COMPUTE W-DIA-SEMANA = FUNCTION MOD(W-DIA-JULIANO 7)
+
+           EVALUATE W-DIA-SEMANA
+              WHEN 0 MOVE 1 TO W-POS-DIA
+              WHEN 1 MOVE 2 TO W-POS-DIA
+              WHEN 2 MOVE 3 TO W-POS-DIA
+              WHEN 3 MOVE 4 TO W-POS-DIA
+              WHEN 4 MOVE 5 TO W-POS-DIA
+              WHEN 5 MOVE 6 TO W-POS-DIA
+              WHEN 6 MOVE 7 TO W-POS-DIA
+           END-EVALUATE
+
+	   MOVE FRO-DIAS TO W-DIAS-FRO
+	   IF W-DIAS-FRO = SPACES
+	      MOVE '1111111' TO W-DIAS-FRO
+	   END-IF
+
+           IF W-DIAS-FRO(W-POS-DIA:1) = '0'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Frota n?o opera neste dia.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 6 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE FROB-REG-1
+           MOVE W-FRO       TO FROB-FRO-ID
+           MOVE W-DATA-CRIT TO FROB-DATA
+           READ CFROBLQ
+           IF ST-FROB = '00'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Data bloqueada para esta frota.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 6 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF
+           IF (NOT VAL-FROB) AND (ST-FROB <> '23')
+              PERFORM ERRO-ARQUIVO
+           END-IF.
 
        VALIDA-POLTRONA.
 
            SET VALIDACAO-OK TO TRUE.
-           IF W-POL <= 0 OR > 30
+           IF W-POL <= 0 OR > W-CAPACIDADE
               INITIALIZE CA-MESSAGE-LINK
               MOVE 'Poltrona inv?lida.' TO CA-MESSAGE-1
               PERFORM MOSTRA-MSG-ERRO
@@ -1139,18 +2216,482 @@
               MOVE 9 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
               SET VALIDACAO-OK TO FALSE
            END-IF.
+
+       VALIDA-VOLTA.
+
+           SET VALIDACAO-OK TO TRUE.
+
+           MOVE W-FRO         TO W-FRO-BKP
+           MOVE W-NOME-FRO    TO W-NOME-FRO-BKP
+           MOVE W-DATA-EDIT   TO W-DATA-EDIT-BKP
+           MOVE W-DATA-CRIT   TO W-DATA-CRIT-BKP
+           MOVE W-VIA         TO W-VIA-BKP
+           MOVE W-TIPO        TO W-TIPO-BKP
+           MOVE W-POL         TO W-POL-BKP
+           MOVE W-AUX-QTD     TO W-AUX-QTD-BKP
+           MOVE W-CAPACIDADE  TO W-CAPACIDADE-BKP
+
+           MOVE W-FRO-V       TO W-FRO
+           MOVE W-DATA-EDIT-V TO W-DATA-EDIT
+           MOVE W-VIA-V       TO W-VIA
+           MOVE W-TIPO-V      TO W-TIPO
+           MOVE W-POL-V       TO W-POL
+
+           PERFORM VALIDA-FROTA
+
+           IF VALIDACAO-OK
+              MOVE W-DATA-EDIT TO W-DATA-CRIT
+              PERFORM CRITICA-DATA
+              IF NOT DATA-OK
+                 INITIALIZE CA-MESSAGE-LINK
+                 MOVE 'Data da volta inv?lida.' TO CA-MESSAGE-1
+                 PERFORM MOSTRA-MSG-ERRO
+                 SET VALIDACAO-OK TO FALSE
+              END-IF
+           END-IF
+
+           IF VALIDACAO-OK
+              PERFORM VALIDA-VIAGEM
+           END-IF
+
+           IF VALIDACAO-OK
+              PERFORM VALIDA-TIPO
+           END-IF
+
+           IF VALIDACAO-OK
+              PERFORM VALIDA-POLTRONA-VOLTA
+           END-IF
+
+           IF VALIDACAO-OK
+              MOVE W-FRO       TO W-FRO-V
+              MOVE W-NOME-FRO  TO W-NOME-FRO-V
+              MOVE W-DATA-CRIT TO W-DATA-CRIT-V
+              MOVE W-VIA       TO W-VIA-V
+              MOVE W-TIPO      TO W-TIPO-V
+              MOVE W-POL       TO W-POL-V
+           END-IF
+
+           MOVE W-FRO-BKP        TO W-FRO
+           MOVE W-NOME-FRO-BKP   TO W-NOME-FRO
+           MOVE W-DATA-EDIT-BKP  TO W-DATA-EDIT
+           MOVE W-DATA-CRIT-BKP  TO W-DATA-CRIT
+           MOVE W-VIA-BKP        TO W-VIA
+           MOVE W-TIPO-BKP       TO W-TIPO
+           MOVE W-POL-BKP        TO W-POL
+           MOVE W-AUX-QTD-BKP    TO W-AUX-QTD
+           MOVE W-CAPACIDADE-BKP TO W-CAPACIDADE
+
+           INITIALIZE FRO-REG-1
+           MOVE W-FRO TO FRO-ID
+           READ CFROTA
+           IF NOT VAL-FRO AND (ST-FRO <> '23')
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           DISPLAY TELA-PRINCIPAL.
+
+       VALIDA-POLTRONA-VOLTA.
+
+           SET VALIDACAO-OK TO TRUE.
+           IF W-POL <= 0 OR > W-CAPACIDADE
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Poltrona da volta inv?lida.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE W-FRO       TO BIL-FRO
+           MOVE W-DATA-CRIT TO BIL-DATA
+           MOVE W-VIA       TO BIL-VIA
+           MOVE W-TIPO      TO BIL-TIPO
+           MOVE W-POL       TO BIL-POL
+           READ CBILHETE KEY IS BIL-RK-2
+           IF ST-BIL = '00'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Poltrona da volta ocupada.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              SET VALIDACAO-OK TO FALSE
+           ELSE
+              IF (NOT VAL-BIL) AND (ST-BIL <> '23')
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF.
+
+       GRAVA-BILHETE-VOLTA.
+
+           MOVE W-FRO       TO W-FRO-BKP
+           MOVE W-NOME-FRO  TO W-NOME-FRO-BKP
+           MOVE W-DATA-EDIT TO W-DATA-EDIT-BKP
+           MOVE W-DATA-CRIT TO W-DATA-CRIT-BKP
+           MOVE W-VIA       TO W-VIA-BKP
+           MOVE W-TIPO      TO W-TIPO-BKP
+           MOVE W-POL       TO W-POL-BKP
+           MOVE W-TOT       TO W-TOT-BKP
+
+           MOVE W-FRO-V       TO W-FRO
+           MOVE W-NOME-FRO-V  TO W-NOME-FRO
+           MOVE W-DATA-EDIT-V TO W-DATA-EDIT
+           MOVE W-DATA-CRIT-V TO W-DATA-CRIT
+           MOVE W-VIA-V       TO W-VIA
+           MOVE W-TIPO-V      TO W-TIPO
+           MOVE W-POL-V       TO W-POL
+
+           INITIALIZE FRO-REG-1
+           MOVE W-FRO TO FRO-ID
+           READ CFROTA
+           IF NOT VAL-FRO AND (ST-FRO <> '23')
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           PERFORM ATUALIZA-TOTAL
+
+           IF W-DESC = 1
+              COMPUTE W-TOT = W-TOT *
+                 (100 - W-TAB-DESC-PERC(W-PERC)) / 100
+           END-IF
+
+           INITIALIZE BIL-REG-1
+           MOVE W-FRO       TO BIL-FRO
+           MOVE W-CLI       TO BIL-CLI
+           MOVE W-DATA-CRIT TO BIL-DATA
+           MOVE W-VIA       TO BIL-VIA
+           MOVE W-TIPO      TO BIL-TIPO
+           MOVE W-POL       TO BIL-POL
+           MOVE W-NMR-VOLTA TO BIL-NMR
+           MOVE W-NMR-IDA   TO BIL-VINCULO
+           MOVE W-TOT       TO BIL-TOT
+           MOVE W-DESC      TO BIL-DESC
+           MOVE W-PERC      TO BIL-PERC
+           MOVE W-GER-LOGIN TO BIL-GER
+           MOVE W-DATASIS   TO BIL-DT-VENDA
+           MOVE W-HORA      TO BIL-HORA
+           MOVE W-LOGIN-L   TO BIL-USU
+           MOVE W-FILIAL-USU TO BIL-FILIAL
+           MOVE W-CLI-NOME  TO BIL-NOME
+           PERFORM PROXIMO-NUM-FISCAL
+           MOVE W-NUM-FISCAL   TO BIL-NUM-FISCAL
+           MOVE W-SERIE-FISCAL TO BIL-SERIE-FISCAL
+
+           SET BIL-CONFIRMADO TO TRUE
+           WRITE BIL-REG-1
+
+           INITIALIZE LOG-REG-1
+           MOVE W-HORA    TO LOG-HORA
+           MOVE W-DATASIS TO LOG-DIA
+           READ CLOG
+           IF ST-LOG = '23'
+              INITIALIZE LOG-REG-1
+              MOVE W-HORA    TO LOG-HORA
+              MOVE W-DATASIS TO LOG-DIA
+           ELSE
+              IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF
+           MOVE W-LOGIN-L      TO LOG-USU
+           MOVE 1              TO LOG-TIPO
+           MOVE W-NOME-FRO     TO LOG-REG
+           MOVE 'BILHETE.AQR'  TO LOG-ARQ
+           MOVE W-DESC         TO LOG-DESC
+           MOVE W-PERC         TO LOG-PERC
+           WRITE LOG-REG-1
+
+           IF CA-MESSAGE-RESP = 1
+              |EMITE O BILHETE DA VOLTA AGORA, ENQUANTO BIL-REG-1/W-TOT
+              |AINDA EST?O COM OS DADOS DA VOLTA
+              MOVE W-NMR-VOLTA TO W-NMR
+              PERFORM EMITIR-BILHETE
+              MOVE W-NMR-IDA TO W-NMR
+           END-IF
+
+           MOVE W-FRO-BKP        TO W-FRO
+           MOVE W-NOME-FRO-BKP   TO W-NOME-FRO
+           MOVE W-DATA-EDIT-BKP  TO W-DATA-EDIT
+           MOVE W-DATA-CRIT-BKP  TO W-DATA-CRIT
+           MOVE W-VIA-BKP        TO W-VIA
+           MOVE W-TIPO-BKP       TO W-TIPO
+           MOVE W-POL-BKP        TO W-POL
+           MOVE W-TOT-BKP        TO W-TOT
+
+           INITIALIZE FRO-REG-1
+           MOVE W-FRO TO FRO-ID
+           READ CFROTA
+           IF NOT VAL-FRO AND (ST-FRO <> '23')
+              PERFORM ERRO-ARQUIVO
+           END-IF.
+
+       VALIDA-POLTRONA-GRUPO.
+           | Desmonta a lista "5;6;7" em W-POL-GRUPO-TAB (mesmo idioma
+           | UNSTRING...POINTER de PRG10.CBL) e valida cada poltrona
+           | com VALIDA-POLTRONA, trocando W-POL temporariamente (mesma
+           | t?cnica de backup/restore usada em VALIDA-VOLTA).
+           SET VALIDACAO-OK TO TRUE.
+           INITIALIZE W-QTD-GRUPO W-POL-GRUPO-TAB
+           MOVE W-POL TO W-POL-BKP
+
+           SET W-TAM-GRUPO TO SIZE OF W-POLTRONAS-GRUPO
+           MOVE 1 TO W-POS-GRUPO
+           PERFORM UNTIL 1 = 2
+              MOVE SPACES TO W-POL-GRUPO-AUX
+              UNSTRING W-POLTRONAS-GRUPO DELIMITED BY ';'
+                       INTO W-POL-GRUPO-AUX
+                       POINTER W-POS-GRUPO
+                       ON OVERFLOW
+                          IF W-POS-GRUPO > W-TAM-GRUPO
+                             EXIT PERFORM
+                          END-IF
+              END-UNSTRING
+              IF W-POL-GRUPO-AUX NOT = SPACES
+                 ADD 1 TO W-QTD-GRUPO
+                 IF W-QTD-GRUPO > 10
+                    INITIALIZE CA-MESSAGE-LINK
+                    MOVE 'No m?ximo 10 poltronas por grupo.'
+                         TO CA-MESSAGE-1
+                    PERFORM MOSTRA-MSG-ERRO
+                    SET VALIDACAO-OK TO FALSE
+                    EXIT PERFORM
+                 END-IF
+                 MOVE FUNCTION NUMVAL(W-POL-GRUPO-AUX)
+                      TO W-POL-GRUPO(W-QTD-GRUPO)
+              END-IF
+              IF W-POS-GRUPO > W-TAM-GRUPO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF VALIDACAO-OK AND (W-QTD-GRUPO < 1)
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe ao menos uma poltrona do grupo.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              SET VALIDACAO-OK TO FALSE
+           END-IF
+
+           IF VALIDACAO-OK
+              PERFORM VARYING W-IND-GRUPO FROM 1 BY 1
+                      UNTIL W-IND-GRUPO > W-QTD-GRUPO
+                         OR NOT VALIDACAO-OK
+                 PERFORM VARYING IND FROM 1 BY 1
+                         UNTIL IND >= W-IND-GRUPO
+                    IF W-POL-GRUPO(IND) = W-POL-GRUPO(W-IND-GRUPO)
+                       INITIALIZE CA-MESSAGE-LINK
+                       MOVE 'Poltrona repetida na lista do grupo.'
+                            TO CA-MESSAGE-1
+                       PERFORM MOSTRA-MSG-ERRO
+                       SET VALIDACAO-OK TO FALSE
+                    END-IF
+                 END-PERFORM
+                 IF VALIDACAO-OK
+                    MOVE W-POL-GRUPO(W-IND-GRUPO) TO W-POL
+                    PERFORM VALIDA-POLTRONA
+                    IF NOT POLTRONA-LIVRE
+                       SET VALIDACAO-OK TO FALSE
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           MOVE W-POL-BKP TO W-POL.
+
+       GRAVA-BILHETES-GRUPO.
+           | Grava um BIL-REG-1 e um LOG-REG-1 por poltrona do grupo,
+           | reaproveitando PROXIMO-NMR-BILHETE, ATUALIZA-TOTAL e a
+           | mesma regra de desconto do bilhete ?nico (PERGUNTA-DESCONTO
+           | ? perguntada uma s? vez, pois ? o mesmo cliente/viagem).
+           INITIALIZE CLI-REG-1
+           MOVE W-CLI TO CLI-CPF
+           READ CCLIENTE
+           IF ST-CLI = '23'
+              INITIALIZE CLI-REG-1
+              MOVE W-CLI TO CLI-CPF
+           ELSE
+              IF NOT VAL-CLI
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF
+           MOVE CLI-NOME TO W-CLI-NOME
+           MOVE CLI-END  TO W-CLI-END
+           MOVE CLI-TEL  TO W-CLI-TEL
+           MOVE CLI-COM  TO W-CLI-COM
+           MOVE CLI-DESC TO W-CLI-DESC
+
+           PERFORM ATUALIZA-TOTAL
+           INITIALIZE W-DESC W-PERC
+           EVALUATE TRUE
+             WHEN (W-CLI-COM = W-CLI-DESC)
+                  MOVE 1 TO W-TIPO-DESC
+                  PERFORM PERGUNTA-DESCONTO
+             WHEN (W-CLI-COM = W-CLI-DESC * 2)
+                  MOVE 2 TO W-TIPO-DESC
+                  PERFORM PERGUNTA-DESCONTO
+             WHEN (W-CLI-COM = W-CLI-DESC * 3)
+                  MOVE 3 TO W-TIPO-DESC
+                  PERFORM PERGUNTA-DESCONTO
+             WHEN (W-CLI-COM = W-CLI-DESC * 4)
+                  MOVE 4 TO W-TIPO-DESC
+                  PERFORM PERGUNTA-DESCONTO
+             WHEN (W-CLI-COM = W-CLI-DESC * 5)
+                  MOVE 5 TO W-TIPO-DESC
+                  PERFORM PERGUNTA-DESCONTO
+           END-EVALUATE
+
+           IF W-DESC = 1
+              COMPUTE W-TOT = W-TOT *
+                 (100 - W-TAB-DESC-PERC(W-PERC)) / 100
+           END-IF
+
+           ACCEPT W-DATASIS FROM CENTURY-DATE
+           MOVE W-DATASIS  TO W-DATAUXI
+           COMPUTE W-DATASIS = W-ANOAUXI-I +
+                                W-MESAUXI-I * 10000 +
+                                W-DIAAUXI-I * 1000000
+           ACCEPT W-HORA FROM TIME
+
+           PERFORM VARYING W-IND-GRUPO FROM 1 BY 1
+                   UNTIL W-IND-GRUPO > W-QTD-GRUPO
+              PERFORM PROXIMO-NMR-BILHETE
+              MOVE W-NMR TO W-NMR-GRUPO(W-IND-GRUPO)
+
+              INITIALIZE BIL-REG-1
+              MOVE W-FRO       TO BIL-FRO
+              MOVE W-CLI       TO BIL-CLI
+              MOVE W-DATA-CRIT TO BIL-DATA
+              MOVE W-VIA       TO BIL-VIA
+              MOVE W-TIPO      TO BIL-TIPO
+              MOVE W-POL-GRUPO(W-IND-GRUPO) TO BIL-POL
+              MOVE W-NMR-GRUPO(W-IND-GRUPO) TO BIL-NMR
+              MOVE 0           TO BIL-VINCULO
+              MOVE W-TOT       TO BIL-TOT
+              MOVE W-DESC      TO BIL-DESC
+              MOVE W-PERC      TO BIL-PERC
+              MOVE W-GER-LOGIN TO BIL-GER
+              MOVE W-DATASIS   TO BIL-DT-VENDA
+              MOVE W-HORA      TO BIL-HORA
+              MOVE W-LOGIN-L   TO BIL-USU
+              MOVE W-FILIAL-USU TO BIL-FILIAL
+              MOVE W-CLI-NOME  TO BIL-NOME
+              PERFORM PROXIMO-NUM-FISCAL
+              MOVE W-NUM-FISCAL   TO BIL-NUM-FISCAL
+              MOVE W-SERIE-FISCAL TO BIL-SERIE-FISCAL
+              SET BIL-CONFIRMADO TO TRUE
+              WRITE BIL-REG-1
+              IF NOT VAL-BIL
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+
+              COMPUTE W-CLI-COM = W-CLI-COM + 1
+
+              INITIALIZE LOG-REG-1
+              MOVE W-HORA    TO LOG-HORA
+              MOVE W-DATASIS TO LOG-DIA
+              READ CLOG
+              IF ST-LOG = '23'
+                 INITIALIZE LOG-REG-1
+                 MOVE W-HORA    TO LOG-HORA
+                 MOVE W-DATASIS TO LOG-DIA
+              ELSE
+                 IF NOT VAL-LOG
+                    PERFORM ERRO-ARQUIVO
+                 END-IF
+              END-IF
+              MOVE W-LOGIN-L     TO LOG-USU
+              MOVE 1             TO LOG-TIPO
+              MOVE W-NOME-FRO    TO LOG-REG
+              MOVE 'BILHETE.AQR' TO LOG-ARQ
+              MOVE W-DESC        TO LOG-DESC
+              MOVE W-PERC        TO LOG-PERC
+              WRITE LOG-REG-1
+
+              IF W-TIPO = 1
+                 MOVE 1 TO OCUPADO-S(W-POL-GRUPO(W-IND-GRUPO))
+              ELSE
+                 MOVE 1 TO OCUPADO-C(W-POL-GRUPO(W-IND-GRUPO))
+              END-IF
+           END-PERFORM
+
+           MOVE W-CLI-COM TO CLI-COM
+           REWRITE CLI-REG-1
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Bilhetes do grupo gravados.' TO CA-MESSAGE-1
+           PERFORM MOSTRA-MSG-MENSAGEM
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Emitir bilhetes do grupo?' TO CA-MESSAGE-1
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 1
+              PERFORM EMITIR-BILHETES-GRUPO
+           END-IF
+
+           INITIALIZE W-NMR W-TOT W-POLTRONAS-GRUPO W-QTD-GRUPO.
+
+       EMITIR-BILHETES-GRUPO.
+           | Reaproveita EMITIR-BILHETE uma vez por poltrona, trocando
+           | W-NMR/W-POL e relendo BIL-REG-1 pelo NMR antes de cada
+           | impress?o, para que BIL-NUM-FISCAL/BIL-SERIE-FISCAL sejam
+           | os do bilhete impresso, n?o os do ?ltimo gravado no grupo.
+           PERFORM VARYING W-IND-GRUPO FROM 1 BY 1
+                   UNTIL W-IND-GRUPO > W-QTD-GRUPO
+              MOVE W-NMR-GRUPO(W-IND-GRUPO) TO W-NMR
+              MOVE W-POL-GRUPO(W-IND-GRUPO) TO W-POL
+              MOVE W-NMR TO BIL-NMR
+              READ CBILHETE KEY IS BIL-NMR
+              IF NOT VAL-BIL
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM EMITIR-BILHETE
+           END-PERFORM.
+
        ATUALIZA-TOTAL.
 
+           PERFORM BUSCA-PRECO-HISTORICO.
+
            IF W-TIPO = 1
-	       MOVE FRO-SUB TO W-TOT
+	       MOVE W-HIST-SUB TO W-TOT
            END-IF
 	   IF W-TIPO = 2
-	       MOVE FRO-CON TO W-TOT
+	       MOVE W-HIST-CON TO W-TOT
 	   END-IF
-	   
+
 
 	   DISPLAY TELA-PRINCIPAL.
-	 
+
+       BUSCA-PRECO-HISTORICO.
+           MOVE FRO-SUB TO W-HIST-SUB
+           MOVE FRO-CON TO W-HIST-CON
+
+           INITIALIZE FROH-REG-1
+           MOVE W-FRO TO FROH-FRO-ID
+           START CFROTAH KEY >= FROH-CHAVE
+               INVALID KEY CONTINUE
+           END-START
+
+           IF VAL-FROH
+              PERFORM UNTIL 1 = 2
+                 READ CFROTAH NEXT AT END
+                              EXIT PERFORM
+                 END-READ
+                 IF NOT VAL-FROH
+                    EXIT PERFORM
+                 END-IF
+                 IF FROH-FRO-ID NOT = W-FRO
+                    EXIT PERFORM
+                 END-IF
+                 IF FROH-DATA > W-DATA-CRIT
+                    EXIT PERFORM
+                 END-IF
+                 MOVE FROH-SUB TO W-HIST-SUB
+                 MOVE FROH-CON TO W-HIST-CON
+              END-PERFORM
+           END-IF.
+
        PERGUNTA-DESCONTO.
            INITIALIZE CA-MESSAGE-LINK
            MOVE 'Deseja dar desconto para o cliente?' TO CA-MESSAGE-1
@@ -1167,19 +2708,46 @@
 		              CANCEL "PRJ_DESC"
 
               END-CALL
+	      PERFORM VALIDA-APROVACAO-DESCONTO
 	   END-IF
 	   IF CA-MESSAGE-RESP = 2
 	        EXIT PARAGRAPH
 	   END-IF.
+
+       VALIDA-APROVACAO-DESCONTO.
+           | Descontos de 25% ou 50% n?o podem ser
+           | concedidos s? pelo vendedor - exige login/senha de um
+           | gerente ou administrador, que fica gravado no bilhete.
+           INITIALIZE W-APROV W-GER-LOGIN
+           IF (W-DESC = 1) AND (W-PERC >= W-LIMITE-APROV-GER)
+              CALL "PRJ_APROV_GER" USING W-APROV, W-GER-LOGIN
+                 ON OVERFLOW  MOVE 'Programa n?o encontrado.'
+                              TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-MENSAGEM
+                 NOT OVERFLOW
+                      CANCEL "PRJ_APROV_GER"
+              END-CALL
+              IF W-APROV NOT = '1'
+                 INITIALIZE W-DESC W-PERC W-GER-LOGIN
+                 INITIALIZE CA-MESSAGE-LINK
+                 MOVE 'Desconto n?o autorizado.' TO CA-MESSAGE-1
+                 PERFORM MOSTRA-MSG-ATENCAO
+              END-IF
+           END-IF.
+
        EMITIR-BILHETE.
            INITIALIZE W-CAB W-LINHA-1 W-LINHA-2 W-LINHA-3 W-LINHA-4
-	              W-LINHA-5 W-LINHA-6
+	              W-LINHA-5 W-LINHA-6 W-LINHA-7
 	   OPEN OUTPUT PRINTF
 	   MOVE ALL SPACES TO PRINTF-R
 	   MOVE ALL '-' TO PRINTF-R(1:132)
 	   WRITE PRINTF-R AFTER 0
 	   MOVE ALL SPACES TO PRINTF-R
-	   MOVE 'EMISS?O BILHETES DE TRANSPORTES' TO W-CAB
+	   IF BIL-REIMP > 0
+	      MOVE 'EMISS?O BILHETES DE TRANSPORTES - 2? VIA' TO W-CAB
+	   ELSE
+	      MOVE 'EMISS?O BILHETES DE TRANSPORTES' TO W-CAB
+	   END-IF
 	   WRITE PRINTF-R FROM W-CAB AFTER 1
 	   MOVE ALL SPACES TO PRINTF-R
 	   MOVE ALL '-' TO PRINTF-R(1:132)
@@ -1221,13 +2789,77 @@
 	   MOVE ALL SPACES TO PRINTF-R
 	   WRITE PRINTF-R FROM W-LINHA-6 AFTER 2
 
+	   MOVE BIL-NUM-FISCAL TO W-L7-NFIS
+	   MOVE BIL-SERIE-FISCAL TO W-L7-SERIE
+	   MOVE ALL SPACES TO PRINTF-R
+	   WRITE PRINTF-R FROM W-LINHA-7 AFTER 2
+
 	   CLOSE PRINTF.
 
+	   IF CLI-EMAIL NOT = SPACES
+	      OPEN EXTEND MAILQ
+	      MOVE SPACES TO MAILQ-REG-1
+	      STRING 'PARA: ' DELIMITED BY SIZE
+	             CLI-EMAIL DELIMITED BY SPACE
+	             INTO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE W-LINHA-1 TO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE W-LINHA-2 TO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE W-LINHA-3 TO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE W-LINHA-4 TO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE W-LINHA-5 TO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE W-LINHA-6 TO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      MOVE W-LINHA-7 TO MAILQ-REG-1
+	      WRITE MAILQ-REG-1
+	      CLOSE MAILQ
+	   END-IF.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-EMT-BIL' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       BUSCA-PARAM-CAPACIDADE.
+           MOVE 30 TO W-CAPACIDADE
+           IF PARAM-ATIVA
+              INITIALIZE PARAM-REG-1
+              MOVE 1 TO PARAM-CHAVE
+              READ CPARAM
+              IF VAL-PARAM
+                 MOVE PARAM-VALOR TO W-CAPACIDADE
+              END-IF
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
 
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
