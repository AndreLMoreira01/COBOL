@@ -0,0 +1,5 @@
+       FD  CSEQ
+           LABEL RECORD STANDARD.
+       01  SEQ-REG-1.
+           03 SEQ-CHAVE                  PIC X(10).
+           03 SEQ-ULTIMO                 PIC 9(16).
