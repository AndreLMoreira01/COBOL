@@ -0,0 +1,395 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-CLI-IE.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "PRJ_CLI.SL".
+       COPY "PRJ_LOG.SL".
+
+       SELECT CSVFILE ASSIGN TO W-ARQ-CSV-L
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ST-CSV.
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY "PRJ_CLI.FD".
+       COPY "PRJ_LOG.FD".
+
+       FD  CSVFILE
+           LABEL RECORD STANDARD.
+       01  CSV-LINHA                      PIC X(255).
+
+       COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+
+       01  W-CAMPOS.
+           03  ST-CLI                PIC  X(02).
+               88 VAL-CLI            VALUE '00' THRU '09'.
+
+	   03  ST-LOG                PIC  X(02).
+               88 VAL-LOG            VALUE '00' THRU '09'.
+
+	   03  ST-CSV                PIC  X(02).
+               88 VAL-CSV            VALUE '00' THRU '09'.
+
+           03  W-QTD-PROC            PIC  9(06) VALUE 0.
+           03  W-QTD-ERRO            PIC  9(06) VALUE 0.
+           03  W-QTD-PROC-EDIT       PIC  ZZZZZ9.
+           03  W-QTD-ERRO-EDIT       PIC  ZZZZZ9.
+
+           03  W-CPF-CSV             PIC  X(11).
+           03  W-NOME-CSV            PIC  X(60).
+           03  W-END-CSV             PIC  X(100).
+           03  W-TEL-CSV             PIC  X(10).
+           03  W-COM-CSV             PIC  X(04).
+           03  W-DESC-CSV            PIC  X(04).
+           03  W-BLOQ-CSV            PIC  X(01).
+           03  W-EMAIL-CSV           PIC  X(60).
+           03  W-CEL-CSV             PIC  X(11).
+
+           03  W-CPF-VALIDA          PIC  9(11).
+           03  W-CPF-T REDEFINES W-CPF-VALIDA
+                                     PIC  9(01) OCCURS 11 TIMES.
+           03  W-CPF-CSV-SW          PIC  X(01).
+               88  CPF-CSV-OK        VALUE 'S'.
+           03  W-IND2                PIC  9(02).
+           03  W-AUX                 PIC  9(02).
+           03  W-MULT                PIC  9(04) VALUE 0.
+           03  W-SOMA                PIC  9(04) VALUE 0.
+           03  W-VALOR               PIC  9(04) VALUE 0.
+           03  W-AUXVALOR            PIC  9(02).
+           03  W-RES                 PIC  9(04) VALUE 0.
+
+	   03  W-DATAUXI             PIC  9(08).
+           03  REDEFINES W-DATAUXI.
+                  05 W-DIAAUXI            PIC  9(02).
+                  05 W-MESAUXI            PIC  9(02).
+                  05 W-ANOAUXI            PIC  9(04).
+	       03  REDEFINES W-DATAUXI.
+                  05 W-ANOAUXI-I          PIC  9(04).
+                  05 W-MESAUXI-I          PIC  9(02).
+                  05 W-DIAAUXI-I          PIC  9(02).
+	   03  W-HORA                 PIC  9(08).
+	   03  W-DATASIS              PIC  9(8).
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+           COPY "MAINRTN.MSG".
+
+       LINKAGE SECTION.
+
+       77  W-MODO-L                       PIC X(01).
+       77  W-ARQ-CSV-L                    PIC X(150).
+       77  W-LOGIN-LC                     PIC X(10).
+
+       PROCEDURE DIVISION USING W-MODO-L, W-ARQ-CSV-L, W-LOGIN-LC.
+       INICIO.
+           OPEN I-O CCLIENTE
+           IF ST-CLI = '35'
+              OPEN OUTPUT CCLIENTE
+              CLOSE CCLIENTE
+              OPEN I-O CCLIENTE
+	   END-IF
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO.
+
+	   OPEN I-O CLOG
+           IF ST-LOG = '35'
+              OPEN OUTPUT CLOG
+              CLOSE CLOG
+              OPEN I-O CLOG
+	   END-IF
+           IF NOT VAL-LOG
+              PERFORM ERRO-ARQUIVO.
+
+           EVALUATE W-MODO-L
+              WHEN 'E'
+              WHEN 'e'
+                 PERFORM EXPORTAR
+              WHEN 'I'
+              WHEN 'i'
+                 PERFORM IMPORTAR
+           END-EVALUATE.
+
+           PERFORM GRAVA-LOG-LOTE.
+
+       FIM.
+           CLOSE CCLIENTE CLOG.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       EXPORTAR.
+           OPEN OUTPUT CSVFILE.
+
+           MOVE LOW-VALUES TO CLI-CPF.
+           START CCLIENTE KEY >= CLI-CPF
+                 INVALID KEY
+                    CONTINUE
+           END-START.
+
+           PERFORM UNTIL NOT VAL-CLI
+              READ CCLIENTE NEXT
+                   AT END
+                      EXIT PERFORM
+              END-READ
+              IF VAL-CLI
+                 PERFORM ESCREVE-LINHA-CSV
+                 ADD 1 TO W-QTD-PROC
+	      END-IF
+           END-PERFORM.
+
+           CLOSE CSVFILE.
+
+       ESCREVE-LINHA-CSV.
+           MOVE SPACES TO CSV-LINHA.
+           STRING CLI-CPF     DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-NOME    DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-END     DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-TEL     DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-COM     DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-DESC    DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-BLOQ    DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-EMAIL   DELIMITED BY SIZE
+                  ';'         DELIMITED BY SIZE
+                  CLI-CEL     DELIMITED BY SIZE
+             INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+
+       IMPORTAR.
+           OPEN INPUT CSVFILE.
+           IF ST-CSV = '35'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Arquivo n?o encontrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+	   END-IF.
+
+           PERFORM UNTIL NOT VAL-CSV
+              READ CSVFILE
+                   AT END
+                      EXIT PERFORM
+              END-READ
+              PERFORM PROCESSA-LINHA-CSV
+           END-PERFORM.
+
+           CLOSE CSVFILE.
+
+       PROCESSA-LINHA-CSV.
+           UNSTRING CSV-LINHA DELIMITED BY ';'
+                    INTO W-CPF-CSV   W-NOME-CSV  W-END-CSV
+                         W-TEL-CSV   W-COM-CSV   W-DESC-CSV
+                         W-BLOQ-CSV  W-EMAIL-CSV W-CEL-CSV
+           END-UNSTRING.
+
+           MOVE W-CPF-CSV TO W-CPF-VALIDA.
+           IF W-CPF-VALIDA = 0
+              ADD 1 TO W-QTD-ERRO
+              EXIT PARAGRAPH
+	   END-IF.
+
+           PERFORM VALIDA-CPF-CSV.
+           IF NOT CPF-CSV-OK
+              ADD 1 TO W-QTD-ERRO
+              EXIT PARAGRAPH
+	   END-IF.
+
+           INITIALIZE CLI-REG-1.
+           MOVE W-CPF-VALIDA TO CLI-CPF.
+
+           READ CCLIENTE
+           IF ST-CLI = '23'
+              INITIALIZE CLI-REG-1
+              MOVE W-CPF-VALIDA TO CLI-CPF
+           ELSE
+              IF NOT VAL-CLI
+                 PERFORM ERRO-ARQUIVO
+	      END-IF
+           END-IF.
+
+           MOVE W-NOME-CSV  TO CLI-NOME.
+           MOVE W-END-CSV   TO CLI-END.
+           MOVE W-TEL-CSV   TO CLI-TEL.
+           MOVE W-COM-CSV   TO CLI-COM.
+           MOVE W-DESC-CSV  TO CLI-DESC.
+           MOVE W-BLOQ-CSV  TO CLI-BLOQ.
+           MOVE W-EMAIL-CSV TO CLI-EMAIL.
+           MOVE W-CEL-CSV   TO CLI-CEL.
+
+           IF ST-CLI = '23'
+              WRITE CLI-REG-1
+           ELSE
+              REWRITE CLI-REG-1
+           END-IF.
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO.
+
+           ADD 1 TO W-QTD-PROC.
+
+       VALIDA-CPF-CSV.
+           SET CPF-CSV-OK TO TRUE.
+
+	   INITIALIZE W-SOMA W-MULT W-RES
+           MOVE 10 TO W-AUX
+	   PERFORM VARYING W-IND2 FROM 1 BY 1 UNTIL W-IND2 > 9
+	         COMPUTE W-MULT = W-CPF-T(W-IND2) * W-AUX
+	         COMPUTE W-SOMA = W-SOMA + W-MULT
+		 SUBTRACT 1 FROM W-AUX
+           END-PERFORM
+
+	   COMPUTE W-AUXVALOR = W-SOMA / 11
+	   COMPUTE W-VALOR = W-AUXVALOR * 11
+	   COMPUTE W-RES = W-SOMA - W-VALOR
+
+	   IF W-RES = 0 OR W-RES = 1
+	      IF W-CPF-T(10) <> 0
+	         MOVE 'N' TO W-CPF-CSV-SW
+		 EXIT PARAGRAPH
+              END-IF
+	   ELSE
+	      COMPUTE W-RES = 11 - W-RES
+	      IF W-RES <> W-CPF-T(10)
+	         MOVE 'N' TO W-CPF-CSV-SW
+		 EXIT PARAGRAPH
+              END-IF
+	   END-IF
+
+	   INITIALIZE W-AUX W-SOMA W-MULT W-RES W-AUXVALOR
+
+	   MOVE 11 TO W-AUX
+           PERFORM VARYING W-IND2 FROM 1 BY 1 UNTIL W-IND2 > 9
+	         MULTIPLY W-CPF-T(W-IND2) BY W-AUX GIVING W-MULT
+	         COMPUTE W-SOMA = W-SOMA + W-MULT
+		 SUBTRACT 1 FROM W-AUX
+           END-PERFORM
+
+	   COMPUTE W-MULT = W-CPF-T(10) * 2
+           COMPUTE W-SOMA = W-SOMA + W-MULT
+
+	   COMPUTE W-AUXVALOR = W-SOMA / 11
+	   COMPUTE W-VALOR = W-AUXVALOR * 11
+	   COMPUTE W-RES = W-SOMA - W-VALOR
+
+	   IF W-RES = 0 OR W-RES = 1
+	      IF W-CPF-T(11) <> 0
+	         MOVE 'N' TO W-CPF-CSV-SW
+              END-IF
+	   ELSE
+	      COMPUTE W-RES = 11 - W-RES
+	      IF W-RES <> W-CPF-T(11)
+	         MOVE 'N' TO W-CPF-CSV-SW
+              END-IF
+	   END-IF.
+
+       GRAVA-LOG-LOTE.
+           ACCEPT W-DATASIS FROM CENTURY-DATE.
+           MOVE W-DATASIS  TO W-DATAUXI
+           COMPUTE W-DATASIS = W-ANOAUXI-I +
+                               W-MESAUXI-I * 10000 +
+                               W-DIAAUXI-I * 1000000.
+
+           ACCEPT W-HORA FROM TIME.
+           INITIALIZE LOG-REG-1.
+           MOVE W-HORA TO LOG-HORA
+           MOVE W-DATASIS TO LOG-DIA
+           READ CLOG
+           IF ST-LOG = '23'
+              INITIALIZE LOG-REG-1
+              MOVE W-HORA TO LOG-HORA
+              MOVE W-DATASIS TO LOG-DIA
+           ELSE
+              IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+	      END-IF
+           END-IF.
+
+           MOVE W-LOGIN-LC TO LOG-USU.
+           MOVE 'Importa??o/exporta??o em lote de clientes.' TO LOG-REG.
+           MOVE 'CLIENTE.ARQ' TO LOG-ARQ.
+           MOVE 0 TO LOG-DESC.
+           MOVE 0 TO LOG-PERC.
+           MOVE 3 TO LOG-TIPO.
+           WRITE LOG-REG-1.
+
+           MOVE W-QTD-PROC TO W-QTD-PROC-EDIT.
+           MOVE W-QTD-ERRO TO W-QTD-ERRO-EDIT.
+           INITIALIZE CA-MESSAGE-LINK.
+           STRING 'Registros processados: '  DELIMITED BY SIZE
+                  W-QTD-PROC-EDIT            DELIMITED BY SIZE
+                  '  Erros: '                DELIMITED BY SIZE
+                  W-QTD-ERRO-EDIT            DELIMITED BY SIZE
+             INTO CA-MESSAGE-1.
+           PERFORM MOSTRA-MSG-MENSAGEM.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-CLI-IE' TO ERRL-PROG
+              MOVE W-LOGIN-LC TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+	   PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
