@@ -0,0 +1,13 @@
+       FD  CUSUARIO
+           LABEL RECORD STANDARD.
+       01  USU-REG-1.
+           03 USU-LOGIN                  PIC X(10).
+           03 USU-SENHA                  PIC X(8).
+           03 USU-NOME                   PIC X(60).
+           03 USU-TIPO                   PIC 9(2).
+           03 USU-TENTATIVAS             PIC 9(02).
+           03 USU-BLOQ                   PIC X(01).
+              88 USU-BLOQUEADO           VALUE 'S' FALSE 'N'.
+           03 USU-LOGADO                 PIC X(01).
+              88 USU-EM-USO              VALUE 'S' FALSE 'N'.
+           03 USU-FILIAL                 PIC X(10).
