@@ -14,9 +14,13 @@
        COPY "PRJ_CID.SL".
        COPY "PRJ_BIL.SL".
        COPY "PRJ_LOG.SL".
+       COPY "PRJ_FROH.SL".
+       COPY "PRJ_TAXA.SL".
+       COPY "PRJ_PARAM.SL".
 
-       
-       
+
+
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,8 +28,15 @@
        COPY "PRJ_CID.FD".
        COPY "PRJ_BIL.FD".
        COPY "PRJ_LOG.FD".
+       COPY "PRJ_FROH.FD".
+       COPY "PRJ_TAXA.FD".
+       COPY "PRJ_PARAM.FD".
 
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-GRAVAR               VALUE 02.
        78  EXCEPTION-EXCLUIR              VALUE 03.
@@ -43,6 +54,21 @@
 	   03  ST-LOG                PIC  X(02).
                88 VAL-LOG            VALUE '00' THRU '09'.
 
+	   03  ST-FROH               PIC  X(02).
+               88 VAL-FROH           VALUE '00' THRU '09'.
+
+	   03  ST-TAXA               PIC  X(02).
+               88 VAL-TAXA           VALUE '00' THRU '09'.
+
+	   03  W-TAXA-ATIVA          PIC  X(01) VALUE 'N'.
+               88 TAXA-ATIVA         VALUE 'S' FALSE 'N'.
+
+	   03  ST-PARAM              PIC  X(02).
+               88 VAL-PARAM          VALUE '00' THRU '09'.
+
+	   03  W-PARAM-ATIVA         PIC  X(01) VALUE 'N'.
+               88 PARAM-ATIVA        VALUE 'S' FALSE 'N'.
+
 	   03 CAMPOS-TELA.
 	       05 W-ID		PIC 9(03).
 	       05 W-DESC        PIC X(60).
@@ -56,7 +82,10 @@
 	       05 W-LOC-DES     PIC 9(4).
 	       05 W-DIS         PIC 9(4).
 	       05 W-QTD         PIC 9(1).
-	       
+	       05 W-CAP         PIC 9(2).
+	       05 W-DIAS        PIC X(7).
+	       05 IND           PIC 9(1).
+
 	       05 FILLER                  PIC  X(01) VALUE ' '.
                   88 VALIDACAO-OK         VALUE 'S' FALSE ' '.
 	       05 W-DATAUXI               PIC  9(08).
@@ -70,6 +99,8 @@
                   07 W-DIAAUXI-I          PIC  9(02).
 	       05 W-HORA                  PIC  9(08).
 	       05 W-DATASIS               PIC  9(8).
+	       05 W-TAXA-VALOR-SUB        PIC 9(3)V9999 VALUE 0,15.
+	       05 W-TAXA-VALOR-CON        PIC 9(3)V9999 VALUE 0,25.
 
        01  CAMPOS-ERRO-ARQUIVO-W.
            03  WS-EXTEND-STATUS           PIC  X(10).
@@ -196,6 +227,21 @@
                           FONT SMALL-FONT
 			  AFTER PROCEDURE PROC-QTD.
 
+           03 LABEL       LINE 08 COL 50
+                          TITLE "Capacidade lugares:"
+                          ID 19
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-CAP
+                          LINE 08
+                          COL 72
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 20
+                          FONT SMALL-FONT
+			  AFTER PROCEDURE PROC-CAP.
+
 	   03 ENTRY-FIELD FROM W-NOME-DES
 	                  COLOR 33024
                           LINE 06
@@ -236,23 +282,38 @@
                           AUTO
                           ID 12
                           FONT SMALL-FONT.
-	   
+
+	   03 LABEL       LINE 14 COL 05
+                          TITLE "Dias (DSTQQSS):"
+                          ID 21
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DIAS
+                          LINE 14
+                          COL 25
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 22
+                          FONT SMALL-FONT
+			  AFTER PROCEDURE PROC-DIAS.
+
            03 PUSH-BUTTON TITLE "&Gravar"
-                          LINE 14 
+                          LINE 16
                           COL 05
                           SIZE 12
                           ID 13
                           EXCEPTION-VALUE EXCEPTION-GRAVAR.
 
            03 PUSH-BUTTON TITLE "&Excluir"
-                          LINE 14
+                          LINE 16
                           COL 20
                           SIZE 12
                           ID 14
                           EXCEPTION-VALUE EXCEPTION-EXCLUIR.
 
            03 PUSH-BUTTON TITLE "&Sair"
-                          LINE 14
+                          LINE 16
                           COL 35
                           SIZE 12
                           SELF-ACT
@@ -293,11 +354,39 @@
            IF NOT VAL-LOG
               PERFORM ERRO-ARQUIVO.
 
+	   OPEN I-O CFROTAH
+           IF ST-FROH = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CFROTAH
+              CLOSE CFROTAH
+              OPEN I-O CFROTAH.
+           IF NOT VAL-FROH
+              PERFORM ERRO-ARQUIVO.
+
+	   OPEN INPUT CTAXA
+           IF ST-TAXA = '35'
+              SET TAXA-ATIVA TO FALSE
+           ELSE
+              IF NOT VAL-TAXA
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              SET TAXA-ATIVA TO TRUE
+           END-IF.
+
+	   OPEN INPUT CPARAM
+           IF ST-PARAM = '35'
+              SET PARAM-ATIVA TO FALSE
+           ELSE
+              IF NOT VAL-PARAM
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              SET PARAM-ATIVA TO TRUE
+           END-IF.
 
 	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY FLOATING GRAPHICAL WINDOW
-                           SIZE 105 LINES 16
+                           SIZE 105 LINES 18
                            CONTROL FONT SMALL-FONT
                            COLOR 257
                            TITLE "Cadastro de Frotas"
@@ -362,6 +451,14 @@
 	   MOVE FRO-CON  TO W-PRE-CON
 	   MOVE FRO-SUB  TO W-PRE-SUB
 	   MOVE FRO-QTD TO W-QTD
+	   MOVE FRO-CAP TO W-CAP
+	   IF W-CAP = 0
+	      MOVE 30 TO W-CAP
+	   END-IF
+	   MOVE FRO-DIAS TO W-DIAS
+	   IF W-DIAS = SPACES
+	      MOVE '1111111' TO W-DIAS
+	   END-IF
            IF ST-FRO <> '23'
 	      PERFORM PROC-ID-ORI
 	      PERFORM PROC-ID-DES
@@ -412,6 +509,24 @@
               EXIT PARAGRAPH
 	   END-IF.
 
+       PROC-CAP.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           PERFORM VALIDA-CAP.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF.
+
+       PROC-DIAS.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           PERFORM VALIDA-DIAS.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF.
+
 
        
        GRAVAR.
@@ -435,7 +550,15 @@
               EXIT PARAGRAPH
 	   END-IF
 
-	   
+	   PERFORM VALIDA-CAP.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF
+
+	   PERFORM VALIDA-DIAS.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF
 
 
 
@@ -456,6 +579,8 @@
 	   MOVE W-PRE-SUB  TO FRO-SUB
 	   MOVE W-PRE-CON  TO FRO-CON
 	   MOVE W-QTD TO FRO-QTD
+	   MOVE W-CAP TO FRO-CAP
+	   MOVE W-DIAS TO FRO-DIAS
 
 	   INITIALIZE CA-MESSAGE-LINK
 	    ACCEPT W-DATASIS FROM CENTURY-DATE
@@ -499,11 +624,42 @@
               MOVE 'Frota regravada.' TO CA-MESSAGE-1
            END-IF.
 
+	   PERFORM GRAVA-HISTORICO-PRECO.
+
            IF NOT VAL-FRO
               PERFORM ERRO-ARQUIVO.
 
            PERFORM MOSTRA-MSG-MENSAGEM.
 
+       GRAVA-HISTORICO-PRECO.
+           INITIALIZE FROH-REG-1
+           MOVE W-ID       TO FROH-FRO-ID
+           MOVE W-DATASIS  TO FROH-DATA
+           READ CFROTAH
+           IF ST-FROH = '23'
+              INITIALIZE FROH-REG-1
+              MOVE W-ID      TO FROH-FRO-ID
+              MOVE W-DATASIS TO FROH-DATA
+           ELSE
+              IF NOT VAL-FROH
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF
+
+           MOVE W-PRE-SUB TO FROH-SUB
+           MOVE W-PRE-CON TO FROH-CON
+           MOVE W-LOGIN-L TO FROH-USU
+
+           IF ST-FROH = '23'
+              WRITE FROH-REG-1
+           ELSE
+              REWRITE FROH-REG-1
+           END-IF
+
+           IF NOT VAL-FROH
+              PERFORM ERRO-ARQUIVO
+           END-IF.
+
        VALIDA-ID.
 
            SET VALIDACAO-OK TO TRUE.
@@ -608,11 +764,88 @@
 	          COMPUTE W-DIS = W-LOC-DES - W-LOC-ORI
            END-IF
 
-	   COMPUTE W-PRE-SUB = W-DIS * 0,15
-           COMPUTE W-PRE-CON = W-DIS * 0,25
+	   PERFORM BUSCA-TAXA-VIGENTE
+
+	   COMPUTE W-PRE-SUB = W-DIS * W-TAXA-VALOR-SUB
+           COMPUTE W-PRE-CON = W-DIS * W-TAXA-VALOR-CON
 
 	   DISPLAY TELA-PRINCIPAL.
-      
+
+       BUSCA-TAXA-VIGENTE.
+
+           MOVE 0,15 TO W-TAXA-VALOR-SUB
+           MOVE 0,25 TO W-TAXA-VALOR-CON
+
+           IF PARAM-ATIVA
+              INITIALIZE PARAM-REG-1
+              MOVE 2 TO PARAM-CHAVE
+              READ CPARAM
+              IF VAL-PARAM
+                 MOVE PARAM-VALOR TO W-TAXA-VALOR-SUB
+              END-IF
+
+              INITIALIZE PARAM-REG-1
+              MOVE 3 TO PARAM-CHAVE
+              READ CPARAM
+              IF VAL-PARAM
+                 MOVE PARAM-VALOR TO W-TAXA-VALOR-CON
+              END-IF
+           END-IF
+
+           IF TAXA-ATIVA
+	      ACCEPT W-DATASIS FROM CENTURY-DATE
+               MOVE W-DATASIS  TO W-DATAUXI
+               COMPUTE W-DATASIS =    W-ANOAUXI-I +
+                                      W-MESAUXI-I * 10000 +
+                                      W-DIAAUXI-I * 1000000
+
+              INITIALIZE TAXA-REG-1
+              MOVE 1 TO TAXA-TIPO
+              START CTAXA KEY >= TAXA-CHAVE
+                  INVALID KEY CONTINUE
+              END-START
+              IF VAL-TAXA
+                 PERFORM UNTIL 1 = 2
+                    READ CTAXA NEXT AT END
+                                EXIT PERFORM
+                    END-READ
+                    IF NOT VAL-TAXA
+                       EXIT PERFORM
+                    END-IF
+                    IF TAXA-TIPO NOT = 1
+                       EXIT PERFORM
+                    END-IF
+                    IF TAXA-DATA > W-DATASIS
+                       EXIT PERFORM
+                    END-IF
+                    MOVE TAXA-VALOR TO W-TAXA-VALOR-SUB
+                 END-PERFORM
+              END-IF
+
+              INITIALIZE TAXA-REG-1
+              MOVE 2 TO TAXA-TIPO
+              START CTAXA KEY >= TAXA-CHAVE
+                  INVALID KEY CONTINUE
+              END-START
+              IF VAL-TAXA
+                 PERFORM UNTIL 1 = 2
+                    READ CTAXA NEXT AT END
+                                EXIT PERFORM
+                    END-READ
+                    IF NOT VAL-TAXA
+                       EXIT PERFORM
+                    END-IF
+                    IF TAXA-TIPO NOT = 2
+                       EXIT PERFORM
+                    END-IF
+                    IF TAXA-DATA > W-DATASIS
+                       EXIT PERFORM
+                    END-IF
+                    MOVE TAXA-VALOR TO W-TAXA-VALOR-CON
+                 END-PERFORM
+              END-IF
+           END-IF.
+
        VALIDA-DESC.
 
            SET VALIDACAO-OK TO TRUE.
@@ -628,7 +861,7 @@
        VALIDA-QTD.
 
            SET VALIDACAO-OK TO TRUE.
-           IF W-QTD <= 0 OR W-QTD > 3 
+           IF W-QTD <= 0 OR W-QTD > 9
               INITIALIZE CA-MESSAGE-LINK
               MOVE 'Quantidade inv?lida.' TO CA-MESSAGE-1
               PERFORM MOSTRA-MSG-ERRO
@@ -637,6 +870,35 @@
               SET VALIDACAO-OK TO FALSE
            END-IF.
 
+       VALIDA-CAP.
+
+           SET VALIDACAO-OK TO TRUE.
+           IF W-CAP <= 0 OR W-CAP > 60
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Capacidade inv?lida.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 20 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+           END-IF.
+
+       VALIDA-DIAS.
+
+           SET VALIDACAO-OK TO TRUE.
+           IF W-DIAS NOT = SPACES
+              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 7
+                 IF W-DIAS(IND:1) NOT = '0' AND W-DIAS(IND:1) NOT = '1'
+                    INITIALIZE CA-MESSAGE-LINK
+                    MOVE 'Dias inv?lidos.' TO CA-MESSAGE-1
+                    PERFORM MOSTRA-MSG-ERRO
+                    MOVE 4 TO W-ACCEPT-CONTROL
+                    MOVE 22 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+                    SET VALIDACAO-OK TO FALSE
+                    EXIT PARAGRAPH
+                 END-IF
+              END-PERFORM
+           END-IF.
+
     
       
        EXCLUIR.
@@ -718,11 +980,35 @@
               DISPLAY TELA-PRINCIPAL
            END-IF.
 
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-CAD-FRO' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
 
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
