@@ -0,0 +1,458 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-REL-ERRL.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "PRJ_ERRL.SL".
+
+           SELECT PRINTF ASSIGN TO PRINTER
+                  FILE STATUS IS ST-PRINTF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "PRJ_ERRL.FD".
+
+       FD  PRINTF LABEL RECORD OMITTED.
+
+       01  PRINTF-R                       PIC X(255).
+
+       WORKING-STORAGE SECTION.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-IMPRIMIR             VALUE 02.
+
+       01  CAMPOS-W.
+           03  ST-PRINTF             PIC  X(02).
+               88 VAL-PRINTF         VALUE '00' THRU '09'.
+
+           03  CAMPOS-TELA-W.
+               05 W-DATAINI               PIC  99/99/9999.
+               05 W-DATAFIN               PIC  99/99/9999.
+               05 W-PROGRAMA-F            PIC  X(12).
+               05 W-USUARIO               PIC  X(10).
+               05 W-ARQUIVO-F             PIC  X(11).
+
+               05 W-DATAUXI               PIC  9(08).
+               05 REDEFINES W-DATAUXI.
+                  07 W-DIAAUXI            PIC  9(02).
+                  07 W-MESAUXI            PIC  9(02).
+                  07 W-ANOAUXI            PIC  9(04).
+               05 REDEFINES W-DATAUXI.
+                  07 W-ANOAUXI-I          PIC  9(04).
+                  07 W-MESAUXI-I          PIC  9(02).
+                  07 W-DIAAUXI-I          PIC  9(02).
+
+               05 W-DATAINI-I             PIC  9(08).
+               05 W-DATAFIN-I             PIC  9(08).
+
+               05 W-NROPAGI               PIC  9(05) VALUE 0.
+               05 W-CONTLIN               PIC  9(03) VALUE 0.
+               05 W-DATA-SISTEMA          PIC  9(08) VALUE 0.
+               05 W-ACHOU-ERRL            PIC  9(01) VALUE 0.
+
+               05 W-HORA                  PIC  9(8).
+               05 REDEFINES W-HORA.
+                  07 W-HR                 PIC 9(2).
+                  07 W-MIN                PIC 9(2).
+                  07 W-SEG                PIC 9(2).
+                  07 W-MM                 PIC 9(2).
+               05 W-HR-CER                PIC 9(4).
+
+               |LINHAS PARA IMPRESSAO
+               05 W-LINHA-1.
+                  07 FILLER    PIC X(07) VALUE 'DATA: '.
+                  07 W-L1-DATA PIC 99/99/9999.
+                  07 FILLER    PIC X(08) VALUE '  HORA: '.
+                  07 W-L1-HORA PIC 99.99.
+                  07 FILLER    PIC X(12) VALUE '  PROGRAMA: '.
+                  07 W-L1-PROG PIC X(12).
+
+               05 W-LINHA-2.
+                  07 FILLER    PIC X(11) VALUE 'USUARIO: '.
+                  07 W-L2-USU  PIC X(10).
+                  07 FILLER    PIC X(3)  VALUE SPACES.
+                  07 FILLER    PIC X(10) VALUE 'ARQUIVO: '.
+                  07 W-L2-ARQ  PIC X(11).
+
+               05 W-LINHA-3.
+                  07 FILLER    PIC X(09) VALUE 'STATUS: '.
+                  07 W-L3-STA  PIC X(02).
+                  07 FILLER    PIC X(3)  VALUE SPACES.
+                  07 FILLER    PIC X(11) VALUE 'DETALHE: '.
+                  07 W-L3-EXT  PIC X(08).
+
+               05 W-CAB-1.
+                  07 FILLER               PIC  X(74) VALUE
+                     'RELATORIO DE ERROS DE ARQUIVO'.
+                  07 W-CAB-DTSIS          PIC  99/99/9999B(4).
+                  07 FILLER               PIC  X(05) VALUE 'PAG.'.
+                  07 W-CAB-NPAG           PIC  ZZ.ZZ9B.
+
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+       01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+
+       01  JANELA-PRINCIPAL             PIC X(10) EXTERNAL.
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+           COPY "DATASW.CPY".
+
+       LINKAGE SECTION.
+
+       77  W-LOGIN-L                      PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 LABEL       LINE 02 COL 05
+                          TITLE "Erros de:"
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATAINI
+                          LINE 02
+                          COL 16
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 02 COL 28
+                          TITLE "a"
+                          ID 3
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATAFIN
+                          LINE 02
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 4
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 04 COL 05
+                          TITLE "Programa:"
+                          ID 5
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-PROGRAMA-F
+                          LINE 04
+                          COL 16
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 6
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 06 COL 05
+                          TITLE "Usuario:"
+                          ID 7
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-USUARIO
+                          LINE 06
+                          COL 16
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 8
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 08 COL 05
+                          TITLE "Arquivo:"
+                          ID 9
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-ARQUIVO-F
+                          LINE 08
+                          COL 16
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 10
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Imprimir"
+                          LINE 10
+                          COL 05
+                          SIZE 12
+                          ID 11
+                          EXCEPTION-VALUE EXCEPTION-IMPRIMIR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 10
+                          COL 20
+                          SIZE 13
+                          SELF-ACT
+                          ID 12
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION USING W-LOGIN-L.
+       INICIO.
+
+           OPEN INPUT CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN INPUT CERRLOG
+           END-IF
+           IF NOT VAL-ERRL
+              PERFORM ERRO-ARQUIVO.
+
+           ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 105 LINES 14
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Relat�rio de erros de arquivo"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PRINCIPAL.
+
+           INITIALIZE W-DATAINI W-DATAFIN W-PROGRAMA-F W-USUARIO
+                      W-ARQUIVO-F.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE WINDOW JANELA-PRINCIPAL.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXCEPTION-TELA-PRINCIPAL.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-IMPRIMIR
+                  |* valida das datas antes de iniciar a impress�o
+                  IF W-DATAINI <> '00/00/0000'
+                     MOVE W-DATAINI TO W-DATA-CRIT
+                     PERFORM CRITICA-DATA
+                     IF NOT DATA-OK
+                        INITIALIZE CA-MESSAGE-LINK
+                        MOVE 'Data inicial inv�lida.' TO CA-MESSAGE-1
+                        PERFORM MOSTRA-MSG-ERRO
+                        EXIT PARAGRAPH
+                     END-IF
+                  END-IF
+                  IF W-DATAFIN = '00/00/0000'
+                     MOVE 99999999 TO W-DATAFIN
+                     DISPLAY TELA-PRINCIPAL
+                  END-IF
+                  IF W-DATAFIN <> '99/99/9999'
+                     MOVE W-DATAFIN TO W-DATA-CRIT
+                     PERFORM CRITICA-DATA
+                     IF NOT DATA-OK
+                        INITIALIZE CA-MESSAGE-LINK
+                        MOVE 'Data final inv�lida.' TO CA-MESSAGE-1
+                        PERFORM MOSTRA-MSG-ERRO
+                        EXIT PARAGRAPH
+                     END-IF
+                  END-IF
+                  |* inverte a data inicial
+                  MOVE W-DATAINI TO W-DATAUXI
+                  COMPUTE W-DATAINI-I = W-ANOAUXI * 10000 +
+                                        W-MESAUXI * 100 +
+                                        W-DIAAUXI
+                  |* inverte a data final
+                  MOVE W-DATAFIN TO W-DATAUXI
+                  COMPUTE W-DATAFIN-I = W-ANOAUXI * 10000 +
+                                        W-MESAUXI * 100 +
+                                        W-DIAAUXI
+                  |* compara o range de data
+                  IF W-DATAFIN-I < W-DATAINI-I
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 'Range de data inv�lido.' TO CA-MESSAGE-1
+                     PERFORM MOSTRA-MSG-ERRO
+                     EXIT PARAGRAPH
+                  END-IF
+
+                  INITIALIZE W-NROPAGI W-ACHOU-ERRL
+                  MOVE 800 TO W-CONTLIN
+
+                  OPEN OUTPUT PRINTF
+                  INITIALIZE ERRL-REG-1
+                  START CERRLOG KEY >= ERRL-CHAVE
+                  IF VAL-ERRL
+                     PERFORM LISTA-ERROS
+                  END-IF
+
+                  IF W-ACHOU-ERRL = 0
+                     PERFORM TESTA-QUEBRA-PAGINA
+                     MOVE SPACES TO PRINTF-R
+                     MOVE 'Nenhum erro encontrado para o filtro.'
+                          TO PRINTF-R(1:38)
+                     WRITE PRINTF-R AFTER 1
+                  END-IF
+
+                  CLOSE PRINTF
+           END-EVALUATE.
+
+       LISTA-ERROS.
+           PERFORM UNTIL NOT VAL-ERRL
+              READ CERRLOG NEXT AT END
+                              EXIT PERFORM
+              END-READ
+              IF NOT VAL-ERRL
+                 IF ST-ERRL <> '10'
+                    PERFORM ERRO-ARQUIVO
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+
+              IF ERRL-DIA >= W-DATAINI-I AND <= W-DATAFIN-I
+                 IF W-PROGRAMA-F = SPACES OR ERRL-PROG = W-PROGRAMA-F
+                    IF W-USUARIO = SPACES OR ERRL-USU = W-USUARIO
+                       IF W-ARQUIVO-F = SPACES OR ERRL-ARQ = W-ARQUIVO-F
+                          PERFORM IMPRIME-ERRO
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       IMPRIME-ERRO.
+           PERFORM TESTA-QUEBRA-PAGINA
+
+           MOVE 1 TO W-ACHOU-ERRL
+
+           MOVE ERRL-DIA TO W-DATAUXI
+           MOVE W-ANOAUXI-I TO W-ANOAUXI
+           MOVE W-MESAUXI-I TO W-MESAUXI
+           MOVE W-DIAAUXI-I TO W-DIAAUXI
+           MOVE W-DATAUXI TO W-L1-DATA
+
+           MOVE ERRL-HORA TO W-HORA
+           COMPUTE W-HR-CER = (W-HR * 100) + W-MIN
+           MOVE W-HR-CER TO W-L1-HORA
+
+           MOVE ERRL-PROG TO W-L1-PROG
+           WRITE PRINTF-R FROM W-LINHA-1 AFTER 1
+
+           MOVE ERRL-USU TO W-L2-USU
+           MOVE ERRL-ARQ TO W-L2-ARQ
+           WRITE PRINTF-R FROM W-LINHA-2 AFTER 1
+
+           MOVE ERRL-STATUS TO W-L3-STA
+           MOVE ERRL-EXTSTATUS TO W-L3-EXT
+           WRITE PRINTF-R FROM W-LINHA-3 AFTER 1
+
+           MOVE SPACES TO PRINTF-R
+           WRITE PRINTF-R AFTER 1
+
+           ADD 4 TO W-CONTLIN.
+
+       TESTA-QUEBRA-PAGINA.
+           IF W-CONTLIN > 62
+
+              PERFORM IMPRIME-CABECALHO
+
+              MOVE SPACES TO PRINTF-R
+              WRITE PRINTF-R AFTER 1
+
+              ADD 2 TO W-CONTLIN
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           IF W-NROPAGI = 0
+              ACCEPT W-DATA-SISTEMA FROM CENTURY-DATE
+              MOVE W-DATA-SISTEMA TO W-DATAUXI
+              COMPUTE W-DATA-SISTEMA = W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+              WRITE PRINTF-R AFTER 0
+           ELSE
+              WRITE PRINTF-R AFTER PAGE.
+
+           ADD 1 TO W-NROPAGI
+           MOVE W-NROPAGI      TO W-CAB-NPAG
+           MOVE W-DATA-SISTEMA TO W-CAB-DTSIS
+           WRITE PRINTF-R FROM W-CAB-1 AFTER 1
+
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           WRITE PRINTF-R AFTER 1
+
+           MOVE 3 TO W-CONTLIN.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       COPY "DATASP.CPY".
