@@ -0,0 +1,557 @@
+        IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-CAD-FROB.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "PRJ_FROB.SL".
+       COPY "PRJ_FRO.SL".
+       COPY "PRJ_LOG.SL".
+
+
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY "PRJ_FROB.FD".
+       COPY "PRJ_FRO.FD".
+       COPY "PRJ_LOG.FD".
+
+       COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-GRAVAR               VALUE 02.
+       78  EXCEPTION-EXCLUIR              VALUE 03.
+
+       01  W-CAMPOS.
+           03  ST-FROB               PIC  X(02).
+               88 VAL-FROB           VALUE '00' THRU '09'.
+
+	   03  ST-FRO                PIC  X(02).
+               88 VAL-FRO            VALUE '00' THRU '09'.
+
+	   03  ST-LOG                PIC  X(02).
+               88 VAL-LOG            VALUE '00' THRU '09'.
+
+	   03 CAMPOS-TELA.
+	       05 W-ID-FRO      PIC 9(03).
+	       05 W-NOME-FRO    PIC X(60).
+	       05 W-DATA-EDIT   PIC 99/99/9999.
+	       05 W-MOTIVO      PIC X(60).
+
+	       05 FILLER                  PIC  X(01) VALUE ' '.
+                  88 VALIDACAO-OK         VALUE 'S' FALSE ' '.
+	       05 W-DATAUXI               PIC  9(08).
+               05 REDEFINES W-DATAUXI.
+                  07 W-DIAAUXI            PIC  9(02).
+                  07 W-MESAUXI            PIC  9(02).
+                  07 W-ANOAUXI            PIC  9(04).
+	       05 REDEFINES W-DATAUXI.
+                  07 W-ANOAUXI-I          PIC  9(04).
+                  07 W-MESAUXI-I          PIC  9(02).
+                  07 W-DIAAUXI-I          PIC  9(02).
+	       05 W-HORA                  PIC  9(08).
+	       05 W-DATASIS               PIC  9(8).
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+
+        01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+	       88 SETA-CIMA               VALUE 52.
+               88 SETA-BAIXO              VALUE 53.
+               88 OCORREU-EVENTO          VALUE 96.
+
+
+
+	   03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
+               05 W-ACCEPT-CONTROL        PIC 9.
+               05 W-CONTROL-VALUE         PIC 999.
+               05 W-CONTROL-HANDLE        USAGE HANDLE.
+               05 W-CONTROL-ID            PIC X(2) COMP-X.
+
+       01  JANELA-PROGRAMA                PIC X(10).
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+           COPY "DATASW.CPY".
+
+       LINKAGE SECTION.
+
+       77  W-LOGIN-L            PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 LABEL       LINE 02 COL 05
+                          TITLE "Frota:"
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-ID-FRO
+                          LINE 02
+                          COL 20
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT
+			  AFTER PROCEDURE PROC-ID-FRO.
+
+           03 ENTRY-FIELD FROM W-NOME-FRO
+	                  COLOR 33024
+                          LINE 02
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 3
+                          FONT SMALL-FONT.
+
+	   03 LABEL       LINE 04 COL 05
+                          TITLE "Data bloqueio:"
+                          ID 4
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATA-EDIT
+                          LINE 04
+                          COL 20
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 5
+                          FONT SMALL-FONT
+			  AFTER PROCEDURE PROC-DATA.
+
+	   03 LABEL       LINE 06 COL 05
+                          TITLE "Motivo:"
+                          ID 6
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-MOTIVO
+                          LINE 06
+                          COL 20
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 7
+                          FONT SMALL-FONT
+			  AFTER PROCEDURE PROC-MOTIVO.
+
+           03 PUSH-BUTTON TITLE "&Gravar"
+                          LINE 08
+                          COL 05
+                          SIZE 12
+                          ID 8
+                          EXCEPTION-VALUE EXCEPTION-GRAVAR.
+
+           03 PUSH-BUTTON TITLE "&Excluir"
+                          LINE 08
+                          COL 20
+                          SIZE 12
+                          ID 9
+                          EXCEPTION-VALUE EXCEPTION-EXCLUIR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 08
+                          COL 35
+                          SIZE 12
+                          SELF-ACT
+                          ID 10
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION USING W-LOGIN-L.
+       INICIO.
+
+	   OPEN I-O CFROBLQ
+           IF ST-FROB = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CFROBLQ
+              CLOSE CFROBLQ
+              OPEN I-O CFROBLQ.
+           IF NOT VAL-FROB
+              PERFORM ERRO-ARQUIVO.
+
+	   OPEN INPUT CFROTA
+           IF NOT VAL-FRO
+              PERFORM ERRO-ARQUIVO.
+
+	   OPEN I-O CLOG
+           IF ST-LOG = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CLOG
+              CLOSE CLOG
+              OPEN I-O CLOG.
+           IF NOT VAL-LOG
+              PERFORM ERRO-ARQUIVO.
+
+	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 105 LINES 10
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Bloqueios de Frota"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PROGRAMA.
+
+           DISPLAY TELA-PRINCIPAL.
+
+	   PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXC
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE CFROBLQ CFROTA.
+
+           CLOSE WINDOW JANELA-PROGRAMA.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXC.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH.
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-GRAVAR
+                  PERFORM GRAVAR
+             WHEN EXCEPTION-EXCLUIR
+                  PERFORM EXCLUIR
+           END-EVALUATE.
+
+       PROC-ID-FRO.
+            IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           PERFORM VALIDA-ID-FRO.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF.
+
+       PROC-DATA.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           PERFORM VALIDA-DATA.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF.
+
+       PROC-MOTIVO.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           PERFORM VALIDA-MOTIVO.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF.
+
+       GRAVAR.
+           PERFORM VALIDA-ID-FRO.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF
+
+	   PERFORM VALIDA-DATA.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF
+
+	   PERFORM VALIDA-MOTIVO.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF
+
+	   INITIALIZE      FROB-REG-1
+           MOVE W-ID-FRO   TO FROB-FRO-ID
+	   MOVE W-DATA-CRIT TO FROB-DATA
+           READ CFROBLQ
+           IF ST-FROB = '23'
+                INITIALIZE   FROB-REG-1
+                MOVE W-ID-FRO    TO FROB-FRO-ID
+                MOVE W-DATA-CRIT TO FROB-DATA
+           ELSE
+                IF NOT VAL-FROB
+                    PERFORM ERRO-ARQUIVO.
+
+	   MOVE W-MOTIVO TO FROB-MOTIVO
+
+	   INITIALIZE CA-MESSAGE-LINK
+	    ACCEPT W-DATASIS FROM CENTURY-DATE
+               MOVE W-DATASIS  TO W-DATAUXI
+               COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+	       ACCEPT W-HORA FROM TIME
+	       INITIALIZE LOG-REG-1
+	       MOVE W-HORA TO LOG-HORA
+	       MOVE W-DATASIS TO LOG-DIA
+	       READ CLOG
+	       IF ST-LOG = '23'
+	          INITIALIZE LOG-REG-1
+	          MOVE W-HORA TO LOG-HORA
+	          MOVE W-DATASIS TO LOG-DIA
+	       ELSE
+	           IF NOT VAL-LOG
+                        PERFORM ERRO-ARQUIVO
+	           END-IF
+	       END-IF
+
+               MOVE W-LOGIN-L TO LOG-USU
+               MOVE W-MOTIVO TO LOG-REG
+	       MOVE 'FROBLQ.ARQ' TO LOG-ARQ
+               MOVE 0 TO LOG-DESC
+	       MOVE 0 TO LOG-PERC
+           IF ST-FROB = '23'
+	       MOVE 1 TO LOG-TIPO
+	       WRITE LOG-REG-1
+               WRITE FROB-REG-1
+               MOVE 'Bloqueio gravado.' TO CA-MESSAGE-1
+           ELSE
+	       MOVE 2 TO LOG-TIPO
+	       WRITE LOG-REG-1
+              REWRITE FROB-REG-1
+              MOVE 'Bloqueio regravado.' TO CA-MESSAGE-1
+           END-IF.
+
+           IF NOT VAL-FROB
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM MOSTRA-MSG-MENSAGEM.
+
+       VALIDA-ID-FRO.
+
+           SET VALIDACAO-OK TO TRUE.
+           IF W-ID-FRO = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Frota inv?lida.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 2 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF.
+
+	   INITIALIZE FRO-REG-1
+	   MOVE W-ID-FRO TO FRO-ID
+	   READ CFROTA
+	   IF ST-FRO = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Frota n?o cadastrada.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 2 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF
+
+	   IF NOT VAL-FRO
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+	   MOVE FRO-DESC TO W-NOME-FRO
+	   DISPLAY TELA-PRINCIPAL.
+
+       VALIDA-DATA.
+
+           SET VALIDACAO-OK TO TRUE.
+           MOVE W-DATA-EDIT TO W-DATA-CRIT
+           PERFORM CRITICA-DATA.
+           IF NOT DATA-OK
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Data inv?lida.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 5 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+           END-IF.
+
+       VALIDA-MOTIVO.
+
+           SET VALIDACAO-OK TO TRUE.
+           IF W-MOTIVO = SPACES
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Motivo inv?lido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 7 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+           END-IF.
+
+       EXCLUIR.
+
+           PERFORM VALIDA-ID-FRO.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF
+
+	   PERFORM VALIDA-DATA.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+	   END-IF
+
+           INITIALIZE             FROB-REG-1.
+           MOVE W-ID-FRO    TO FROB-FRO-ID
+	   MOVE W-DATA-CRIT TO FROB-DATA
+           READ CFROBLQ
+           IF ST-FROB = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Bloqueio n?o cadastrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+           ELSE
+              IF NOT VAL-FROB
+                 PERFORM ERRO-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           MOVE 'Deseja realmente excluir o bloqueio?' TO CA-MESSAGE-1
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 1
+	      ACCEPT W-DATASIS FROM CENTURY-DATE
+               MOVE W-DATASIS  TO W-DATAUXI
+               COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+	       ACCEPT W-HORA FROM TIME
+	       INITIALIZE LOG-REG-1
+	       MOVE W-HORA TO LOG-HORA
+	       MOVE W-DATASIS TO LOG-DIA
+	       READ CLOG
+	       IF ST-LOG = '23'
+	          INITIALIZE LOG-REG-1
+	          MOVE W-HORA TO LOG-HORA
+	          MOVE W-DATASIS TO LOG-DIA
+	       ELSE
+	           IF NOT VAL-LOG
+                        PERFORM ERRO-ARQUIVO
+	           END-IF
+	       END-IF
+
+               MOVE W-LOGIN-L TO LOG-USU
+	       MOVE 3 TO LOG-TIPO
+	       MOVE W-MOTIVO TO LOG-REG
+	       MOVE 'FROBLQ.ARQ' TO LOG-ARQ
+               MOVE 0 TO LOG-DESC
+	       MOVE 0 TO LOG-PERC
+	       WRITE LOG-REG-1
+              DELETE CFROBLQ
+              IF NOT VAL-FROB
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Bloqueio exclu?do.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+
+              INITIALIZE W-CAMPOS
+              DISPLAY TELA-PRINCIPAL
+           END-IF.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-CAD-FROB' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+	   PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       PERGUNTA-INICIALIZA.
+          CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Deseja inicializar o arquivo' TO CA-MESSAGE-1
+           MOVE W-ARQUIVO TO CA-MESSAGE-2
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 2
+              PERFORM ERRO-ARQUIVO.
+
+       COPY "DATASP.CPY".
