@@ -11,24 +11,35 @@
        FILE-CONTROL.
 
            COPY "PRJ_BIL.SL".
+           COPY "PRJ_FRO.SL".
 
            SELECT SORTER ASSIGN TO 'SORTER.ARQ'
                   FILE STATUS   IS ST-SORTER.
 
-           SELECT PRINTF ASSIGN TO PRINTER
+           SELECT PRINTF ASSIGN TO W-PRINTER-DEVICE
                   FILE STATUS IS ST-PRINTF.
 
+           SELECT CSVF ASSIGN TO 'RELBIL.CSV'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ST-CSV.
 
 
+
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
        COPY "PRJ_BIL.FD".
+       COPY "PRJ_FRO.FD".
 
        FD  PRINTF LABEL RECORD OMITTED.
- 
+
        01  PRINTF-R                       PIC X(255).
-       
+
+       FD  CSVF LABEL RECORD STANDARD.
+
+       01  CSVF-R                         PIC X(255).
+
        SD  SORTER.
 
        01  SORT-REGISTR-1.
@@ -46,11 +57,19 @@
 	   03  SORT-DTVENDA-1         PIC 9(8).
 	   03  SORT-HORA-1            PIC 9(8).
 	   03  SORT-USU-1             PIC X(10).
+	   03  SORT-FILIAL-1          PIC X(10).
 
 
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-IMPRIMIR             VALUE 02.
+       78  EXCEPTION-MANIFESTO            VALUE 03.
+       78  EXCEPTION-CSV                  VALUE 04.
+       78  EXCEPTION-CONFIRMA-IMPRESSAO   VALUE 05.
 
        01  CAMPOS-W.
            03  ST-BIL                PIC  X(02).
@@ -60,7 +79,20 @@
            03  ST-PRINTF             PIC  X(02).
                88 VAL-PRINTF         VALUE '00' THRU '09'.
 	   03  ST-FRO                PIC  X(02).
+               88 VAL-FRO            VALUE '00' THRU '09'.
                88 FIM-FROTA          VALUE 'S' FALSE 'N'.
+	   03  ST-CSV                PIC  X(02).
+               88 VAL-CSV            VALUE '00' THRU '09'.
+           03  W-VALIDACAO           PIC  X(01) VALUE 'S'.
+               88 VALIDACAO-OK       VALUE 'S' FALSE 'N'.
+
+           | Pr?-visualiza??o em tela - o relat?rio ?
+           | gerado primeiro no arquivo em disco W-PREVIEW-ARQ; s?
+           | depois de confirmado na pr?-visualiza??o ? que W-PRINTER-
+           | DEVICE volta para 'PRINTER' e o relat?rio ? refeito para a
+           | impressora de verdade.
+           03  W-PRINTER-DEVICE      PIC  X(40) VALUE 'PRINTER'.
+           03  W-PREVIEW-ARQ         PIC  X(40) VALUE 'RELBIL.PRV'.
 
            03  CAMPOS-TELA-W.
                05 W-DATAINI               PIC  99/99/9999.
@@ -68,6 +100,20 @@
 	       05 W-FROTAINI              PIC 9(3).
 	       05 W-FROTAFIN              PIC 9(3).
 
+               | Dimens?o de filial/unidade - se preenchido,
+               | restringe o relat?rio ?s vendas daquela filial.
+               05 W-FILIALFILTRO          PIC X(10).
+
+               | MANIFESTO DE VIAGEM: relat?rio de uma
+               | s? viagem (frota+data+via+tipo), ordenado por poltrona,
+               | para entregar ao motorista/cobrador na porta.
+               05 W-MANI-FRO              PIC 9(3).
+               05 W-MANI-DATA-EDIT        PIC 99/99/9999.
+               05 W-MANI-VIA              PIC 9(1).
+               05 W-MANI-TIPO             PIC 9(2).
+               05 W-MANI-NOME-FRO         PIC X(60).
+               05 W-MANI-QTD              PIC 9(3) VALUE 0.
+
                05 W-DATAUXI               PIC  9(08).
                05 REDEFINES W-DATAUXI.  
                   07 W-DIAAUXI            PIC  9(02).
@@ -99,6 +145,23 @@
                05 W-TOTFRO                PIC  9(10)V99 VALUE 0.
                05 W-TOTGERAL              PIC  9(10)V99 VALUE 0.
 
+               | Subtotal por tipo de viagem (suburbano x
+               | convencional), acumulado junto com W-TOTDIA/W-TOTFRO e
+               | impresso ao lado do total do dia e do total da frota.
+               05 W-TOTDIA-SUB            PIC  9(10)V99 VALUE 0.
+               05 W-TOTDIA-CONV           PIC  9(10)V99 VALUE 0.
+               05 W-TOTFRO-SUB            PIC  9(10)V99 VALUE 0.
+               05 W-TOTFRO-CONV           PIC  9(10)V99 VALUE 0.
+
+               | Campos editados usados s? para montar as
+               | colunas do CSV (mesmas convers?es de data/hora/desconto
+               | que o relat?rio impresso j? faz em OUTPUTPROC).
+               05 W-CSV-DATA               PIC 99/99/9999.
+               05 W-CSV-TOT                PIC Z(5)9,99.
+               05 W-CSV-HORA               PIC 99,99.
+               05 W-CSV-PERC               PIC Z9.
+               05 W-CSV-TIPO               PIC X(12).
+
                |LINHAS PARA IMPRESS?O
                05 W-LINHA-1.
 	          07 FILLER    PIC X(12) VALUE 'N? BILHETE: '.
@@ -118,6 +181,8 @@
 		05 W-LINHA-4.
 		  07 FILLER    PIC X(5) VALUE 'POL :'.
 		  07  W-L4-POL PIC 9(2).
+		  07 FILLER    PIC X(12) VALUE '   FILIAL: '.
+		  07 W-L4-FILIAL PIC X(10).
 		05 W-LINHA-5.
 		  07 FILLER    PIC X(12) VALUE 'VENDEDOR:   '.
 		  07 W-L5-USU  PIC X(10).
@@ -136,6 +201,13 @@
 		  07 W-D-DT    PIC 99/99/9999.
 		  07 FILLER    PIC X(4)   VALUE '  R$'.
 		  07 W-D-TOT   PIC Z99,99.
+		05 W-LINHA-TOTAL-TIPO.
+		  07 FILLER       PIC X(32) VALUE ALL SPACES.
+		  07 FILLER       PIC X(16) VALUE '  SUBURBANO: R$'.
+		  07 W-TB-SUB-TOT PIC Z99,99.
+		  07 FILLER       PIC X(4)  VALUE ALL SPACES.
+		  07 FILLER       PIC X(16) VALUE 'CONVENCIONAL: R$'.
+		  07 W-TB-CONV-TOT PIC Z99,99.
 		05 W-LINHA-TOTAL-FROTA.
 		  07 FILLER    PIC X(30) VALUE ALL SPACES.
 		  07 FILLER    PIC X(20)   VALUE '*** TOTAL DA FROTA: '.
@@ -173,6 +245,44 @@
 
                05 W-OPC-CLASSIFICACAO     PIC  9(02) VALUE 1.
 
+               | Modo de impress?o do relat?rio -
+               | 1=detalhado (padr?o, um bilhete por linha), 2=resumido
+               | (s? cabe?alho da data + totais, sem o detalhe).
+               05 W-OPC-RESUMO            PIC  9(02) VALUE 1.
+                  88 MODO-RESUMO          VALUE 2.
+
+               05 W-MANI-CAB-1.
+                  07 FILLER               PIC  X(23) VALUE
+                     'MANIFESTO DE PASSAGEIROS'.
+                  07 W-MANI-C-DTSIS       PIC  99/99/9999B(4).
+               05 W-MANI-CAB-2.
+                  07 FILLER               PIC  X(8) VALUE 'FROTA : '.
+                  07 W-MANI-C-FRO         PIC  999B.
+                  07 W-MANI-C-NOME        PIC  X(60).
+               05 W-MANI-CAB-3.
+                  07 FILLER               PIC  X(7) VALUE 'DATA : '.
+                  07 W-MANI-C-DATA        PIC  99/99/9999B(4).
+                  07 FILLER               PIC  X(9) VALUE 'VIAGEM : '.
+                  07 W-MANI-C-VIA         PIC  9(1)B(4).
+                  07 FILLER               PIC  X(7) VALUE 'TIPO : '.
+                  07 W-MANI-C-TIPO        PIC  X(12).
+               05 W-MANI-CAB-4.
+                  07 FILLER               PIC  X(4) VALUE 'POL '.
+                  07 FILLER               PIC  X(14) VALUE 'NOME'.
+                  07 FILLER               PIC  X(62) VALUE SPACES.
+                  07 FILLER               PIC  X(15) VALUE 'CPF'.
+                  07 FILLER               PIC  X(16) VALUE SPACES.
+                  07 FILLER               PIC  X(10) VALUE 'BILHETE'.
+               05 W-MANI-LINHA.
+                  07 W-MANI-L-POL         PIC  Z9B(3).
+                  07 W-MANI-L-NOME        PIC  X(60)B(2).
+                  07 W-MANI-L-CPF         PIC  999.999.999.99B(3).
+                  07 W-MANI-L-NMR         PIC  Z(15)9.
+               05 W-MANI-TOTAL.
+                  07 FILLER               PIC  X(20) VALUE
+                     'TOTAL DE PASSAGEIROS: '.
+                  07 W-MANI-T-QTD         PIC  ZZ9.
+
        01  CAMPOS-ERRO-ARQUIVO-W.
            03  WS-EXTEND-STATUS           PIC  X(10).
            03  W-FSTATUS                  PIC  X(02).
@@ -196,6 +306,7 @@
                88 TECLOU-ESC              VALUE 27.
 
        01  JANELA-PRINCIPAL             PIC X(10) EXTERNAL.
+       01  JANELA-PREVIEW               PIC X(10).
 
            COPY "MAINRTN.MSG".
            COPY "ACUGUI.DEF".
@@ -262,6 +373,20 @@
                           ID 4
                           FONT SMALL-FONT.
 
+           03 LABEL       LINE 06 COL 05
+                          TITLE "Filial:"
+                          ID 60
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-FILIALFILTRO
+                          LINE 06
+                          COL 15
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 61
+                          FONT SMALL-FONT.
+
            03 FRAME    LINE 02,75
                        COL 79
                        LINES 05
@@ -293,6 +418,37 @@
                        FONT SMALL-FONT
                        NOTIFY.
 
+           03 FRAME    LINE 08,75
+                       COL 79
+                       LINES 05
+                       SIZE 22
+                       TITLE "Modo de impress?o"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 RADIO-BUTTON
+                       TITLE "&Detalhado"
+                       LINE 10
+                       COL 80
+                       GROUP 2
+                       GROUP-VALUE 1
+                       USING W-OPC-RESUMO
+                       ID 18
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "&Resumido"
+                       LINE 12
+                       COL 80
+                       GROUP 2
+                       GROUP-VALUE 2
+                       USING W-OPC-RESUMO
+                       ID 19
+                       FONT SMALL-FONT
+                       NOTIFY.
+
            03 PUSH-BUTTON TITLE "&Imprimir"
                           LINE 8
                           COL 2
@@ -300,14 +456,122 @@
                           ID 7
                           EXCEPTION-VALUE EXCEPTION-IMPRIMIR.
 
-           03 PUSH-BUTTON TITLE "&Sair"
+           03 PUSH-BUTTON TITLE "Exportar &CSV"
                           LINE 8
                           COL 17
+                          SIZE 15
+                          ID 17
+                          EXCEPTION-VALUE EXCEPTION-CSV.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 8
+                          COL 33
                           SIZE 13
                           SELF-ACT
                           ID 6
                           EXCEPTION-VALUE 27.
 
+           03 FRAME    LINE 10,2
+                       COL 2
+                       LINES 03
+                       SIZE 101
+                       TITLE "Manifesto de uma viagem"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 LABEL       LINE 11 COL 5
+                          TITLE "Frota:"
+                          ID 8
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-MANI-FRO
+                          LINE 11
+                          COL 13
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 9
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 11 COL 22
+                          TITLE "Data:"
+                          ID 10
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-MANI-DATA-EDIT
+                          LINE 11
+                          COL 29
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 11
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 11 COL 44
+                          TITLE "Viagem:"
+                          ID 12
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-MANI-VIA
+                          LINE 11
+                          COL 53
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 13
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 11 COL 57
+                          TITLE "Tipo:"
+                          ID 14
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-MANI-TIPO
+                          LINE 11
+                          COL 64
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 15
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Manifesto"
+                          LINE 11
+                          COL 70
+                          SIZE 15
+                          ID 16
+                          EXCEPTION-VALUE EXCEPTION-MANIFESTO.
+
+       | Pr?-visualiza??o do relat?rio na tela - mesmo
+       | LIST-BOX usado em PRG09/PRG10 para mostrar uma lista de linhas,
+       | aqui carregado com as linhas j? formatadas do relat?rio.
+       01  TELA-PREVIEW.
+           03 LST-PREVIEW LIST-BOX
+                       LINE 02
+                       COL 02
+                       SIZE 100
+                       LINES 20
+                       3-D
+                       ID 1
+                       FONT SMALL-FONT
+                       UNSORTED.
+
+           03 PUSH-BUTTON TITLE "&Imprimir"
+                          LINE 23
+                          COL 40
+                          SIZE 12
+                          ID 2
+                          EXCEPTION-VALUE EXCEPTION-CONFIRMA-IMPRESSAO.
+
+           03 PUSH-BUTTON TITLE "&Fechar"
+                          LINE 23
+                          COL 55
+                          SIZE 12
+                          SELF-ACT
+                          ID 3
+                          EXCEPTION-VALUE 27.
+
        PROCEDURE DIVISION.
        INICIO.
 
@@ -315,10 +579,14 @@
            IF NOT VAL-BIL
               PERFORM ERRO-ARQUIVO.
 
+           OPEN INPUT CFROTA
+           IF NOT VAL-FRO
+              PERFORM ERRO-ARQUIVO.
+
            ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY FLOATING GRAPHICAL WINDOW
-                           SIZE 105 LINES 10
+                           SIZE 105 LINES 14
                            CONTROL FONT SMALL-FONT
                            COLOR 257
                            TITLE "Relat?rio de emiss?es"
@@ -354,74 +622,37 @@
 
 
            EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-MANIFESTO
+                  PERFORM MANIFESTO
              WHEN EXCEPTION-IMPRIMIR
-                  |* validacao das datas antes de iniciar a impressao
-                  IF W-DATAINI <> '00/00/0000'
-                     MOVE W-DATAINI TO W-DATA-CRIT
-                     PERFORM CRITICA-DATA
-                     IF NOT DATA-OK
-                        INITIALIZE CA-MESSAGE-LINK
-                        MOVE 'Data inicial inv?lida.' TO CA-MESSAGE-1
-                        PERFORM MOSTRA-MSG-ERRO
-                        EXIT PARAGRAPH
-                     END-IF
-                  END-IF
-                  IF W-DATAFIN = '00/00/0000'
-                     MOVE 99999999 TO W-DATAFIN
-                     DISPLAY TELA-PRINCIPAL
-                  END-IF
-                  IF W-DATAFIN <> '99/99/9999'
-                     MOVE W-DATAFIN TO W-DATA-CRIT
-                     PERFORM CRITICA-DATA
-                     IF NOT DATA-OK
-                        INITIALIZE CA-MESSAGE-LINK
-                        MOVE 'Data final inv?lida.' TO CA-MESSAGE-1
-                        PERFORM MOSTRA-MSG-ERRO
-                        EXIT PARAGRAPH
-                     END-IF
-                  END-IF
-                  |* inverte a data inicial
-                  MOVE W-DATAINI TO W-DATAUXI
-                  COMPUTE W-DATAINI-I = W-ANOAUXI * 10000 +
-                                        W-MESAUXI * 100 +
-                                        W-DIAAUXI
-                  |* inverte a data final
-                  MOVE W-DATAFIN TO W-DATAUXI
-                  COMPUTE W-DATAFIN-I = W-ANOAUXI * 10000 +
-                                        W-MESAUXI * 100 +
-                                        W-DIAAUXI
-                  |* compara o range de data
-                  IF W-DATAFIN-I < W-DATAINI-I
-                     INITIALIZE CA-MESSAGE-LINK
-                     MOVE 'Range de data inv?lido.' TO CA-MESSAGE-1
-                     PERFORM MOSTRA-MSG-ERRO
+                  PERFORM VALIDA-RANGE-RELATORIO
+                  IF NOT VALIDACAO-OK
                      EXIT PARAGRAPH
                   END-IF
 
-                  |testa o range das frotas
-
-		   IF W-FROTAINI <= 0
-		      MOVE 1 TO W-FROTAINI
-		  ELSE
-                      MOVE W-FROTAINI TO W-FRO-ANT
-                  END-IF
-		  
-		  IF W-FROTAFIN <= 0
-		      MOVE 999 TO W-FROTAFIN
-		  END-IF
-
-                  IF W-FROTAFIN < W-FROTAINI
-                     INITIALIZE CA-MESSAGE-LINK
-                     MOVE 'Range de frota inv?lido.' TO CA-MESSAGE-1
-                     PERFORM MOSTRA-MSG-ERRO
+                  | Gera primeiro no arquivo de pr?-
+                  | visualiza??o, nunca direto na impressora.
+                  MOVE W-PREVIEW-ARQ TO W-PRINTER-DEVICE
+                  PERFORM GERA-RELATORIO-IMPRESSAO
+                  PERFORM MOSTRA-PREVIEW
+             WHEN EXCEPTION-CSV
+                  PERFORM VALIDA-RANGE-RELATORIO
+                  IF NOT VALIDACAO-OK
                      EXIT PARAGRAPH
                   END-IF
 
+                  OPEN OUTPUT CSVF
+                  IF NOT VAL-CSV
+                     PERFORM ERRO-ARQUIVO
+                  END-IF
 
-                  INITIALIZE W-NROPAGI  W-TOTGERAL W-TOTFRO
-                  MOVE 800 TO W-CONTLIN
+                  MOVE SPACES TO CSVF-R
+                  STRING 'Frota;Cliente;CPF;Data;Viagem;Tipo;Poltrona;'
+                         'Bilhete;Vendedor;Desconto(%);Total;'
+                         'Data Venda;Hora Venda;Filial'
+                         DELIMITED BY SIZE INTO CSVF-R
+                  WRITE CSVF-R
 
-                  OPEN OUTPUT PRINTF
                   INITIALIZE BIL-REG-1
                   START CBILHETE KEY >= BIL-RK-1
                   IF VAL-BIL
@@ -431,19 +662,175 @@
                                                   SORT-NOME-1
                                                   SORT-USU-1
                              INPUT  PROCEDURE INPUTPROCE
-                             OUTPUT PROCEDURE OUTPUTPROC
+                             OUTPUT PROCEDURE OUTPUTPROC-CSV
                      ELSE
                         SORT SORTER ASCENDING KEY SORT-FRO-1
                                                   SORT-DATA-1
                                                   SORT-USU-1
                                                   SORT-NOME-1
                              INPUT  PROCEDURE INPUTPROCE
-                             OUTPUT PROCEDURE OUTPUTPROC
+                             OUTPUT PROCEDURE OUTPUTPROC-CSV
                      END-IF
                   END-IF
-                  CLOSE PRINTF
+                  CLOSE CSVF
+
+                  INITIALIZE CA-MESSAGE-LINK
+                  MOVE 'Relat?rio exportado para RELBIL.CSV.'
+                       TO CA-MESSAGE-1
+                  PERFORM MOSTRA-MSG-MENSAGEM
            END-EVALUATE.
 
+       GERA-RELATORIO-IMPRESSAO.
+           | Fatorado de WHEN EXCEPTION-IMPRIMIR para
+           | poder ser chamado de novo, contra a impressora de
+           | verdade, depois que a pr?-visualiza??o for confirmada.
+           INITIALIZE W-NROPAGI  W-TOTGERAL W-TOTFRO
+           MOVE 800 TO W-CONTLIN
+
+           OPEN OUTPUT PRINTF
+           INITIALIZE BIL-REG-1
+           START CBILHETE KEY >= BIL-RK-1
+           IF VAL-BIL
+              IF W-OPC-CLASSIFICACAO = 1
+                 SORT SORTER ASCENDING KEY SORT-FRO-1
+                                           SORT-DATA-1
+                                           SORT-NOME-1
+                                           SORT-USU-1
+                      INPUT  PROCEDURE INPUTPROCE
+                      OUTPUT PROCEDURE OUTPUTPROC
+              ELSE
+                 SORT SORTER ASCENDING KEY SORT-FRO-1
+                                           SORT-DATA-1
+                                           SORT-USU-1
+                                           SORT-NOME-1
+                      INPUT  PROCEDURE INPUTPROCE
+                      OUTPUT PROCEDURE OUTPUTPROC
+              END-IF
+           END-IF
+           CLOSE PRINTF.
+
+       MOSTRA-PREVIEW.
+           | L? de volta o arquivo de pr?-visualiza??o
+           | que GERA-RELATORIO-IMPRESSAO acabou de gravar e mostra
+           | cada linha num LIST-BOX antes de liberar para a
+           | impressora de verdade.
+           MODIFY LST-PREVIEW, RESET-LIST = 1
+           OPEN INPUT PRINTF
+           PERFORM UNTIL 1 = 2
+              READ PRINTF NEXT AT END
+                 EXIT PERFORM
+              END-READ
+              MODIFY LST-PREVIEW, ITEM-TO-ADD = PRINTF-R
+           END-PERFORM
+           CLOSE PRINTF
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 105 LINES 25
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Pr?-visualiza??o do relat?rio"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PREVIEW.
+
+           DISPLAY TELA-PREVIEW.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PREVIEW
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PREVIEW
+              END-ACCEPT
+           END-PERFORM.
+
+           CLOSE WINDOW JANELA-PREVIEW.
+           MOVE 0 TO TECLA-ESCAPE.
+
+       TRATA-EXCEPTION-TELA-PREVIEW.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-CONFIRMA-IMPRESSAO
+                  MOVE 'PRINTER' TO W-PRINTER-DEVICE
+                  PERFORM GERA-RELATORIO-IMPRESSAO
+                  SET TECLOU-ESC TO TRUE
+           END-EVALUATE.
+
+       VALIDA-RANGE-RELATORIO.
+           | Mesma valida??o de range de data/frota que
+           | a impress?o j? fazia - fatorada aqui para ser reutilizada
+           | tamb?m pela exporta??o CSV.
+           SET VALIDACAO-OK TO TRUE
+
+           |* validacao das datas antes de iniciar a impressao
+           IF W-DATAINI <> '00/00/0000'
+              MOVE W-DATAINI TO W-DATA-CRIT
+              PERFORM CRITICA-DATA
+              IF NOT DATA-OK
+                 INITIALIZE CA-MESSAGE-LINK
+                 MOVE 'Data inicial inv?lida.' TO CA-MESSAGE-1
+                 PERFORM MOSTRA-MSG-ERRO
+                 SET VALIDACAO-OK TO FALSE
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+           IF W-DATAFIN = '00/00/0000'
+              MOVE 99999999 TO W-DATAFIN
+              DISPLAY TELA-PRINCIPAL
+           END-IF
+           IF W-DATAFIN <> '99/99/9999'
+              MOVE W-DATAFIN TO W-DATA-CRIT
+              PERFORM CRITICA-DATA
+              IF NOT DATA-OK
+                 INITIALIZE CA-MESSAGE-LINK
+                 MOVE 'Data final inv?lida.' TO CA-MESSAGE-1
+                 PERFORM MOSTRA-MSG-ERRO
+                 SET VALIDACAO-OK TO FALSE
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+           |* inverte a data inicial
+           MOVE W-DATAINI TO W-DATAUXI
+           COMPUTE W-DATAINI-I = W-ANOAUXI * 10000 +
+                                 W-MESAUXI * 100 +
+                                 W-DIAAUXI
+           |* inverte a data final
+           MOVE W-DATAFIN TO W-DATAUXI
+           COMPUTE W-DATAFIN-I = W-ANOAUXI * 10000 +
+                                 W-MESAUXI * 100 +
+                                 W-DIAAUXI
+           |* compara o range de data
+           IF W-DATAFIN-I < W-DATAINI-I
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Range de data inv?lido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF
+
+           |testa o range das frotas
+
+	   IF W-FROTAINI <= 0
+	      MOVE 1 TO W-FROTAINI
+	  ELSE
+              MOVE W-FROTAINI TO W-FRO-ANT
+          END-IF
+
+	  IF W-FROTAFIN <= 0
+	      MOVE 999 TO W-FROTAFIN
+	  END-IF
+
+           IF W-FROTAFIN < W-FROTAINI
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Range de frota inv?lido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              SET VALIDACAO-OK TO FALSE
+              EXIT PARAGRAPH
+           END-IF.
+
        INPUTPROCE.
            PERFORM UNTIL NOT VAL-BIL
 	   READ CBILHETE NEXT AT END
@@ -463,6 +850,8 @@
 
               IF W-DATAVEN-I >= W-DATAINI-I AND <= W-DATAFIN-I
 	         IF (BIL-FRO >= W-FROTAINI AND <= W-FROTAFIN)
+		    IF W-FILIALFILTRO = SPACES OR
+		       BIL-FILIAL = W-FILIALFILTRO
 			 INITIALIZE             SORT-REGISTR-1
 			 MOVE BIL-FRO      TO SORT-FRO-1
 			 MOVE BIL-CLI      TO SORT-CLI-1
@@ -478,7 +867,9 @@
 			 MOVE BIL-DT-VENDA TO SORT-DTVENDA-1
 			 MOVE BIL-HORA     TO SORT-HORA-1
 			 MOVE BIL-USU      TO SORT-USU-1
+			 MOVE BIL-FILIAL   TO SORT-FILIAL-1
 			 RELEASE SORT-REGISTR-1
+		    END-IF
 	         END-IF
               END-IF
            END-PERFORM.
@@ -514,47 +905,58 @@
 		  END-IF
               END-IF
 
-              |IMPRES?O DO BILHETE
-              MOVE SORT-NMR-1 TO W-L1-NMR
-              WRITE PRINTF-R FROM W-LINHA-1 AFTER 1
-	      MOVE SORT-VIA-1 TO W-L2-VIA
+              | Modo resumido (MODO-RESUMO) imprime s? o
+              | cabe?alho da data e os totais - pula a impress?o de cada
+              | bilhete, mas continua acumulando os totais normalmente.
+              IF NOT MODO-RESUMO
+                 |IMPRES?O DO BILHETE
+                 MOVE SORT-NMR-1 TO W-L1-NMR
+                 WRITE PRINTF-R FROM W-LINHA-1 AFTER 1
+	         MOVE SORT-VIA-1 TO W-L2-VIA
+	         IF SORT-TIPO-1 = 1
+	           MOVE 'SUBURBANO' TO W-L2-TIPO
+	         ELSE
+	           MOVE 'CONVENCIONAL' TO W-L2-TIPO
+	         END-IF
+	         MOVE SORT-DTVENDA-1 TO W-L2-DVEN
+	         WRITE PRINTF-R FROM W-LINHA-2 AFTER 1
+	         MOVE SORT-NOME-1 TO W-L3-CLI
+	         MOVE SORT-CLI-1 TO W-L3-CPF
+	         WRITE PRINTF-R FROM W-LINHA-3 AFTER 1
+	         MOVE SORT-POL-1 TO W-L4-POL
+	         MOVE SORT-FILIAL-1 TO W-L4-FILIAL
+	         WRITE PRINTF-R FROM W-LINHA-4 AFTER 1
+	         MOVE SORT-USU-1 TO W-L5-USU
+	         MOVE SORT-TOT-1 TO W-L5-TOT
+	         MOVE SORT-HORA-1 TO W-HORA
+	         COMPUTE W-HR-CER = (W-HR * 100) + W-MIN
+	         MOVE W-HR-CER TO W-L5-HR
+	         WRITE PRINTF-R FROM W-LINHA-5 AFTER 1
+	         MOVE 0 TO W-L6-DESC
+	         EVALUATE SORT-PERC-1
+                  WHEN 1
+                     MOVE 5 TO W-L6-DESC
+                  WHEN 2
+                     MOVE 10 TO W-L6-DESC
+                  WHEN 3
+                     MOVE 15 TO W-L6-DESC
+	          WHEN 4
+                     MOVE 25 TO W-L6-DESC
+	          WHEN 5
+                     MOVE 50 TO W-L6-DESC
+                 END-EVALUATE
+	         WRITE PRINTF-R FROM W-LINHA-6 AFTER 1
+	         MOVE SPACES TO PRINTF-R
+	         WRITE PRINTF-R AFTER 1
+	         ADD 7 TO W-CONTLIN
+              END-IF
+	      ADD SORT-TOT-1 TO W-TOTDIA
 	      IF SORT-TIPO-1 = 1
-	        MOVE 'SUBURBANO' TO W-L2-TIPO
+	         ADD SORT-TOT-1 TO W-TOTDIA-SUB
 	      ELSE
-	        MOVE 'CONVENCIONAL' TO W-L2-TIPO
+	         ADD SORT-TOT-1 TO W-TOTDIA-CONV
 	      END-IF
-	      MOVE SORT-DTVENDA-1 TO W-L2-DVEN
-	      WRITE PRINTF-R FROM W-LINHA-2 AFTER 1
-	      MOVE SORT-NOME-1 TO W-L3-CLI
-	      MOVE SORT-CLI-1 TO W-L3-CPF
-	      WRITE PRINTF-R FROM W-LINHA-3 AFTER 1
-	      MOVE SORT-POL-1 TO W-L4-POL
-	      WRITE PRINTF-R FROM W-LINHA-4 AFTER 1
-	      MOVE SORT-USU-1 TO W-L5-USU 
-	      MOVE SORT-TOT-1 TO W-L5-TOT
-	      MOVE SORT-HORA-1 TO W-HORA
-	      COMPUTE W-HR-CER = (W-HR * 100) + W-MIN
-	      MOVE W-HR-CER TO W-L5-HR
-	      WRITE PRINTF-R FROM W-LINHA-5 AFTER 1
-	      MOVE 0 TO W-L6-DESC
-	      EVALUATE SORT-PERC-1
-               WHEN 1
-                  MOVE 5 TO W-L6-DESC
-               WHEN 2
-                  MOVE 10 TO W-L6-DESC
-               WHEN 3
-                  MOVE 15 TO W-L6-DESC
-	       WHEN 4
-                  MOVE 25 TO W-L6-DESC
-	       WHEN 5
-                  MOVE 50 TO W-L6-DESC
-              END-EVALUATE
-	      WRITE PRINTF-R FROM W-LINHA-6 AFTER 1
-	      MOVE SPACES TO PRINTF-R
-	      WRITE PRINTF-R AFTER 1
-	      ADD SORT-TOT-1 TO W-TOTDIA
               ADD 1 TO W-CONTFRO
-	      ADD 7 TO W-CONTLIN
 	      MOVE SORT-FRO-1 TO W-FRO-ANT
 	      MOVE SORT-DATA-1 TO W-DATA-ANT
            END-PERFORM.
@@ -579,6 +981,11 @@
 	   WRITE PRINTF-R FROM W-CAB-CONTFRO AFTER 2
 	   INITIALIZE W-TOTFRO W-CONTFRO
 	   WRITE PRINTF-R FROM W-LINHA-TOTAL-FROTA AFTER 2
+	   | Mix suburbano x convencional desta frota.
+	   MOVE W-TOTFRO-SUB  TO W-TB-SUB-TOT
+	   MOVE W-TOTFRO-CONV TO W-TB-CONV-TOT
+	   WRITE PRINTF-R FROM W-LINHA-TOTAL-TIPO AFTER 1
+	   INITIALIZE W-TOTFRO-SUB W-TOTFRO-CONV
            SET FIM-FROTA TO FALSE.
 
        TOTALIZA-DATA.
@@ -592,6 +999,14 @@
 	   INITIALIZE W-TOTDIA
 	   WRITE PRINTF-R FROM W-LINHA-TOTAL-DIA AFTER 1
 	   ADD 1 TO W-CONTLIN
+	   | Mix suburbano x convencional deste dia.
+	   MOVE W-TOTDIA-SUB  TO W-TB-SUB-TOT
+	   MOVE W-TOTDIA-CONV TO W-TB-CONV-TOT
+	   WRITE PRINTF-R FROM W-LINHA-TOTAL-TIPO AFTER 1
+	   ADD 1 TO W-CONTLIN
+	   ADD W-TOTDIA-SUB  TO W-TOTFRO-SUB
+	   ADD W-TOTDIA-CONV TO W-TOTFRO-CONV
+	   INITIALIZE W-TOTDIA-SUB W-TOTDIA-CONV
 	   MOVE SPACES TO PRINTF-R
 	   WRITE PRINTF-R AFTER 1
 	   ADD 1 TO W-CONTLIN
@@ -658,11 +1073,185 @@
            WRITE PRINTF-R FROM W-CAB-FRO AFTER 1
            ADD 2 TO W-CONTLIN.
 
+       MANIFESTO.
+           | MANIFESTO DE VIAGEM: diferente do
+           | relat?rio de vendas (que cobre um range de datas/frotas e
+           | ordena por cliente ou usu?rio), este imprime uma ?nica
+           | viagem (frota+data+via+tipo exatos) ordenada por poltrona,
+           | usando a pr?pria chave alternada BIL-RK-1 para localizar
+           | s? os bilhetes dessa viagem.
+           IF (W-MANI-FRO = 0) OR (W-MANI-DATA-EDIT = '00/00/0000')
+              OR (W-MANI-VIA = 0) OR (W-MANI-TIPO = 0)
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Preencha frota, data, viagem e tipo.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE W-MANI-DATA-EDIT TO W-DATA-CRIT
+           PERFORM CRITICA-DATA
+           IF NOT DATA-OK
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Data inv?lida.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE FRO-REG-1
+           MOVE W-MANI-FRO TO FRO-ID
+           READ CFROTA
+           IF NOT VAL-FRO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Frota n?o encontrada.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+           MOVE FRO-DESC TO W-MANI-NOME-FRO
+
+           INITIALIZE W-NROPAGI W-MANI-QTD
+           MOVE 800 TO W-CONTLIN
+
+           OPEN OUTPUT PRINTF
+           SORT SORTER ASCENDING KEY SORT-POL-1
+                INPUT  PROCEDURE INPUTPROCE-MANIFESTO
+                OUTPUT PROCEDURE OUTPUTPROC-MANIFESTO
+           CLOSE PRINTF.
+
+       INPUTPROCE-MANIFESTO.
+           INITIALIZE BIL-REG-1
+           MOVE W-MANI-FRO  TO BIL-FRO
+           MOVE W-DATA-CRIT TO BIL-DATA
+           MOVE W-MANI-VIA  TO BIL-VIA
+           MOVE W-MANI-TIPO TO BIL-TIPO
+           START CBILHETE KEY >= BIL-RK-1
+              INVALID KEY
+                 EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL 1 = 2
+              READ CBILHETE NEXT AT END
+                 EXIT PERFORM
+              END-READ
+              IF NOT VAL-BIL
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              IF (BIL-FRO NOT = W-MANI-FRO)
+                 OR (BIL-DATA NOT = W-DATA-CRIT)
+                 OR (BIL-VIA NOT = W-MANI-VIA)
+                 OR (BIL-TIPO NOT = W-MANI-TIPO)
+                 EXIT PERFORM
+              END-IF
+
+              INITIALIZE SORT-REGISTR-1
+              MOVE BIL-FRO      TO SORT-FRO-1
+              MOVE BIL-CLI      TO SORT-CLI-1
+              MOVE BIL-VIA      TO SORT-VIA-1
+              MOVE BIL-TIPO     TO SORT-TIPO-1
+              MOVE BIL-POL      TO SORT-POL-1
+              MOVE BIL-NMR      TO SORT-NMR-1
+              MOVE BIL-NOME     TO SORT-NOME-1
+              RELEASE SORT-REGISTR-1
+           END-PERFORM.
+
+       OUTPUTPROC-MANIFESTO.
+           PERFORM IMPRIME-CABECALHO-MANIFESTO
+
+           PERFORM UNTIL 1 = 2
+              RETURN SORTER AT END
+                 EXIT PERFORM
+              END-RETURN
+
+              IF W-CONTLIN > 58
+                 PERFORM IMPRIME-CABECALHO-MANIFESTO
+              END-IF
+
+              MOVE SORT-POL-1 TO W-MANI-L-POL
+              MOVE SORT-NOME-1 TO W-MANI-L-NOME
+              MOVE SORT-CLI-1 TO W-MANI-L-CPF
+              MOVE SORT-NMR-1 TO W-MANI-L-NMR
+              WRITE PRINTF-R FROM W-MANI-LINHA AFTER 1
+              ADD 1 TO W-CONTLIN
+              ADD 1 TO W-MANI-QTD
+           END-PERFORM
+
+           MOVE SPACES TO PRINTF-R
+           WRITE PRINTF-R AFTER 1
+           MOVE W-MANI-QTD TO W-MANI-T-QTD
+           WRITE PRINTF-R FROM W-MANI-TOTAL AFTER 1.
+
+       IMPRIME-CABECALHO-MANIFESTO.
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           IF W-NROPAGI = 0
+              ACCEPT W-DATA-SISTEMA FROM CENTURY-DATE
+              MOVE W-DATA-SISTEMA TO W-DATAUXI
+              COMPUTE W-DATA-SISTEMA = W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+              WRITE PRINTF-R AFTER 0
+           ELSE
+              WRITE PRINTF-R AFTER PAGE.
+
+           ADD 1 TO W-NROPAGI
+           MOVE W-DATA-SISTEMA TO W-MANI-C-DTSIS
+           WRITE PRINTF-R FROM W-MANI-CAB-1 AFTER 1
+
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           WRITE PRINTF-R AFTER 1.
+
+           MOVE W-MANI-FRO TO W-MANI-C-FRO
+           MOVE W-MANI-NOME-FRO TO W-MANI-C-NOME
+           WRITE PRINTF-R FROM W-MANI-CAB-2 AFTER 1
+
+           MOVE W-DATA-CRIT TO W-MANI-C-DATA
+           MOVE W-MANI-VIA TO W-MANI-C-VIA
+           IF W-MANI-TIPO = 1
+              MOVE 'SUBURBANO' TO W-MANI-C-TIPO
+           ELSE
+              MOVE 'CONVENCIONAL' TO W-MANI-C-TIPO
+           END-IF
+           WRITE PRINTF-R FROM W-MANI-CAB-3 AFTER 1
+
+           MOVE SPACES TO PRINTF-R
+           WRITE PRINTF-R AFTER 1
+           WRITE PRINTF-R FROM W-MANI-CAB-4 AFTER 1
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           WRITE PRINTF-R AFTER 1.
+
+           MOVE 7 TO W-CONTLIN.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-REL-BIL' TO ERRL-PROG
+              MOVE SPACES TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
 
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
@@ -704,4 +1293,78 @@
            IF CA-MESSAGE-RESP = 2
               PERFORM ERRO-ARQUIVO.
 
+       OUTPUTPROC-CSV.
+           | Mesmo formato de linha do relat?rio impresso
+           | (OUTPUTPROC), por?m uma linha de texto por bilhete, com os
+           | campos separados por ';' - segue o padr?o j? usado em
+           | PRJ_CLI_IE.CBL (ESCREVE-LINHA-CSV).
+           PERFORM UNTIL 1 = 2
+              RETURN SORTER AT END
+                            EXIT PERFORM
+              END-RETURN
+
+              MOVE SORT-DATA-1 TO W-DATAUXI
+              COMPUTE W-DATAREL = W-ANOAUXI-I +
+                          W-MESAUXI-I * 10000 +
+                          W-DIAAUXI-I * 1000000
+              MOVE W-DATAREL TO W-CSV-DATA
+
+              IF SORT-TIPO-1 = 1
+                 MOVE 'SUBURBANO' TO W-CSV-TIPO
+              ELSE
+                 MOVE 'CONVENCIONAL' TO W-CSV-TIPO
+              END-IF
+
+              MOVE SORT-TOT-1 TO W-CSV-TOT
+
+              MOVE SORT-HORA-1 TO W-HORA
+              COMPUTE W-HR-CER = (W-HR * 100) + W-MIN
+              MOVE W-HR-CER TO W-CSV-HORA
+
+              MOVE 0 TO W-CSV-PERC
+              EVALUATE SORT-PERC-1
+                 WHEN 1
+                    MOVE 5 TO W-CSV-PERC
+                 WHEN 2
+                    MOVE 10 TO W-CSV-PERC
+                 WHEN 3
+                    MOVE 15 TO W-CSV-PERC
+                 WHEN 4
+                    MOVE 25 TO W-CSV-PERC
+                 WHEN 5
+                    MOVE 50 TO W-CSV-PERC
+              END-EVALUATE
+
+              MOVE SPACES TO CSVF-R
+              STRING SORT-FRO-1      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-NOME-1     DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-CLI-1      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-CSV-DATA      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-VIA-1      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-CSV-TIPO      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-POL-1      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-NMR-1      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-USU-1      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-CSV-PERC      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-CSV-TOT       DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-DTVENDA-1  DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-CSV-HORA      DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-FILIAL-1   DELIMITED BY SIZE
+                 INTO CSVF-R
+              WRITE CSVF-R
+           END-PERFORM.
+
        COPY "DATASP.CPY".
