@@ -16,11 +16,12 @@
            SELECT SORTER ASSIGN TO 'SORTER.ARQ'
                   FILE STATUS   IS ST-SORTER.
 
-           SELECT PRINTF ASSIGN TO PRINTER
+           SELECT PRINTF ASSIGN TO W-PRINTER-DEVICE
                   FILE STATUS IS ST-PRINTF.
 
 
 
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
@@ -43,9 +44,14 @@
 	   03  SORT-QTDFRO-1     PIC 9(3).
 	   
 
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-IMPRIMIR             VALUE 02.
+       78  EXCEPTION-CONFIRMA-IMPRESSAO   VALUE 03.
 
        01  CAMPOS-W.
            03  ST-CID                PIC  X(02).
@@ -57,6 +63,14 @@
            03  ST-PRINTF             PIC  X(02).
                88 VAL-PRINTF         VALUE '00' THRU '09'.
 
+           | Pr?-visualiza??o em tela - o relat?rio ?
+           | gerado primeiro no arquivo em disco W-PREVIEW-ARQ; s?
+           | depois de confirmado na pr?-visualiza??o ? que W-PRINTER-
+           | DEVICE volta para 'PRINTER' e o relat?rio ? refeito para a
+           | impressora de verdade.
+           03  W-PRINTER-DEVICE      PIC  X(40) VALUE 'PRINTER'.
+           03  W-PREVIEW-ARQ         PIC  X(40) VALUE 'RELCID.PRV'.
+
            03  CAMPOS-TELA-W.
 	       05 W-CIDINI              PIC 9(3).
 	       05 W-CIDFIN              PIC 9(3).
@@ -84,6 +98,10 @@
                05 W-QTDFRO                PIC  9(3).
 	       05 W-SOMSUB                PIC  9(05)V99 VALUE 0.
 	       05 W-SOMCON                PIC  9(05)V99 VALUE 0.
+	       05 W-LOC-ANT               PIC  9(04) VALUE 0.
+	       05 W-CID-ANT-ID            PIC  9(03) VALUE 0.
+	       05 W-CID-ANT-NOME          PIC  X(60).
+	       05 W-ACHOU-COL             PIC  9(01) VALUE 0.
 
                |LINHAS PARA IMPRESS?O
                05 W-LINHA-1.
@@ -105,6 +123,14 @@
 	          07 FILLER    PIC X(23)  VALUE 'QTD DE FROTAS: '.
 		  07 W-L4-QTDFRO   PIC 999B.
 
+	       05 W-LINHA-COL.
+	          07 FILLER      PIC X(10) VALUE 'LOC. KM: '.
+	          07 W-LC-LOC    PIC 999B.
+	          07 FILLER      PIC X(10) VALUE 'CIDADE 1: '.
+	          07 W-LC-NOME1  PIC X(60).
+	          07 FILLER      PIC X(10) VALUE 'CIDADE 2: '.
+	          07 W-LC-NOME2  PIC X(60).
+
 	       05 W-CAB-1.
                   07 FILLER               PIC  X(74) VALUE
                      'RELATORIO DE CIDADES'.
@@ -139,6 +165,7 @@
                88 TECLOU-ESC              VALUE 27.
 
        01  JANELA-PRINCIPAL             PIC X(10) EXTERNAL.
+       01  JANELA-PREVIEW               PIC X(10).
 
            COPY "MAINRTN.MSG".
            COPY "ACUGUI.DEF".
@@ -181,7 +208,7 @@
 
            03 FRAME    LINE 05,75
                        COL 04
-                       LINES 08
+                       LINES 12
                        SIZE 22
                        TITLE "Ordem de classifica??o"
                        TITLE-POSITION 1
@@ -221,21 +248,76 @@
                        FONT SMALL-FONT
                        NOTIFY.
 
+           03 RADIO-BUTTON
+                       TITLE "Colis?es de Km"
+                       LINE 13
+                       COL 05
+                       GROUP 1
+                       GROUP-VALUE 4
+                       USING W-OPC-CLASS
+                       ID 10
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           | Ordem alfab?tica pelo nome da cidade, para
+           | quando o usu?rio s? quer localizar uma cidade espec?fica
+           | numa lista longa, sem precisar procurar numa ordena??o
+           | num?rica.
+           03 RADIO-BUTTON
+                       TITLE "Nome da &cidade"
+                       LINE 15
+                       COL 05
+                       GROUP 1
+                       GROUP-VALUE 5
+                       USING W-OPC-CLASS
+                       ID 11
+                       FONT SMALL-FONT
+                       NOTIFY.
+
            03 PUSH-BUTTON TITLE "&Imprimir"
-                          LINE 16
+                          LINE 18
                           COL 2
                           SIZE 12
                           ID 8
                           EXCEPTION-VALUE EXCEPTION-IMPRIMIR.
 
            03 PUSH-BUTTON TITLE "&Sair"
-                          LINE 16
+                          LINE 18
                           COL 17
                           SIZE 13
                           SELF-ACT
                           ID 9
                           EXCEPTION-VALUE 27.
 
+       | Pr?-visualiza??o do relat?rio na tela - mesmo
+       | LIST-BOX usado em PRG09/PRG10 para mostrar uma lista de linhas,
+       | aqui carregado com as linhas j? formatadas do relat?rio.
+       01  TELA-PREVIEW.
+           03 LST-PREVIEW LIST-BOX
+                       LINE 02
+                       COL 02
+                       SIZE 100
+                       LINES 20
+                       3-D
+                       ID 1
+                       FONT SMALL-FONT
+                       UNSORTED.
+
+           03 PUSH-BUTTON TITLE "&Imprimir"
+                          LINE 23
+                          COL 40
+                          SIZE 12
+                          ID 2
+                          EXCEPTION-VALUE EXCEPTION-CONFIRMA-IMPRESSAO.
+
+           03 PUSH-BUTTON TITLE "&Fechar"
+                          LINE 23
+                          COL 55
+                          SIZE 12
+                          SELF-ACT
+                          ID 3
+                          EXCEPTION-VALUE 27.
+
        PROCEDURE DIVISION.
        INICIO.
 
@@ -307,33 +389,103 @@
 
 
 
-                  INITIALIZE W-NROPAGI W-QTDFRO W-SOMSUB W-SOMCON
-                  MOVE 800 TO W-CONTLIN
+                  | Gera primeiro no arquivo de pr?-
+                  | visualiza??o, nunca direto na impressora.
+                  MOVE W-PREVIEW-ARQ TO W-PRINTER-DEVICE
+                  PERFORM GERA-RELATORIO-IMPRESSAO
+                  PERFORM MOSTRA-PREVIEW
+           END-EVALUATE.
 
-                  OPEN OUTPUT PRINTF
-		  INITIALIZE FRO-REG-1 CID-REG-1
-                  START CCIDADE KEY >= CID-ID
-		  
-		  IF VAL-CID 
-                     EVALUATE W-OPC-CLASS
-		        WHEN 1
-			     SORT SORTER ASCENDING KEY SORT-CID-1
-                                                       SORT-QTDFRO-1                      
-                             INPUT  PROCEDURE INPUTPROCE
-                             OUTPUT PROCEDURE OUTPUTPROC
-			WHEN 2
-			     SORT SORTER ASCENDING KEY SORT-CID-1
-                                                       SORT-MEDCON-1                      
-                             INPUT  PROCEDURE INPUTPROCE
-                             OUTPUT PROCEDURE OUTPUTPROC
-			WHEN 1
-			     SORT SORTER ASCENDING KEY SORT-CID-1
-                                                       SORT-MEDSUB-1                      
-                             INPUT  PROCEDURE INPUTPROCE
-                             OUTPUT PROCEDURE OUTPUTPROC
-	             END-EVALUATE
-                  END-IF
-                  CLOSE PRINTF
+       GERA-RELATORIO-IMPRESSAO.
+           | Fatorado de WHEN EXCEPTION-IMPRIMIR para
+           | poder ser chamado de novo, contra a impressora de
+           | verdade, depois que a pr?-visualiza??o for confirmada.
+           INITIALIZE W-NROPAGI W-QTDFRO W-SOMSUB W-SOMCON
+           MOVE 800 TO W-CONTLIN
+
+           OPEN OUTPUT PRINTF
+	   INITIALIZE FRO-REG-1 CID-REG-1
+           START CCIDADE KEY >= CID-ID
+
+	   IF VAL-CID
+              EVALUATE W-OPC-CLASS
+	         WHEN 1
+		      SORT SORTER ASCENDING KEY SORT-CID-1
+                                                SORT-QTDFRO-1
+                      INPUT  PROCEDURE INPUTPROCE
+                      OUTPUT PROCEDURE OUTPUTPROC
+		 WHEN 2
+		      SORT SORTER ASCENDING KEY SORT-CID-1
+                                                SORT-MEDCON-1
+                      INPUT  PROCEDURE INPUTPROCE
+                      OUTPUT PROCEDURE OUTPUTPROC
+		 WHEN 1
+		      SORT SORTER ASCENDING KEY SORT-CID-1
+                                                SORT-MEDSUB-1
+                      INPUT  PROCEDURE INPUTPROCE
+                      OUTPUT PROCEDURE OUTPUTPROC
+		 WHEN 4
+		      MOVE 0 TO W-LOC-ANT W-CID-ANT-ID W-ACHOU-COL
+		      SORT SORTER ASCENDING KEY SORT-LOC-1
+                                                SORT-CID-1
+                      INPUT  PROCEDURE INPUTPROCE-COL
+                      OUTPUT PROCEDURE OUTPUTPROC-COL
+		 WHEN 5
+		      SORT SORTER ASCENDING KEY SORT-NOME-1
+                      INPUT  PROCEDURE INPUTPROCE
+                      OUTPUT PROCEDURE OUTPUTPROC
+	      END-EVALUATE
+           END-IF
+           CLOSE PRINTF.
+
+       MOSTRA-PREVIEW.
+           | L? de volta o arquivo de pr?-visualiza??o
+           | que GERA-RELATORIO-IMPRESSAO acabou de gravar e mostra
+           | cada linha num LIST-BOX antes de liberar para a
+           | impressora de verdade.
+           MODIFY LST-PREVIEW, RESET-LIST = 1
+           OPEN INPUT PRINTF
+           PERFORM UNTIL 1 = 2
+              READ PRINTF NEXT AT END
+                 EXIT PERFORM
+              END-READ
+              MODIFY LST-PREVIEW, ITEM-TO-ADD = PRINTF-R
+           END-PERFORM
+           CLOSE PRINTF
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 105 LINES 25
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Pr?-visualiza??o do relat?rio"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PREVIEW.
+
+           DISPLAY TELA-PREVIEW.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PREVIEW
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PREVIEW
+              END-ACCEPT
+           END-PERFORM.
+
+           CLOSE WINDOW JANELA-PREVIEW.
+           MOVE 0 TO TECLA-ESCAPE.
+
+       TRATA-EXCEPTION-TELA-PREVIEW.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-CONFIRMA-IMPRESSAO
+                  MOVE 'PRINTER' TO W-PRINTER-DEVICE
+                  PERFORM GERA-RELATORIO-IMPRESSAO
+                  SET TECLOU-ESC TO TRUE
            END-EVALUATE.
 
        INPUTPROCE.
@@ -408,6 +560,53 @@
 
             
 
+       INPUTPROCE-COL.
+           PERFORM UNTIL NOT VAL-CID
+              READ CCIDADE NEXT AT END
+                          EXIT PERFORM
+              END-READ
+              IF NOT VAL-CID
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+
+              IF CID-ID >= W-CIDINI AND <= W-CIDFIN
+                 INITIALIZE SORT-REGISTR-1
+                 MOVE CID-ID   TO SORT-CID-1
+                 MOVE CID-NOME TO SORT-NOME-1
+                 MOVE CID-LOC  TO SORT-LOC-1
+                 RELEASE SORT-REGISTR-1
+              END-IF
+           END-PERFORM.
+
+       OUTPUTPROC-COL.
+           PERFORM UNTIL 1 = 2
+              RETURN SORTER AT END
+                            EXIT PERFORM
+              END-RETURN
+
+              IF SORT-LOC-1 = W-LOC-ANT AND SORT-LOC-1 NOT = 0
+                 PERFORM TESTA-QUEBRA-PAGINA
+                 MOVE SORT-LOC-1     TO W-LC-LOC
+                 MOVE W-CID-ANT-NOME TO W-LC-NOME1
+                 MOVE SORT-NOME-1    TO W-LC-NOME2
+                 WRITE PRINTF-R FROM W-LINHA-COL AFTER 1
+                 ADD 1 TO W-CONTLIN
+                 MOVE 1 TO W-ACHOU-COL
+              END-IF
+
+              MOVE SORT-LOC-1  TO W-LOC-ANT
+              MOVE SORT-CID-1  TO W-CID-ANT-ID
+              MOVE SORT-NOME-1 TO W-CID-ANT-NOME
+           END-PERFORM
+
+           IF W-ACHOU-COL = 0
+              PERFORM TESTA-QUEBRA-PAGINA
+              MOVE SPACES TO PRINTF-R
+              MOVE 'Nenhuma colis?o de Loc. Km encontrada.' TO
+                   PRINTF-R(1:40)
+              WRITE PRINTF-R AFTER 1
+           END-IF.
+
        TESTA-QUEBRA-PAGINA.
            IF W-CONTLIN > 63
 
@@ -449,11 +648,35 @@
            
           
 
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-REL-CID' TO ERRL-PROG
+              MOVE SPACES TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
 
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
