@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-MENU.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-VENDAS               VALUE 01.
+       78  EXCEPTION-CLIENTES             VALUE 02.
+       78  EXCEPTION-RELATORIOS           VALUE 03.
+       78  EXCEPTION-FROTAS               VALUE 04.
+       78  EXCEPTION-USUARIOS             VALUE 05.
+       78  EXCEPTION-CIDADES              VALUE 06.
+       78  EXCEPTION-BACKUP               VALUE 07.
+       78  W-TIMEOUT-SESSAO               VALUE 300.
+
+        01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+	       88 SETA-CIMA               VALUE 52.
+               88 SETA-BAIXO              VALUE 53.
+               88 OCORREU-EVENTO          VALUE 96.
+               88 TIMEOUT-SESSAO          VALUE 9001.
+
+	   03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
+               05 W-ACCEPT-CONTROL        PIC 9.
+               05 W-CONTROL-VALUE         PIC 999.
+               05 W-CONTROL-HANDLE        USAGE HANDLE.
+               05 W-CONTROL-ID            PIC X(2) COMP-X.
+
+       01  JANELA-PROGRAMA                PIC X(10).
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+
+       LINKAGE SECTION.
+
+       77  W-TIPO-L		PIC 9(02).
+       77  W-LOGIN-L            PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+
+           03 VENDAS PUSH-BUTTON TITLE "Vendas"
+                          LINE 02
+                          COL 05
+                          SIZE 20
+                          ID 1
+                          EXCEPTION-VALUE EXCEPTION-VENDAS.
+
+           03 CLIENTES PUSH-BUTTON TITLE "Clientes"
+                          LINE 02
+                          COL 40
+                          SIZE 20
+                          ID 2
+                          EXCEPTION-VALUE EXCEPTION-CLIENTES.
+
+           03 RELATORIOS PUSH-BUTTON TITLE "Relatorios"
+                          LINE 04
+                          COL 05
+                          SIZE 20
+                          ID 3
+                          EXCEPTION-VALUE EXCEPTION-RELATORIOS.
+
+           03 FROTAS PUSH-BUTTON TITLE "Frotas"
+                          LINE 04
+                          COL 40
+                          SIZE 20
+                          ID 4
+                          EXCEPTION-VALUE EXCEPTION-FROTAS.
+
+           03 USUARIOS PUSH-BUTTON TITLE "Usuarios"
+                          LINE 06
+                          COL 05
+                          SIZE 20
+                          ID 5
+                          EXCEPTION-VALUE EXCEPTION-USUARIOS.
+
+           03 CIDADES PUSH-BUTTON TITLE "Cidades"
+                          LINE 06
+                          COL 40
+                          SIZE 20
+                          ID 6
+                          EXCEPTION-VALUE EXCEPTION-CIDADES.
+
+           03 BACKUP PUSH-BUTTON TITLE "Backup"
+                          LINE 08
+                          COL 05
+                          SIZE 20
+                          ID 7
+                          EXCEPTION-VALUE EXCEPTION-BACKUP.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 10
+                          COL 05
+                          SIZE 20
+                          SELF-ACT
+                          ID 9
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION USING W-TIPO-L, W-LOGIN-L.
+       INICIO.
+
+	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 80 LINES 12
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Menu principal"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PROGRAMA.
+
+           DISPLAY TELA-PRINCIPAL.
+
+	   IF W-TIPO-L = 1
+	      MODIFY FROTAS, VISIBLE = FALSE
+	      MODIFY USUARIOS, VISIBLE = FALSE
+	      MODIFY CIDADES, VISIBLE = FALSE
+	      MODIFY BACKUP, VISIBLE = FALSE
+	   END-IF
+
+	   IF W-TIPO-L = 2
+	      MODIFY USUARIOS, VISIBLE = FALSE
+	      MODIFY BACKUP, VISIBLE = FALSE
+	   END-IF
+
+	   PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     TIME-OUT W-TIMEOUT-SESSAO
+                     ON EXCEPTION PERFORM TRATA-EXC
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+
+           CLOSE WINDOW JANELA-PROGRAMA.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXC.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF.
+
+           IF TIMEOUT-SESSAO
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF.
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-VENDAS
+                  PERFORM VENDAS
+             WHEN EXCEPTION-CLIENTES
+                  PERFORM CLIENTES
+             WHEN EXCEPTION-RELATORIOS
+                  PERFORM RELATORIOS
+             WHEN EXCEPTION-FROTAS
+                  PERFORM FROTAS
+             WHEN EXCEPTION-USUARIOS
+                  PERFORM USUARIOS
+             WHEN EXCEPTION-CIDADES
+                  PERFORM CIDADES
+             WHEN EXCEPTION-BACKUP
+                  PERFORM BACKUP
+           END-EVALUATE.
+
+       VENDAS.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_EMT_BIL" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-ATENCAO
+	         NOT OVERFLOW
+			      CANCEL "PRJ_EMT_BIL"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       CLIENTES.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_CAD_CLI" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-ATENCAO
+	         NOT OVERFLOW
+			      CANCEL "PRJ_CAD_CLI"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       RELATORIOS.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_REL" USING W-TIPO-L, W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-ATENCAO
+	         NOT OVERFLOW
+			      CANCEL "PRJ_REL"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       FROTAS.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+           IF W-TIPO-L = 1
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_CAD_FRO" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-ATENCAO
+	         NOT OVERFLOW
+			      CANCEL "PRJ_CAD_FRO"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       USUARIOS.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+           IF W-TIPO-L NOT = 3
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_CAD_USU" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-ATENCAO
+	         NOT OVERFLOW
+			      CANCEL "PRJ_CAD_USU"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       CIDADES.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+           IF W-TIPO-L = 1
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_CAD_CID" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-ATENCAO
+	         NOT OVERFLOW
+			      CANCEL "PRJ_CAD_CID"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       BACKUP.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+           IF W-TIPO-L NOT = 3
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_BACKUP" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-ATENCAO
+	         NOT OVERFLOW
+			      CANCEL "PRJ_BACKUP"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
