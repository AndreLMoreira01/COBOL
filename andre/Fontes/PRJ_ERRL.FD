@@ -0,0 +1,11 @@
+       FD  CERRLOG
+           LABEL RECORD STANDARD.
+       01  ERRL-REG-1.
+           03 ERRL-CHAVE.
+              05 ERRL-DIA                PIC 9(08).
+              05 ERRL-HORA               PIC 9(08).
+           03 ERRL-PROG                  PIC X(12).
+           03 ERRL-USU                   PIC X(10).
+           03 ERRL-ARQ                   PIC X(11).
+           03 ERRL-STATUS                PIC X(02).
+           03 ERRL-EXTSTATUS             PIC X(08).
