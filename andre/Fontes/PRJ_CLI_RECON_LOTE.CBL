@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-CLI-RECON-LOTE.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "PRJ_CLI.SL".
+           COPY "PRJ_BIL.SL".
+           COPY "PRJ_LOG.SL".
+
+           SELECT PRINTF ASSIGN TO W-SAIDA-DEVICE
+                  FILE STATUS IS ST-PRINTF.
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "PRJ_CLI.FD".
+           COPY "PRJ_BIL.FD".
+           COPY "PRJ_LOG.FD".
+
+       FD  PRINTF LABEL RECORD OMITTED.
+
+       01  PRINTF-R                       PIC X(255).
+
+       COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+
+       01  CAMPOS-W.
+           03  ST-CLI                PIC  X(02).
+               88 VAL-CLI            VALUE '00' THRU '09'.
+           03  ST-BIL                PIC  X(02).
+               88 VAL-BIL            VALUE '00' THRU '09'.
+           03  ST-LOG                PIC  X(02).
+               88 VAL-LOG            VALUE '00' THRU '09'.
+           03  ST-PRINTF             PIC  X(02).
+               88 VAL-PRINTF         VALUE '00' THRU '09'.
+
+           03  W-SAIDA-DEVICE        PIC  X(40) VALUE 'PRINTER'.
+
+           03  CAMPOS-PARM-W.
+               05 W-DATAUXI               PIC  9(08).
+               05 REDEFINES W-DATAUXI.
+                  07 W-DIAAUXI            PIC  9(02).
+                  07 W-MESAUXI            PIC  9(02).
+                  07 W-ANOAUXI            PIC  9(04).
+               05 REDEFINES W-DATAUXI.
+                  07 W-ANOAUXI-I          PIC  9(04).
+                  07 W-MESAUXI-I          PIC  9(02).
+                  07 W-DIAAUXI-I          PIC  9(02).
+
+               05 W-DATASIS               PIC  9(8).
+               05 W-HORA                  PIC  9(08).
+
+               05 W-NROPAGI               PIC  9(05) VALUE 0.
+               05 W-CONTLIN               PIC  9(03) VALUE 0.
+               05 W-DATA-SISTEMA          PIC  9(08) VALUE 0.
+
+               05 W-CPF-ATUAL             PIC  9(11) VALUE 0.
+               05 W-NOME-ATUAL            PIC  X(60).
+               05 W-COM-ANTIGO            PIC  9(05) VALUE 0.
+               05 W-QTD-REAL              PIC  9(05) VALUE 0.
+
+               05 W-QTD-CLIENTES          PIC  9(07) VALUE 0.
+               05 W-QTD-DIVERGENTES       PIC  9(07) VALUE 0.
+
+               05 W-LINHA-1.
+                  07 FILLER    PIC X(06) VALUE 'CPF: '.
+                  07 W-L1-CPF  PIC 9(11)B.
+                  07 W-L1-NOME PIC X(35)B.
+                  07 FILLER    PIC X(18) VALUE 'CONTADOR ANTIGO: '.
+                  07 W-L1-ANTIGO PIC ZZZZ9B(3).
+                  07 FILLER    PIC X(17) VALUE 'CONTADOR REAL: '.
+                  07 W-L1-REAL   PIC ZZZZ9.
+
+               05 W-LINHA-RESUMO-1.
+                  07 FILLER    PIC X(32) VALUE
+                     'TOTAL DE CLIENTES VERIFICADOS: '.
+                  07 W-R1-TOT  PIC ZZZZZZ9.
+
+               05 W-LINHA-RESUMO-2.
+                  07 FILLER    PIC X(33) VALUE
+                     'TOTAL DE CONTADORES CORRIGIDOS: '.
+                  07 W-R2-TOT  PIC ZZZZZZ9.
+
+               05 W-CAB-1.
+                  07 FILLER               PIC  X(74) VALUE
+                     'RECONCILIACAO MENSAL DE CONTADORES DE VIAGEM'.
+                  07 W-CAB-DTSIS          PIC  99/99/9999B(4).
+                  07 FILLER               PIC  X(05) VALUE 'PAG.'.
+                  07 W-CAB-NPAG           PIC  ZZ.ZZ9B.
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+           COPY "MAINRTN.MSG".
+
+       LINKAGE SECTION.
+
+       77  W-SAIDA-L                      PIC X(01).
+       77  W-ARQ-SAIDA-L                  PIC X(150).
+       77  W-LOGIN-L                      PIC X(10).
+
+       PROCEDURE DIVISION USING W-SAIDA-L, W-ARQ-SAIDA-L, W-LOGIN-L.
+       INICIO.
+
+           OPEN I-O CCLIENTE
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CBILHETE
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN I-O CLOG
+           IF NOT VAL-LOG
+              PERFORM ERRO-ARQUIVO.
+
+           IF W-SAIDA-L = 'A' OR 'a'
+              MOVE W-ARQ-SAIDA-L TO W-SAIDA-DEVICE
+           ELSE
+              MOVE 'PRINTER' TO W-SAIDA-DEVICE
+           END-IF.
+
+           INITIALIZE W-NROPAGI
+           MOVE 800 TO W-CONTLIN
+
+           OPEN OUTPUT PRINTF
+           PERFORM LISTA-CLIENTES
+           PERFORM IMPRIME-RESUMO
+           CLOSE PRINTF.
+
+       FIM.
+           CLOSE CCLIENTE CBILHETE CLOG.
+           EXIT PROGRAM
+           STOP RUN.
+
+       LISTA-CLIENTES.
+           MOVE LOW-VALUES TO CLI-CPF
+           START CCLIENTE KEY >= CLI-CPF
+                 INVALID KEY EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL NOT VAL-CLI
+              READ CCLIENTE NEXT AT END
+                             EXIT PERFORM
+              END-READ
+              IF NOT VAL-CLI
+                 IF ST-CLI <> '10'
+                    PERFORM ERRO-ARQUIVO
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+
+              PERFORM RECONCILIA-CLIENTE-LOTE
+           END-PERFORM.
+
+       RECONCILIA-CLIENTE-LOTE.
+           MOVE CLI-CPF TO W-CPF-ATUAL BIL-CLI
+           MOVE CLI-NOME TO W-NOME-ATUAL
+           MOVE CLI-COM TO W-COM-ANTIGO
+           INITIALIZE W-QTD-REAL
+
+           START CBILHETE KEY >= BIL-CHAVE
+              INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL NOT VAL-BIL OR BIL-CLI NOT = W-CPF-ATUAL
+              READ CBILHETE NEXT AT END
+                             EXIT PERFORM
+              END-READ
+              IF NOT VAL-BIL
+                 IF ST-BIL <> '10'
+                    PERFORM ERRO-ARQUIVO
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+              IF BIL-CLI NOT = W-CPF-ATUAL
+                 EXIT PERFORM
+              END-IF
+
+              ADD 1 TO W-QTD-REAL
+           END-PERFORM.
+
+           ADD 1 TO W-QTD-CLIENTES
+
+           IF W-COM-ANTIGO NOT = W-QTD-REAL
+              ADD 1 TO W-QTD-DIVERGENTES
+              PERFORM IMPRIME-DIVERGENCIA
+
+              MOVE W-QTD-REAL TO CLI-COM
+              REWRITE CLI-REG-1
+              IF NOT VAL-CLI
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+
+              PERFORM GRAVA-LOG-CORRECAO
+           END-IF.
+
+       GRAVA-LOG-CORRECAO.
+           ACCEPT W-DATASIS FROM CENTURY-DATE
+           MOVE W-DATASIS TO W-DATAUXI
+           COMPUTE W-DATASIS = W-ANOAUXI-I +
+                               W-MESAUXI-I * 10000 +
+                               W-DIAAUXI-I * 1000000
+           ACCEPT W-HORA FROM TIME
+
+           INITIALIZE LOG-REG-1
+           MOVE W-HORA TO LOG-HORA
+           MOVE W-DATASIS TO LOG-DIA
+           READ CLOG
+           IF ST-LOG = '23'
+              INITIALIZE LOG-REG-1
+              MOVE W-HORA TO LOG-HORA
+              MOVE W-DATASIS TO LOG-DIA
+           ELSE
+              IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF
+           MOVE W-LOGIN-L TO LOG-USU
+           MOVE W-NOME-ATUAL TO LOG-REG
+           MOVE 'CLIENTE.ARQ' TO LOG-ARQ
+           MOVE 0 TO LOG-DESC
+           MOVE 0 TO LOG-PERC
+           MOVE 2 TO LOG-TIPO
+           WRITE LOG-REG-1
+           IF ST-LOG = '23'
+              REWRITE LOG-REG-1
+           END-IF.
+
+       IMPRIME-DIVERGENCIA.
+           PERFORM TESTA-QUEBRA-PAGINA
+
+           MOVE W-CPF-ATUAL   TO W-L1-CPF
+           MOVE W-NOME-ATUAL  TO W-L1-NOME
+           MOVE W-COM-ANTIGO  TO W-L1-ANTIGO
+           MOVE W-QTD-REAL    TO W-L1-REAL
+
+           WRITE PRINTF-R FROM W-LINHA-1 AFTER 1
+
+           ADD 1 TO W-CONTLIN.
+
+       IMPRIME-RESUMO.
+           PERFORM TESTA-QUEBRA-PAGINA
+
+           MOVE SPACES TO PRINTF-R
+           WRITE PRINTF-R AFTER 1
+
+           MOVE W-QTD-CLIENTES TO W-R1-TOT
+           WRITE PRINTF-R FROM W-LINHA-RESUMO-1 AFTER 1
+
+           MOVE W-QTD-DIVERGENTES TO W-R2-TOT
+           WRITE PRINTF-R FROM W-LINHA-RESUMO-2 AFTER 1.
+
+       TESTA-QUEBRA-PAGINA.
+           IF W-CONTLIN > 62
+
+              PERFORM IMPRIME-CABECALHO
+
+              MOVE SPACES TO PRINTF-R
+              WRITE PRINTF-R AFTER 1
+
+              ADD 2 TO W-CONTLIN
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           IF W-NROPAGI = 0
+              ACCEPT W-DATA-SISTEMA FROM CENTURY-DATE
+              MOVE W-DATA-SISTEMA TO W-DATAUXI
+              COMPUTE W-DATA-SISTEMA = W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+              WRITE PRINTF-R AFTER 0
+           ELSE
+              WRITE PRINTF-R AFTER PAGE.
+
+           ADD 1 TO W-NROPAGI
+           MOVE W-NROPAGI      TO W-CAB-NPAG
+           MOVE W-DATA-SISTEMA TO W-CAB-DTSIS
+           WRITE PRINTF-R FROM W-CAB-1 AFTER 1
+
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           WRITE PRINTF-R AFTER 1
+
+           MOVE 4 TO W-CONTLIN.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-CLI-RECON-LOTE' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
