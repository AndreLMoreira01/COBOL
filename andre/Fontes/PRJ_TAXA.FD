@@ -0,0 +1,8 @@
+       FD  CTAXA
+           LABEL RECORD STANDARD.
+       01  TAXA-REG-1.
+           03 TAXA-CHAVE.
+              05 TAXA-TIPO                PIC 9(1).
+              05 TAXA-DATA                PIC 9(08).
+           03 TAXA-VALOR                  PIC 9(3)V9999.
+           03 TAXA-USU                    PIC X(10).
