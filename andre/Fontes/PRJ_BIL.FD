@@ -0,0 +1,36 @@
+       FD  CBILHETE
+           LABEL RECORD STANDARD.
+       01  BIL-REG-1.
+           03 BIL-CHAVE.
+              05 BIL-CLI                 PIC 9(11).
+              05 BIL-RK-1.
+                 07 BIL-FRO              PIC 9(03).
+                 07 BIL-DATA             PIC 9(08).
+                 07 BIL-VIA              PIC 9(1).
+                 07 BIL-TIPO             PIC 9(2).
+              05 BIL-POL                 PIC 9(2).
+           03 BIL-NMR                    PIC 9(16).
+           03 BIL-TOT                    PIC 9(5)V99.
+           03 BIL-DESC                   PIC 9(1).
+           03 BIL-PERC                   PIC 9(2).
+           03 BIL-DT-VENDA               PIC 9(8).
+           03 BIL-HORA                   PIC 9(8).
+           03 BIL-USU                    PIC X(10).
+           03 BIL-NOME                   PIC X(60).
+           03 BIL-REIMP                  PIC 9(2).
+           03 BIL-VINCULO                PIC 9(16).
+           03 BIL-GER                    PIC X(10).
+           03 BIL-ULTREIMP-DATA          PIC 9(8).
+           03 BIL-ULTREIMP-USU           PIC X(10).
+           03 BIL-NUM-FISCAL             PIC 9(9).
+           03 BIL-SERIE-FISCAL           PIC X(3).
+           03 BIL-STATUS                 PIC 9(1).
+              88 BIL-CONFIRMADO          VALUE 1.
+              88 BIL-EMBARCADO           VALUE 2.
+              88 BIL-NAO-EMBARCOU        VALUE 3.
+              88 BIL-CANCELADO           VALUE 4.
+           03 BIL-FILIAL                 PIC X(10).
+       01  BIL-REG-2 REDEFINES BIL-REG-1.
+           03 FILLER                     PIC 9(11).
+           03 BIL-RK-2                   PIC 9(16).
+           03 FILLER                     PIC X(181).
