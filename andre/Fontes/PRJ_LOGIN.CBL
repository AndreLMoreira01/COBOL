@@ -14,14 +14,21 @@
 
        
        
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
        COPY "PRJ_USU.FD".
 
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-LOGAR                VALUE 02.
+       78  W-MAX-TENTATIVAS               VALUE 3.
+       78  W-TIMEOUT-SESSAO               VALUE 300.
 
 
        01  W-CAMPOS.
@@ -35,6 +42,8 @@
                05 FILLER                  PIC  X(01) VALUE ' '.
                   88 LOGIN-EXISTE         VALUE 'S' FALSE ' '.
 
+	   03 W-SENHA-HASH            PIC  X(8).
+
 
 
        01  CAMPOS-ERRO-ARQUIVO-W.
@@ -62,6 +71,7 @@
 	       88 SETA-CIMA               VALUE 52.
                88 SETA-BAIXO              VALUE 53.
                88 OCORREU-EVENTO          VALUE 96.
+               88 TIMEOUT-SESSAO          VALUE 9001.
 
 	   03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
                05 W-ACCEPT-CONTROL        PIC 9.
@@ -148,6 +158,7 @@
 
 	   PERFORM TEST AFTER UNTIL TECLOU-ESC
               ACCEPT TELA-PRINCIPAL
+                     TIME-OUT W-TIMEOUT-SESSAO
                      ON EXCEPTION PERFORM TRATA-EXC
               END-ACCEPT
            END-PERFORM.
@@ -165,6 +176,13 @@
               SET TECLOU-ESC TO TRUE
               EXIT PARAGRAPH.
 
+           IF TIMEOUT-SESSAO
+              INITIALIZE W-CAMPOS
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 2 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              DISPLAY TELA-PRINCIPAL
+              EXIT PARAGRAPH.
+
            EVALUATE TECLA-ESCAPE
              WHEN EXCEPTION-LOGAR
                   PERFORM LOGAR
@@ -197,17 +215,58 @@
 	      CLOSE CUSUARIO
               PERFORM ERRO-ARQUIVO
 	   END-IF
-	   IF USU-SENHA = W-SENHA
+
+	   IF USU-BLOQUEADO
+	      INITIALIZE CA-MESSAGE-LINK
+	      MOVE 'Usuario bloqueado.' TO CA-MESSAGE-1
+	      PERFORM MOSTRA-MSG-ATENCAO
+	      CLOSE CUSUARIO
+	      EXIT PARAGRAPH
+	   END-IF
+
+	   IF USU-EM-USO
+	      INITIALIZE CA-MESSAGE-LINK
+	      MOVE 'Usuario j� est� logado.' TO CA-MESSAGE-1
+	      PERFORM MOSTRA-MSG-ATENCAO
+	      CLOSE CUSUARIO
+	      EXIT PARAGRAPH
+	   END-IF
+
+	   CALL "PRJ-HASH" USING W-SENHA, W-SENHA-HASH
+	   CANCEL "PRJ-HASH"
+	   IF USU-SENHA = W-SENHA-HASH
+	       MOVE 0 TO USU-TENTATIVAS
+	       SET USU-EM-USO TO TRUE
+	       REWRITE USU-REG-1
 	       CLOSE CUSUARIO
                CALL "PRJ_MENU" USING USU-TIPO, W-LOGIN
-	            ON OVERFLOW  MOVE 'Programa n�o encontrado.' 
+	            ON OVERFLOW  MOVE 'Programa n�o encontrado.'
 		            TO CA-MESSAGE-1
                             PERFORM MOSTRA-MSG-ERRO
 	            NOT OVERFLOW
 	                   CANCEL "PRJ_MENU"
 	       END-CALL
+
+	       PERFORM ABRIR-ARQUIVO
+	       INITIALIZE USU-REG-1
+	       MOVE W-LOGIN TO USU-LOGIN
+	       READ CUSUARIO
+	       IF VAL-USU
+	          SET USU-EM-USO TO FALSE
+	          REWRITE USU-REG-1
+	       END-IF
+	       CLOSE CUSUARIO
+	       EXIT PARAGRAPH
 	   ELSE
-	        MOVE 'Senha incorreta.' TO CA-MESSAGE-1
+	        ADD 1 TO USU-TENTATIVAS
+	        IF USU-TENTATIVAS >= W-MAX-TENTATIVAS
+	           SET USU-BLOQUEADO TO TRUE
+	           REWRITE USU-REG-1
+	           MOVE 'Usuario bloqueado.' TO CA-MESSAGE-1
+	        ELSE
+	           REWRITE USU-REG-1
+	           MOVE 'Senha incorreta.' TO CA-MESSAGE-1
+	        END-IF
                 PERFORM MOSTRA-MSG-ERRO
 		MOVE 4 TO W-ACCEPT-CONTROL
                 MOVE 4 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
@@ -256,11 +315,35 @@
               PERFORM ERRO-ARQUIVO.
 	
        
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-LOGIN' TO ERRL-PROG
+              MOVE W-LOGIN TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
 
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
