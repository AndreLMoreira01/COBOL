@@ -0,0 +1,3 @@
+       FD  MAILQ
+           LABEL RECORD STANDARD.
+       01  MAILQ-REG-1                    PIC X(132).
