@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-APROV-GER.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "PRJ_USU.SL".
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY "PRJ_USU.FD".
+
+       COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-AUTORIZAR            VALUE 02.
+
+       01  CAMPOS-W.
+           03  ST-USU                PIC  X(02).
+               88 VAL-USU            VALUE '00' THRU '09'.
+
+           03 CAMPOS-TELA.
+               05 W-GER-LOGIN-TELA    PIC  X(10) VALUE SPACES.
+               05 W-GER-SENHA-TELA    PIC  X(8)  VALUE SPACES.
+
+           03 W-SENHA-HASH            PIC  X(8).
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+       01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+
+           03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
+               05 W-ACCEPT-CONTROL        PIC 9.
+               05 W-CONTROL-VALUE         PIC 999.
+               05 W-CONTROL-HANDLE        USAGE HANDLE.
+               05 W-CONTROL-ID            PIC X(2) COMP-X.
+
+       01  JANELA-PROGRAMA                PIC X(10).
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+
+       LINKAGE SECTION.
+
+       77  W-APROV           PIC X(1).
+       77  W-GER-LOGIN       PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+
+           03 FRAME    LINE 02
+                       COL 03
+                       LINES 8
+                       SIZE 50
+                       TITLE "Autoriza??o do gerente"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 LABEL       LINE 04 COL 05
+                          TITLE "Login:"
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-GER-LOGIN-TELA
+                          LINE 04
+                          COL 15
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 06 COL 05
+                          TITLE "Senha:"
+                          ID 3
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-GER-SENHA-TELA
+                          LINE 06
+                          COL 15
+                          3-D
+                          BOXED
+                          AUTO
+                          SECURE
+                          ID 4
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Autorizar"
+                          LINE 09
+                          COL 05
+                          SIZE 14
+                          ID 5
+                          EXCEPTION-VALUE EXCEPTION-AUTORIZAR.
+
+           03 PUSH-BUTTON TITLE "&Cancelar"
+                          LINE 09
+                          COL 22
+                          SIZE 14
+                          SELF-ACT
+                          ID 6
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION USING W-APROV, W-GER-LOGIN.
+       INICIO.
+
+           INITIALIZE W-APROV W-GER-LOGIN
+
+           ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                            SIZE 70 LINES 14
+                            CONTROL FONT SMALL-FONT
+                            COLOR 257
+                            TITLE "Autoriza??o de desconto"
+                            NO SCROLL
+                            SYSTEM MENU
+                            AUTO-RESIZE
+                            BACKGROUND-LOW
+                            HANDLE JANELA-PROGRAMA.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+
+           CLOSE WINDOW JANELA-PROGRAMA.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXCEPTION-TELA-PRINCIPAL.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH.
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-AUTORIZAR
+                  PERFORM AUTORIZAR
+           END-EVALUATE.
+
+       AUTORIZAR.
+           | S? Gerente (USU-TIPO 2) ou Administrador
+           | (USU-TIPO 3) podem autorizar descontos acima do limite;
+           | o login do aprovador ? devolvido para ser gravado no
+           | bilhete.
+           IF (W-GER-LOGIN-TELA = SPACES) OR (W-GER-SENHA-TELA = SPACES)
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe login e senha do gerente.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT CUSUARIO
+           IF NOT VAL-USU
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           INITIALIZE USU-REG-1
+           MOVE W-GER-LOGIN-TELA TO USU-LOGIN
+           READ CUSUARIO
+           IF ST-USU = '23'
+              CLOSE CUSUARIO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Login inv?lido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-USU
+              PERFORM ERRO-ARQUIVO
+           END-IF
+
+           IF USU-BLOQUEADO
+              CLOSE CUSUARIO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Usu?rio bloqueado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           IF (USU-TIPO NOT = 2) AND (USU-TIPO NOT = 3)
+              CLOSE CUSUARIO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Usu?rio n?o ? gerente nem administrador.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           CALL "PRJ-HASH" USING W-GER-SENHA-TELA, W-SENHA-HASH
+           CANCEL "PRJ-HASH"
+
+           IF USU-SENHA NOT = W-SENHA-HASH
+              CLOSE CUSUARIO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Senha incorreta.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+           END-IF
+
+           CLOSE CUSUARIO
+
+           MOVE '1' TO W-APROV
+           MOVE W-GER-LOGIN-TELA TO W-GER-LOGIN
+
+           PERFORM FIM.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-APROV-GER' TO ERRL-PROG
+              MOVE W-GER-LOGIN TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
