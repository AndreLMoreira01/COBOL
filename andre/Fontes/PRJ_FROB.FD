@@ -0,0 +1,7 @@
+       FD  CFROBLQ
+           LABEL RECORD STANDARD.
+       01  FROB-REG-1.
+           03 FROB-CHAVE.
+              05 FROB-FRO-ID              PIC 9(03).
+              05 FROB-DATA                PIC 9(08).
+           03 FROB-MOTIVO                 PIC X(60).
