@@ -13,8 +13,11 @@
        COPY "PRJ_CLI.SL".
        COPY "PRJ_BIL.SL".
        COPY "PRJ_LOG.SL".
-       
-       
+
+       SELECT PRINTF ASSIGN TO PRINTER
+              FILE STATUS IS ST-PRI.
+
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
@@ -22,11 +25,24 @@
        COPY "PRJ_BIL.FD".
        COPY "PRJ_LOG.FD".
 
+       FD  PRINTF LABEL RECORD OMITTED.
+
+       01  PRINTF-R                       PIC X(255).
 
+
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-GRAVAR               VALUE 02.
        78  EXCEPTION-EXCLUIR              VALUE 03.
+       78  EXCEPTION-BUSCAR               VALUE 04.
+       78  EXCEPTION-EXTRATO              VALUE 05.
+       78  EXCEPTION-RECONCILIA           VALUE 06.
+       78  EXCEPTION-LISTAR               VALUE 07.
+       78  EXCEPTION-SELECIONAR           VALUE 08.
 
        01  W-CAMPOS.
            03  ST-CLI                PIC  X(02).
@@ -38,6 +54,9 @@
 	   03  ST-LOG                PIC  X(02).
                88 VAL-LOG            VALUE '00' THRU '09'.
 
+	   03  ST-PRI                PIC  X(02).
+               88 VAL-PRI            VALUE '00' THRU '09'.
+
 	   03 CAMPOS-TELA.
 	       05 W-CPF-EDIT    PIC  999.999.999.99.
 	       05 W-CPF         PIC 9(11).
@@ -70,6 +89,45 @@
                   07 W-DIAAUXI-I          PIC  9(02).
 	       05 W-HORA                  PIC  9(08).
 	       05 W-DATASIS               PIC  9(8).
+	       05 A-BUSCA-NOME            PIC  X(30).
+	       05 W-LEN-BUSCA             PIC  9(2).
+	       05 W-CPF-BUSCA-ANT         PIC  9(11) VALUE 0.
+	       05 W-BLOQ                  PIC  9(1) VALUE 0.
+	       05 A-EMAIL                 PIC  X(60).
+	       05 W-CEL-EDIT              PIC  99.99999.9999.
+	       05 W-CEL                   PIC  9(11).
+
+       01  CAMPOS-LISTA-CLIENTES-W.
+           03  W-LISTA-QTD                PIC  9(03) VALUE 0.
+           03  W-LISTA-IDX                PIC  9(03) VALUE 0.
+           03  W-LISTA-CPF-TAB OCCURS 200 TIMES
+                                          PIC  9(11).
+           03  W-LISTA-LINHA.
+               05  WL-CPF                 PIC  999.999.999.99.
+               05  FILLER                 PIC  X(02) VALUE SPACES.
+               05  WL-NOME                PIC  X(60).
+
+       01  CAMPOS-RECONCILIA-W.
+           03  W-QTD-REAL                 PIC  9(04).
+
+       01  CAMPOS-EXTRATO-W.
+           03  W-EXT-ACHOU                PIC  X(01) VALUE 'N'.
+               88 EXT-ACHOU-REG           VALUE 'S'.
+           03  W-CAB-EXT                  PIC  X(40) VALUE
+               'EXTRATO DE COMPRAS DO CLIENTE'.
+           03  W-LINHA-EXT.
+               05  FILLER                 PIC  X(04) VALUE SPACES.
+               05  WL-EXT-FRO             PIC  ZZ9.
+               05  FILLER                 PIC  X(03) VALUE SPACES.
+               05  WL-EXT-DATA            PIC  99/99/9999.
+               05  FILLER                 PIC  X(03) VALUE SPACES.
+               05  WL-EXT-VIA             PIC  Z9.
+               05  FILLER                 PIC  X(03) VALUE SPACES.
+               05  WL-EXT-POL             PIC  Z9.
+               05  FILLER                 PIC  X(03) VALUE SPACES.
+               05  WL-EXT-TOT             PIC  ZZ.ZZ9,99.
+               05  FILLER                 PIC  X(03) VALUE SPACES.
+               05  WL-EXT-DESC            PIC  Z9.
 
        01  CAMPOS-ERRO-ARQUIVO-W.
            03  WS-EXTEND-STATUS           PIC  X(10).
@@ -106,6 +164,7 @@
                05 W-CONTROL-ID            PIC X(2) COMP-X.
 
        01  JANELA-PROGRAMA                PIC X(10).
+       01  JANELA-LISTA                   PIC X(10).
 
            COPY "MAINRTN.MSG".
            COPY "ACUGUI.DEF".
@@ -208,28 +267,159 @@
 			  AFTER PROCEDURE PROC-DES.
 
 	   
+          03 FRAME     LINE 02
+                       COL 55
+                       LINES 6
+                       SIZE 35
+                       TITLE "Situa??o"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 RADIO-BUTTON
+                       TITLE "Liberado"
+                       LINE 04
+                       COL 57
+                       GROUP 2
+                       GROUP-VALUE 0
+                       USING W-BLOQ
+                       ID 25
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "Bloqueado"
+                       LINE 06
+                       COL 57
+                       GROUP 2
+                       GROUP-VALUE 1
+                       USING W-BLOQ
+                       ID 26
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+	   03 LABEL       LINE 10 COL 55
+                          TITLE "E-mail:"
+                          ID 27
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING A-EMAIL
+                          LINE 10
+                          COL 68
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 28
+                          FONT SMALL-FONT.
+
+	   03 LABEL       LINE 12 COL 55
+                          TITLE "Celular:"
+                          ID 29
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-CEL-EDIT
+                          LINE 12
+                          COL 68
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 30
+                          FONT SMALL-FONT
+			  AFTER PROCEDURE PROC-CEL.
+
+	   03 LABEL       LINE 14 COL 05
+                          TITLE "Buscar (nome):"
+                          ID 22
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING A-BUSCA-NOME
+                          LINE 14
+                          COL 20
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 23
+                          FONT SMALL-FONT
+			  AFTER PROCEDURE PROC-BUSCA-NOME.
+
+           03 PUSH-BUTTON TITLE "&Buscar"
+                          LINE 14
+                          COL 55
+                          SIZE 12
+                          ID 24
+                          EXCEPTION-VALUE EXCEPTION-BUSCAR.
+
+           03 PUSH-BUTTON TITLE "&Listar"
+                          LINE 14
+                          COL 68
+                          SIZE 12
+                          ID 33
+                          EXCEPTION-VALUE EXCEPTION-LISTAR.
+
            03 PUSH-BUTTON TITLE "&Gravar"
-                          LINE 14 
+                          LINE 16
                           COL 05
                           SIZE 12
                           ID 9
                           EXCEPTION-VALUE EXCEPTION-GRAVAR.
 
            03 PUSH-BUTTON TITLE "&Excluir"
-                          LINE 14
+                          LINE 16
                           COL 20
                           SIZE 10
                           ID 10
                           EXCEPTION-VALUE EXCEPTION-EXCLUIR.
 
            03 PUSH-BUTTON TITLE "&Sair"
-                          LINE 14
+                          LINE 16
                           COL 35
                           SIZE 12
                           SELF-ACT
                           ID 11
                           EXCEPTION-VALUE 27.
 
+           03 PUSH-BUTTON TITLE "&Extrato"
+                          LINE 16
+                          COL 50
+                          SIZE 12
+                          ID 31
+                          EXCEPTION-VALUE EXCEPTION-EXTRATO.
+
+           03 PUSH-BUTTON TITLE "&Reconciliar"
+                          LINE 16
+                          COL 65
+                          SIZE 16
+                          ID 32
+                          EXCEPTION-VALUE EXCEPTION-RECONCILIA.
+
+       01  TELA-LISTA-CLIENTES.
+           03 LST-CLIENTES LIST-BOX
+                       LINE 02
+                       COL 02
+                       SIZE 100
+                       LINES 20
+                       3-D
+                       ID 1
+                       FONT SMALL-FONT
+                       USING W-LISTA-IDX
+                       UNSORTED
+                       NOTIFY.
+
+           03 PUSH-BUTTON TITLE "&Selecionar"
+                          LINE 23
+                          COL 40
+                          SIZE 14
+                          ID 2
+                          EXCEPTION-VALUE EXCEPTION-SELECIONAR.
+
+           03 PUSH-BUTTON TITLE "&Fechar"
+                          LINE 23
+                          COL 57
+                          SIZE 12
+                          SELF-ACT
+                          ID 3
+                          EXCEPTION-VALUE 27.
+
        PROCEDURE DIVISION USING W-LOGIN-LC.
        INICIO.
            
@@ -264,7 +454,7 @@
 	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY FLOATING GRAPHICAL WINDOW
-                           SIZE 105 LINES 16
+                           SIZE 105 LINES 18
                            CONTROL FONT SMALL-FONT
                            COLOR 257
                            TITLE "Cadastro de Clientes"
@@ -300,12 +490,339 @@
                   PERFORM GRAVAR
              WHEN EXCEPTION-EXCLUIR
                   PERFORM EXCLUIR
+             WHEN EXCEPTION-BUSCAR
+                  PERFORM BUSCAR-CLIENTE
+             WHEN EXCEPTION-EXTRATO
+                  PERFORM EXTRATO-CLIENTE
+             WHEN EXCEPTION-RECONCILIA
+                  PERFORM RECONCILIA-CLIENTE
+             WHEN EXCEPTION-LISTAR
+                  PERFORM LISTAR-CLIENTES
            END-EVALUATE.
 
+       PROC-BUSCA-NOME.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+           MOVE 0 TO W-CPF-BUSCA-ANT.
+
+       BUSCAR-CLIENTE.
+           IF A-BUSCA-NOME = SPACES
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe o nome para busca.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+	   END-IF
+
+           PERFORM VARYING W-LEN-BUSCA FROM 30 BY -1
+                   UNTIL W-LEN-BUSCA = 0
+                      OR A-BUSCA-NOME (W-LEN-BUSCA:1) NOT = SPACE
+           END-PERFORM
+
+           IF W-CPF-BUSCA-ANT NOT = 0
+              MOVE W-CPF-BUSCA-ANT TO CLI-CPF
+              START CCLIENTE KEY > CLI-CPF
+                    INVALID KEY
+                       INITIALIZE CA-MESSAGE-LINK
+                       MOVE 'N?o h? mais clientes com esse nome.'
+                            TO CA-MESSAGE-1
+                       PERFORM MOSTRA-MSG-MENSAGEM
+                       MOVE 0 TO W-CPF-BUSCA-ANT
+                       EXIT PARAGRAPH
+              END-START
+           ELSE
+              MOVE LOW-VALUES TO CLI-CPF
+              START CCLIENTE KEY >= CLI-CPF
+                    INVALID KEY
+                       INITIALIZE CA-MESSAGE-LINK
+                       MOVE 'Nenhum cliente cadastrado.' TO CA-MESSAGE-1
+                       PERFORM MOSTRA-MSG-MENSAGEM
+                       EXIT PARAGRAPH
+              END-START
+	   END-IF
+
+           SET VALIDACAO-OK TO FALSE
+           PERFORM UNTIL VALIDACAO-OK
+              READ CCLIENTE NEXT
+                   AT END
+                      INITIALIZE CA-MESSAGE-LINK
+                      MOVE 'Nenhum cliente encontrado com esse nome.'
+                           TO CA-MESSAGE-1
+                      PERFORM MOSTRA-MSG-MENSAGEM
+                      MOVE 0 TO W-CPF-BUSCA-ANT
+                      EXIT PARAGRAPH
+              END-READ
+              IF CLI-NOME (1:W-LEN-BUSCA) = A-BUSCA-NOME (1:W-LEN-BUSCA)
+                 SET VALIDACAO-OK TO TRUE
+	      END-IF
+           END-PERFORM
+
+           MOVE CLI-CPF TO W-CPF-BUSCA-ANT
+           PERFORM CARREGA-CLIENTE-TELA
+
+           DISPLAY TELA-PRINCIPAL.
+
+       CARREGA-CLIENTE-TELA.
+           MOVE CLI-CPF TO W-CPF
+	   MOVE W-CPF TO W-CPF-EDIT
+           MOVE CLI-NOME TO A-NOME
+           MOVE CLI-END TO A-END
+           MOVE CLI-TEL TO W-TEL
+	   MOVE W-TEL TO W-TEL-EDIT
+	   MOVE CLI-COM TO A-COM
+	   MOVE CLI-DESC TO A-DES
+	   MOVE CLI-BLOQ TO W-BLOQ
+	   MOVE CLI-EMAIL TO A-EMAIL
+	   MOVE CLI-CEL TO W-CEL
+	   MOVE W-CEL TO W-CEL-EDIT.
+
+       LISTAR-CLIENTES.
+           MOVE 0 TO W-LISTA-QTD
+           MODIFY LST-CLIENTES, RESET-LIST = 1
+
+           IF A-BUSCA-NOME NOT = SPACES
+              PERFORM VARYING W-LEN-BUSCA FROM 30 BY -1
+                      UNTIL W-LEN-BUSCA = 0
+                         OR A-BUSCA-NOME (W-LEN-BUSCA:1) NOT = SPACE
+              END-PERFORM
+	   END-IF
+
+           INITIALIZE CLI-REG-1
+           MOVE LOW-VALUES TO CLI-CPF
+           START CCLIENTE KEY >= CLI-CPF
+                 INVALID KEY
+                    CONTINUE
+           END-START
+
+           PERFORM UNTIL 1 = 2
+              READ CCLIENTE NEXT AT END
+                 EXIT PERFORM
+              END-READ
+              IF A-BUSCA-NOME = SPACES
+                 OR CLI-NOME (1:W-LEN-BUSCA) =
+                    A-BUSCA-NOME (1:W-LEN-BUSCA)
+                 IF W-LISTA-QTD < 200
+                    ADD 1 TO W-LISTA-QTD
+                    MOVE CLI-CPF TO W-LISTA-CPF-TAB (W-LISTA-QTD)
+                    MOVE CLI-CPF TO WL-CPF
+                    MOVE CLI-NOME TO WL-NOME
+                    MODIFY LST-CLIENTES, ITEM-TO-ADD = W-LISTA-LINHA
+		 END-IF
+	      END-IF
+           END-PERFORM
+
+           IF W-LISTA-QTD = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Nenhum cliente encontrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+	   END-IF
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 105 LINES 25
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Clientes"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-LISTA.
+
+           DISPLAY TELA-LISTA-CLIENTES.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-LISTA-CLIENTES
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-LISTA
+              END-ACCEPT
+           END-PERFORM.
+
+           CLOSE WINDOW JANELA-LISTA.
+           MOVE 0 TO TECLA-ESCAPE.
+
+       TRATA-EXCEPTION-TELA-LISTA.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-SELECIONAR
+                  IF W-LISTA-IDX >= 1 AND W-LISTA-IDX <= W-LISTA-QTD
+                     PERFORM SELECIONAR-CLIENTE
+                     SET TECLOU-ESC TO TRUE
+                  ELSE
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 'Selecione um cliente na lista.'
+                          TO CA-MESSAGE-1
+                     PERFORM MOSTRA-MSG-ERRO
+	          END-IF
+           END-EVALUATE.
+
+       SELECIONAR-CLIENTE.
+           MOVE W-LISTA-CPF-TAB (W-LISTA-IDX) TO CLI-CPF
+           READ CCLIENTE
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO
+	   END-IF
+
+           MOVE CLI-CPF TO W-CPF-BUSCA-ANT
+           PERFORM CARREGA-CLIENTE-TELA
+
+           DISPLAY TELA-PRINCIPAL.
+
+       RECONCILIA-CLIENTE.
+           IF W-CPF = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe um cliente antes de reconciliar.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+	   END-IF
+
+           INITIALIZE CLI-REG-1
+           MOVE W-CPF TO CLI-CPF
+           READ CCLIENTE
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO
+	   END-IF
+
+           MOVE 0 TO W-QTD-REAL
+           INITIALIZE BIL-REG-1
+           MOVE W-CPF TO BIL-CLI
+           START CBILHETE KEY >= BIL-CHAVE
+                 INVALID KEY
+                    CONTINUE
+           END-START
+
+           PERFORM UNTIL NOT VAL-BIL OR BIL-CLI NOT = W-CPF
+              READ CBILHETE NEXT
+                   AT END
+                      EXIT PERFORM
+              END-READ
+              IF BIL-CLI = W-CPF
+                 ADD 1 TO W-QTD-REAL
+	      END-IF
+           END-PERFORM
+
+           IF CLI-COM = W-QTD-REAL
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Contador de viagens confere com o hist?rico.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+	   END-IF
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           STRING 'Contador de viagens divergente do hist?rico. '
+                                                    DELIMITED BY SIZE
+                  'Deseja corrigir?'                DELIMITED BY SIZE
+             INTO CA-MESSAGE-1
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP NOT = 1
+              EXIT PARAGRAPH
+	   END-IF
+
+           MOVE W-QTD-REAL TO CLI-COM
+           REWRITE CLI-REG-1
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO
+	   END-IF
+           MOVE CLI-COM TO A-COM
+
+           ACCEPT W-DATASIS FROM CENTURY-DATE
+           MOVE W-DATASIS TO W-DATAUXI
+           COMPUTE W-DATASIS = W-ANOAUXI-I +
+                               W-MESAUXI-I * 10000 +
+                               W-DIAAUXI-I * 1000000
+           ACCEPT W-HORA FROM TIME
+           INITIALIZE LOG-REG-1
+           MOVE W-HORA TO LOG-HORA
+           MOVE W-DATASIS TO LOG-DIA
+           READ CLOG
+           IF ST-LOG = '23'
+              INITIALIZE LOG-REG-1
+              MOVE W-HORA TO LOG-HORA
+              MOVE W-DATASIS TO LOG-DIA
+           ELSE
+              IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+	      END-IF
+           END-IF
+           MOVE W-LOGIN-LC TO LOG-USU
+           MOVE CLI-NOME TO LOG-REG
+           MOVE 'CLIENTE.ARQ' TO LOG-ARQ
+           MOVE 0 TO LOG-DESC
+           MOVE 0 TO LOG-PERC
+           MOVE 2 TO LOG-TIPO
+           WRITE LOG-REG-1
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Contador de viagens corrigido.' TO CA-MESSAGE-1
+           PERFORM MOSTRA-MSG-MENSAGEM
+           DISPLAY TELA-PRINCIPAL.
+
+       EXTRATO-CLIENTE.
+           IF W-CPF = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Informe um cliente antes de gerar o extrato.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH
+	   END-IF
+
+           MOVE 'N' TO W-EXT-ACHOU
+
+           OPEN OUTPUT PRINTF
+           MOVE ALL SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:80)
+           WRITE PRINTF-R AFTER 0
+           MOVE ALL SPACES TO PRINTF-R
+           WRITE PRINTF-R FROM W-CAB-EXT AFTER 1
+           MOVE ALL SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:80)
+           WRITE PRINTF-R AFTER 1
+
+           INITIALIZE BIL-REG-1
+           MOVE W-CPF TO BIL-CLI
+           START CBILHETE KEY >= BIL-CHAVE
+                 INVALID KEY
+                    CONTINUE
+           END-START
+
+           PERFORM UNTIL NOT VAL-BIL OR BIL-CLI NOT = W-CPF
+              READ CBILHETE NEXT
+                   AT END
+                      EXIT PERFORM
+              END-READ
+              IF BIL-CLI = W-CPF
+                 MOVE 'S' TO W-EXT-ACHOU
+                 MOVE BIL-FRO TO WL-EXT-FRO
+                 MOVE BIL-DATA TO WL-EXT-DATA
+                 MOVE BIL-VIA TO WL-EXT-VIA
+                 MOVE BIL-POL TO WL-EXT-POL
+                 MOVE BIL-TOT TO WL-EXT-TOT
+                 MOVE BIL-DESC TO WL-EXT-DESC
+                 MOVE ALL SPACES TO PRINTF-R
+                 WRITE PRINTF-R FROM W-LINHA-EXT AFTER 1
+	      END-IF
+           END-PERFORM
+
+           CLOSE PRINTF
+
+           IF NOT EXT-ACHOU-REG
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Nenhuma compra encontrada para esse cliente.'
+                   TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+           END-IF.
+
        PROC-CPF.
             IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
               EXIT PARAGRAPH.
-	   MOVE W-CPF-EDIT TO W-CPF 
+	   MOVE W-CPF-EDIT TO W-CPF
            PERFORM VALIDA-CPF.
            IF NOT VALIDACAO-OK
               EXIT PARAGRAPH
@@ -331,9 +848,13 @@
 	   MOVE W-TEL TO W-TEL-EDIT
 	   MOVE CLI-COM TO A-COM
 	   MOVE CLI-DESC TO A-DES
-           
+	   MOVE CLI-BLOQ TO W-BLOQ
+	   MOVE CLI-EMAIL TO A-EMAIL
+	   MOVE CLI-CEL TO W-CEL
+	   MOVE W-CEL TO W-CEL-EDIT
+
            DISPLAY TELA-PRINCIPAL.
-	 
+
        PROC-NOME.
            IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
               EXIT PARAGRAPH.
@@ -361,6 +882,11 @@
               EXIT PARAGRAPH
 	   END-IF.
 
+       PROC-CEL.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+           MOVE W-CEL-EDIT TO W-CEL.
+
        PROC-DES.
            IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
               EXIT PARAGRAPH.
@@ -414,6 +940,9 @@
            MOVE A-END  TO CLI-END
            MOVE W-TEL  TO CLI-TEL
 	   MOVE A-DES  TO CLI-DESC
+	   MOVE W-BLOQ TO CLI-BLOQ
+	   MOVE A-EMAIL TO CLI-EMAIL
+	   MOVE W-CEL TO CLI-CEL
 
 	   
 
@@ -684,11 +1213,35 @@
               DISPLAY TELA-PRINCIPAL
            END-IF.
 
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-CAD-CLI' TO ERRL-PROG
+              MOVE W-LOGIN-LC TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
 
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
