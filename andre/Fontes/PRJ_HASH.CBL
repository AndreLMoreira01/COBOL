@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-HASH.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CAMPOS-W.
+           03 W-CH            PIC X(1).
+           03 W-TMP           PIC 9(10).
+           03 W-ACC           PIC 9(8) VALUE 0.
+           03 W-IND           PIC 9(2).
+
+       LINKAGE SECTION.
+
+       77  W-SENHA-CLARA      PIC X(8).
+       77  W-SENHA-HASH       PIC X(8).
+
+       PROCEDURE DIVISION USING W-SENHA-CLARA, W-SENHA-HASH.
+       INICIO.
+
+           MOVE 0 TO W-ACC
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 8
+              MOVE W-SENHA-CLARA(W-IND:1) TO W-CH
+              COMPUTE W-TMP = W-ACC * 31 + FUNCTION ORD(W-CH)
+              COMPUTE W-ACC = FUNCTION MOD(W-TMP 100000000)
+           END-PERFORM
+
+           MOVE W-ACC TO W-SENHA-HASH.
+
+       FIM.
+           EXIT PROGRAM
+           STOP RUN.
