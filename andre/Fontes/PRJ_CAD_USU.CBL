@@ -12,30 +12,41 @@
 
        COPY "PRJ_USU.SL".
        COPY "PRJ_LOG.SL".
-       
-       
+       COPY "PRJ_BIL.SL".
+
+
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
        COPY "PRJ_USU.FD".
        COPY "PRJ_LOG.FD".
+       COPY "PRJ_BIL.FD".
 
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-GRAVAR               VALUE 02.
        78  EXCEPTION-EXCLUIR              VALUE 03.
+       78  EXCEPTION-DESBLOQUEAR          VALUE 04.
 
        01  W-CAMPOS.
            03  ST-USU                PIC  X(02).
                88 VAL-USU            VALUE '00' THRU '09'.
 	   03  ST-LOG                PIC  X(02).
                88 VAL-LOG            VALUE '00' THRU '09'.
+	   03  ST-BIL                PIC  X(02).
+               88 VAL-BIL            VALUE '00' THRU '09'.
 
 	   03 CAMPOS-TELA.
 	       05 W-LOGIN       PIC  X(10) VALUE SPACES.
 	       05 W-SENHA       PIC  X(8)  VALUE SPACES.
 	       05 W-NOME	PIC  X(60) VALUE SPACES.
 	       05 W-TIPO 	PIC  9(2)  VALUE 0.
+	       05 W-FILIAL      PIC  X(10) VALUE SPACES.
                05 FILLER                  PIC  X(01) VALUE ' '.
                   88 VALIDACAO-OK         VALUE 'S' FALSE ' '.
 	       05 W-DATAUXI               PIC  9(08).
@@ -49,6 +60,7 @@
                   07 W-DIAAUXI-I          PIC  9(02).
 	       05 W-HORA                  PIC  9(08).
 	       05 W-DATASIS               PIC  9(8).
+	       05 W-SENHA-HASH            PIC  X(8).
 
 
 
@@ -151,6 +163,20 @@
                        ENGRAVED
                        FONT SMALL-FONT.
 
+           03 LABEL       LINE 08 COL 30
+                          TITLE "Filial:"
+                          ID 16
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-FILIAL
+                          LINE 08
+                          COL 40
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 17
+                          FONT SMALL-FONT.
+
            03 RADIO-BUTTON
                        TITLE "Vendedor"
                        LINE 10
@@ -199,10 +225,17 @@
                           ID 13
                           EXCEPTION-VALUE EXCEPTION-EXCLUIR.
 
-           03 PUSH-BUTTON TITLE "&Sair"
+           03 PUSH-BUTTON TITLE "&Desbloquear"
                           LINE 18
                           COL 35
                           SIZE 12
+                          ID 15
+                          EXCEPTION-VALUE EXCEPTION-DESBLOQUEAR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 18
+                          COL 50
+                          SIZE 12
                           SELF-ACT
                           ID 14
                           EXCEPTION-VALUE 27.
@@ -228,6 +261,16 @@
            IF NOT VAL-LOG
               PERFORM ERRO-ARQUIVO.
 
+	   OPEN INPUT CBILHETE
+	   IF ST-BIL = '35'
+	      PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CBILHETE
+              CLOSE CBILHETE
+              OPEN INPUT CBILHETE
+	   END-IF
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO.
+
 	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY FLOATING GRAPHICAL WINDOW
@@ -272,6 +315,8 @@
                   PERFORM GRAVAR
              WHEN EXCEPTION-EXCLUIR
                   PERFORM EXCLUIR
+             WHEN EXCEPTION-DESBLOQUEAR
+                  PERFORM DESBLOQUEAR
            END-EVALUATE.
 
        PROC-LOGIN.
@@ -295,10 +340,11 @@
            IF (NOT VAL-USU) AND (ST-USU <> '23')
               PERFORM ERRO-ARQUIVO.
 
-           MOVE USU-SENHA TO W-SENHA
+           MOVE SPACES TO W-SENHA
            MOVE USU-TIPO TO W-TIPO
            MOVE USU-NOME TO W-NOME
-           
+           MOVE USU-FILIAL TO W-FILIAL
+
 
            DISPLAY TELA-PRINCIPAL.
 
@@ -354,9 +400,14 @@
                 IF NOT VAL-USU
                     PERFORM ERRO-ARQUIVO.
 
-	   MOVE W-SENHA TO USU-SENHA
+	   IF W-SENHA NOT = SPACES
+	      CALL "PRJ-HASH" USING W-SENHA, W-SENHA-HASH
+              CANCEL "PRJ-HASH"
+	      MOVE W-SENHA-HASH TO USU-SENHA
+           END-IF
            MOVE W-TIPO TO USU-TIPO
            MOVE W-NOME TO USU-NOME
+           MOVE W-FILIAL TO USU-FILIAL
 
 	   INITIALIZE CA-MESSAGE-LINK
 	    ACCEPT W-DATASIS FROM CENTURY-DATE
@@ -420,7 +471,9 @@
        VALIDA-SENHA.
 
            SET VALIDACAO-OK TO TRUE.
-           IF W-SENHA = SPACES 
+           |* em altera��o (ST-USU <> '23'), a senha pode ficar em branco
+           |* para manter a senha j� gravada; em inclus�o, � obrigat�ria.
+           IF W-SENHA = SPACES AND ST-USU = '23'
               INITIALIZE CA-MESSAGE-LINK
               MOVE 'Senha inv�lida.' TO CA-MESSAGE-1
               PERFORM MOSTRA-MSG-ERRO
@@ -468,6 +521,21 @@
               IF NOT VAL-USU
                  PERFORM ERRO-ARQUIVO.
 
+           INITIALIZE BIL-USU
+           START CBILHETE KEY >= BIL-RK-1
+	   PERFORM UNTIL NOT VAL-BIL
+             READ CBILHETE NEXT AT END
+                             EXIT PERFORM
+             END-READ
+             IF NOT VAL-BIL
+                PERFORM ERRO-ARQUIVO
+             END-IF
+             IF W-LOGIN = BIL-USU
+	        PERFORM PERGUNTA-BLOQUEAR-EM-VEZ-EXCLUIR
+                EXIT PARAGRAPH
+             END-IF
+           END-PERFORM.
+
            INITIALIZE CA-MESSAGE-LINK
            MOVE 3 TO CA-MESSAGE-TYPE
            MOVE 22 TO CA-MESSAGE-RESP
@@ -515,11 +583,155 @@
               DISPLAY TELA-PRINCIPAL
            END-IF.
 
+       PERGUNTA-BLOQUEAR-EM-VEZ-EXCLUIR.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Usuario n?o pode ser exclu?do pois possui bilhetes'
+                TO CA-MESSAGE-1
+           PERFORM MOSTRA-MSG-MENSAGEM.
+
+           IF USU-BLOQUEADO
+              EXIT PARAGRAPH
+           END-IF.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           MOVE 'Deseja bloquear o usuario ao inv?s de exclui-lo?'
+                TO CA-MESSAGE-1
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 1
+              SET USU-BLOQUEADO TO TRUE
+	      ACCEPT W-DATASIS FROM CENTURY-DATE
+                  MOVE W-DATASIS  TO W-DATAUXI
+                  COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                          W-MESAUXI-I * 10000 +
+                                          W-DIAAUXI-I * 1000000
+
+	      ACCEPT W-HORA FROM TIME
+	      INITIALIZE LOG-REG-1
+	      MOVE W-HORA TO LOG-HORA
+	      MOVE W-DATASIS TO LOG-DIA
+	      READ CLOG
+	      IF ST-LOG = '23'
+	         INITIALIZE LOG-REG-1
+	         MOVE W-HORA TO LOG-HORA
+	         MOVE W-DATASIS TO LOG-DIA
+	      ELSE
+	          IF NOT VAL-LOG
+                       PERFORM ERRO-ARQUIVO
+	          END-IF
+	      END-IF
+
+              MOVE W-LOGIN-L TO LOG-USU
+	      MOVE 2 TO LOG-TIPO
+	      MOVE W-LOGIN TO LOG-REG
+	      MOVE 'USUARIO.ARQ' TO LOG-ARQ
+              MOVE 0 TO LOG-DESC
+	      MOVE 0 TO LOG-PERC
+	      WRITE LOG-REG-1
+              REWRITE USU-REG-1
+              IF NOT VAL-USU
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Usuario bloqueado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+
+              INITIALIZE W-CAMPOS
+              DISPLAY TELA-PRINCIPAL
+           END-IF.
+
+       DESBLOQUEAR.
+
+           INITIALIZE             USU-REG-1.
+           MOVE W-LOGIN TO USU-LOGIN
+           READ CUSUARIO
+           IF ST-USU = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Usuario n�o cadastrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+           ELSE
+              IF NOT VAL-USU
+                 PERFORM ERRO-ARQUIVO.
+
+           IF (NOT USU-BLOQUEADO) AND (NOT USU-EM-USO)
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Usuario n�o esta bloqueado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO USU-TENTATIVAS
+           SET USU-BLOQUEADO TO FALSE
+           SET USU-EM-USO TO FALSE
+	   ACCEPT W-DATASIS FROM CENTURY-DATE
+               MOVE W-DATASIS  TO W-DATAUXI
+               COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+	   ACCEPT W-HORA FROM TIME
+	   INITIALIZE LOG-REG-1
+	   MOVE W-HORA TO LOG-HORA
+	   MOVE W-DATASIS TO LOG-DIA
+	   READ CLOG
+	   IF ST-LOG = '23'
+	      INITIALIZE LOG-REG-1
+	      MOVE W-HORA TO LOG-HORA
+	      MOVE W-DATASIS TO LOG-DIA
+	   ELSE
+	       IF NOT VAL-LOG
+                    PERFORM ERRO-ARQUIVO
+	       END-IF
+	   END-IF
+
+           MOVE W-LOGIN-L TO LOG-USU
+	   MOVE 2 TO LOG-TIPO
+	   MOVE W-LOGIN TO LOG-REG
+	   MOVE 'USUARIO.ARQ' TO LOG-ARQ
+           MOVE 0 TO LOG-DESC
+	   MOVE 0 TO LOG-PERC
+	   WRITE LOG-REG-1
+           REWRITE USU-REG-1
+           IF NOT VAL-USU
+              PERFORM ERRO-ARQUIVO
+           END-IF
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Usuario desbloqueado.' TO CA-MESSAGE-1
+           PERFORM MOSTRA-MSG-MENSAGEM.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-CAD-USU' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
 
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
