@@ -0,0 +1,14 @@
+       FD  CCLIENTE
+           LABEL RECORD STANDARD.
+       01  CLI-REG-1.
+           03 CLI-CPF                    PIC 9(11).
+           03 CLI-NOME                   PIC X(60).
+           03 CLI-END                    PIC X(100).
+           03 CLI-TEL                    PIC 9(10).
+           03 CLI-COM                    PIC 9(04).
+           03 CLI-DESC                   PIC 9(04).
+           03 CLI-BLOQ                   PIC 9(01).
+              88 CLI-BLOQUEADO           VALUE 1.
+              88 CLI-LIBERADO            VALUE 0.
+           03 CLI-EMAIL                  PIC X(60).
+           03 CLI-CEL                    PIC 9(11).
