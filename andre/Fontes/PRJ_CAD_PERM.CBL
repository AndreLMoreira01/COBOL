@@ -0,0 +1,527 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-CAD-PERM.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "PRJ_PERM.SL".
+       COPY "PRJ_LOG.SL".
+
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY "PRJ_PERM.FD".
+       COPY "PRJ_LOG.FD".
+
+       COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-GRAVAR               VALUE 02.
+       78  EXCEPTION-EXCLUIR              VALUE 03.
+
+       01  W-CAMPOS.
+           03  ST-PERM               PIC  X(02).
+               88 VAL-PERM           VALUE '00' THRU '09'.
+           03  ST-LOG                PIC  X(02).
+               88 VAL-LOG            VALUE '00' THRU '09'.
+
+           03 CAMPOS-TELA.
+               05 W-PROGRAMA    PIC  X(20) VALUE SPACES.
+               05 W-TIPO        PIC  9(1)  VALUE 0.
+               05 W-PERMITIDO   PIC  9(1)  VALUE 1.
+               05 FILLER                  PIC  X(01) VALUE ' '.
+                  88 VALIDACAO-OK         VALUE 'S' FALSE ' '.
+               05 W-DATAUXI               PIC  9(08).
+               05 REDEFINES W-DATAUXI.
+                  07 W-DIAAUXI            PIC  9(02).
+                  07 W-MESAUXI            PIC  9(02).
+                  07 W-ANOAUXI            PIC  9(04).
+               05 REDEFINES W-DATAUXI.
+                  07 W-ANOAUXI-I          PIC  9(04).
+                  07 W-MESAUXI-I          PIC  9(02).
+                  07 W-DIAAUXI-I          PIC  9(02).
+               05 W-HORA                  PIC  9(08).
+               05 W-DATASIS               PIC  9(8).
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+
+        01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+               88 SETA-CIMA               VALUE 52.
+               88 SETA-BAIXO              VALUE 53.
+               88 OCORREU-EVENTO          VALUE 96.
+
+           03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
+               05 W-ACCEPT-CONTROL        PIC 9.
+               05 W-CONTROL-VALUE         PIC 999.
+               05 W-CONTROL-HANDLE        USAGE HANDLE.
+               05 W-CONTROL-ID            PIC X(2) COMP-X.
+
+       01  JANELA-PROGRAMA                PIC X(10).
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+
+       LINKAGE SECTION.
+
+       77  W-LOGIN-L            PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 LABEL       LINE 02 COL 05
+                          TITLE "Programa:"
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-PROGRAMA
+                          LINE 02
+                          COL 18
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT
+                          AFTER PROCEDURE PROC-PROGRAMA.
+
+          03 FRAME     LINE 04
+                       COL 04
+                       LINES 8
+                       SIZE 22
+                       TITLE "Perfil"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 RADIO-BUTTON
+                       TITLE "Vendedor"
+                       LINE 06
+                       COL 5
+                       GROUP 1
+                       GROUP-VALUE 1
+                       USING W-TIPO
+                       ID 9
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "Gerente"
+                       LINE 08
+                       COL 5
+                       GROUP 1
+                       GROUP-VALUE 2
+                       USING W-TIPO
+                       ID 10
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "Administrador"
+                       LINE 10
+                       COL 5
+                       GROUP 1
+                       GROUP-VALUE 3
+                       USING W-TIPO
+                       ID 11
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+          03 FRAME     LINE 04
+                       COL 30
+                       LINES 6
+                       SIZE 20
+                       TITLE "Acesso"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 RADIO-BUTTON
+                       TITLE "Permitido"
+                       LINE 06
+                       COL 31
+                       GROUP 2
+                       GROUP-VALUE 1
+                       USING W-PERMITIDO
+                       ID 16
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "Bloqueado"
+                       LINE 08
+                       COL 31
+                       GROUP 2
+                       GROUP-VALUE 2
+                       USING W-PERMITIDO
+                       ID 17
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 PUSH-BUTTON TITLE "&Gravar"
+                          LINE 18
+                          COL 05
+                          SIZE 12
+                          ID 12
+                          EXCEPTION-VALUE EXCEPTION-GRAVAR.
+
+           03 PUSH-BUTTON TITLE "&Excluir"
+                          LINE 18
+                          COL 20
+                          SIZE 12
+                          ID 13
+                          EXCEPTION-VALUE EXCEPTION-EXCLUIR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 18
+                          COL 35
+                          SIZE 12
+                          SELF-ACT
+                          ID 14
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION USING W-LOGIN-L.
+       INICIO.
+
+           OPEN I-O CPERM
+           IF ST-PERM = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CPERM
+              CLOSE CPERM
+              OPEN I-O CPERM.
+           IF NOT VAL-PERM
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN I-O CLOG
+           IF ST-LOG = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CLOG
+              CLOSE CLOG
+              OPEN I-O CLOG.
+           IF NOT VAL-LOG
+              PERFORM ERRO-ARQUIVO.
+
+           ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 120 LINES 20
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Cadastro de permissoes"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PROGRAMA.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXC
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE CPERM.
+           CLOSE CLOG.
+
+           CLOSE WINDOW JANELA-PROGRAMA.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXC.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH.
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-GRAVAR
+                  PERFORM GRAVAR
+             WHEN EXCEPTION-EXCLUIR
+                  PERFORM EXCLUIR
+           END-EVALUATE.
+
+       PROC-PROGRAMA.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           PERFORM VALIDA-PROGRAMA.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE PERM-REG-1
+           MOVE W-TIPO TO PERM-TIPO
+           MOVE W-PROGRAMA TO PERM-PROGRAMA
+           READ CPERM
+           IF VAL-PERM
+              IF PERM-OK
+                 MOVE 1 TO W-PERMITIDO
+              ELSE
+                 MOVE 2 TO W-PERMITIDO
+              END-IF
+           END-IF
+
+           DISPLAY TELA-PRINCIPAL.
+
+       VALIDA-PROGRAMA.
+
+           SET VALIDACAO-OK TO TRUE.
+           IF W-PROGRAMA = SPACES
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Programa invalido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 2 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+           END-IF.
+
+       VALIDA-TIPO.
+
+           SET VALIDACAO-OK TO TRUE.
+           IF W-TIPO = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Perfil invalido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 9 TO W-CONTROL-ID |* id do campo onde quero posicionar o cursor
+              SET VALIDACAO-OK TO FALSE
+           END-IF.
+
+       GRAVAR.
+           PERFORM VALIDA-PROGRAMA.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDA-TIPO.
+           IF NOT VALIDACAO-OK
+              EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE PERM-REG-1
+           MOVE W-TIPO TO PERM-TIPO
+           MOVE W-PROGRAMA TO PERM-PROGRAMA
+           READ CPERM
+           IF ST-PERM = '23'
+                INITIALIZE PERM-REG-1
+                MOVE W-TIPO TO PERM-TIPO
+                MOVE W-PROGRAMA TO PERM-PROGRAMA
+           ELSE
+                IF NOT VAL-PERM
+                    PERFORM ERRO-ARQUIVO.
+
+           IF W-PERMITIDO = 1
+              SET PERM-OK TO TRUE
+           ELSE
+              SET PERM-OK TO FALSE
+           END-IF
+           MOVE W-LOGIN-L TO PERM-USU
+
+           INITIALIZE CA-MESSAGE-LINK
+            ACCEPT W-DATASIS FROM CENTURY-DATE
+               MOVE W-DATASIS  TO W-DATAUXI
+               COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+               ACCEPT W-HORA FROM TIME
+               INITIALIZE LOG-REG-1
+               MOVE W-HORA TO LOG-HORA
+               MOVE W-DATASIS TO LOG-DIA
+               READ CLOG
+               IF ST-LOG = '23'
+                  INITIALIZE LOG-REG-1
+                  MOVE W-HORA TO LOG-HORA
+                  MOVE W-DATASIS TO LOG-DIA
+               ELSE
+                   IF NOT VAL-LOG
+                        PERFORM ERRO-ARQUIVO
+                   END-IF
+               END-IF
+
+               MOVE W-LOGIN-L TO LOG-USU
+               MOVE W-PROGRAMA TO LOG-REG
+               MOVE 'PERM.ARQ' TO LOG-ARQ
+               MOVE 0 TO LOG-DESC
+               MOVE 0 TO LOG-PERC
+
+           IF ST-PERM = '23'
+               MOVE 1 TO LOG-TIPO
+
+               WRITE LOG-REG-1
+               WRITE PERM-REG-1
+               MOVE 'Permissao gravada.' TO CA-MESSAGE-1
+           ELSE
+               MOVE 2 TO LOG-TIPO
+
+               WRITE LOG-REG-1
+               REWRITE PERM-REG-1
+               MOVE 'Permissao regravada.' TO CA-MESSAGE-1
+           END-IF.
+
+           IF NOT VAL-PERM
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM MOSTRA-MSG-MENSAGEM.
+
+       EXCLUIR.
+
+           INITIALIZE             PERM-REG-1.
+           MOVE W-TIPO TO PERM-TIPO
+           MOVE W-PROGRAMA TO PERM-PROGRAMA
+           READ CPERM
+           IF ST-PERM = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Permissao nao cadastrada.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+           ELSE
+              IF NOT VAL-PERM
+                 PERFORM ERRO-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           MOVE 'Deseja realmente excluir a permissao' TO CA-MESSAGE-1
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 1
+               ACCEPT W-DATASIS FROM CENTURY-DATE
+               MOVE W-DATASIS  TO W-DATAUXI
+               COMPUTE W-DATASIS =      W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+               ACCEPT W-HORA FROM TIME
+               INITIALIZE LOG-REG-1
+               MOVE W-HORA TO LOG-HORA
+               MOVE W-DATASIS TO LOG-DIA
+               READ CLOG
+               IF ST-LOG = '23'
+                  INITIALIZE LOG-REG-1
+                  MOVE W-HORA TO LOG-HORA
+                  MOVE W-DATASIS TO LOG-DIA
+               ELSE
+                   IF NOT VAL-LOG
+                        PERFORM ERRO-ARQUIVO
+                   END-IF
+               END-IF
+
+               MOVE W-LOGIN-L TO LOG-USU
+               MOVE 3 TO LOG-TIPO
+               MOVE W-PROGRAMA TO LOG-REG
+               MOVE 'PERM.ARQ' TO LOG-ARQ
+               MOVE 0 TO LOG-DESC
+               MOVE 0 TO LOG-PERC
+               WRITE LOG-REG-1
+              DELETE CPERM
+              IF NOT VAL-PERM
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Permissao excluida.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+
+              INITIALIZE W-CAMPOS
+              DISPLAY TELA-PRINCIPAL
+           END-IF.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-CAD-PERM' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       PERGUNTA-INICIALIZA.
+          CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Deseja inicializar o arquivo' TO CA-MESSAGE-1
+           MOVE W-ARQUIVO TO CA-MESSAGE-2
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 2
+              PERFORM ERRO-ARQUIVO.
