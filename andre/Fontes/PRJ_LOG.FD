@@ -0,0 +1,12 @@
+       FD  CLOG
+           LABEL RECORD STANDARD.
+       01  LOG-REG-1.
+           03 LOG-CHAVE.
+              05 LOG-DIA                 PIC 9(08).
+              05 LOG-HORA                PIC 9(08).
+           03 LOG-USU                    PIC X(10).
+           03 LOG-REG                    PIC X(60).
+           03 LOG-ARQ                    PIC X(11).
+           03 LOG-DESC                   PIC 9(1).
+           03 LOG-PERC                   PIC 9(2).
+           03 LOG-TIPO                   PIC 9(1).
