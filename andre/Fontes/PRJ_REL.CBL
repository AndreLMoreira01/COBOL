@@ -10,20 +10,44 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+       COPY "PRJ_PERM.SL".
 
 
-       
-       
+
+           COPY "PRJ_ERRL.SL".
        DATA DIVISION.
        FILE SECTION.
 
+       COPY "PRJ_PERM.FD".
 
-
+       COPY "PRJ_ERRL.FD".
        WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-LOGS                 VALUE 02.
        78  EXCEPTION-CIDADE               VALUE 03.
        78  EXCEPTION-VENDA                VALUE 04.
+       78  EXCEPTION-PERM                 VALUE 05.
+       78  EXCEPTION-CAIXA                VALUE 06.
+       78  EXCEPTION-LUCRO                VALUE 07.
+       78  EXCEPTION-ERRL                 VALUE 08.
+       78  EXCEPTION-REIMP                VALUE 09.
+       78  EXCEPTION-NOSHOW               VALUE 10.
+       78  W-TIMEOUT-SESSAO               VALUE 300.
+
+       01  W-CAMPOS-PERM.
+           03  ST-PERM               PIC  X(02).
+               88 VAL-PERM           VALUE '00' THRU '09'.
+
+	   03  W-PERM-ATIVA          PIC  X(01) VALUE 'N'.
+               88 PERM-ATIVA         VALUE 'S' FALSE 'N'.
+
+	   03  W-PERM-PROGRAMA       PIC  X(20).
+	   03  W-PERM-DEFAULT        PIC  X(01).
+	   03  W-PERM-RESULT         PIC  X(01).
+               88 PERM-RESULT-OK     VALUE 'S' FALSE 'N'.
 
 
 
@@ -54,6 +78,7 @@
 	       88 SETA-CIMA               VALUE 52.
                88 SETA-BAIXO              VALUE 53.
                88 OCORREU-EVENTO          VALUE 96.
+               88 TIMEOUT-SESSAO          VALUE 9001.
 
 	      
 	   
@@ -101,12 +126,54 @@
                           ID 4
                           EXCEPTION-VALUE EXCEPTION-VENDA.
 
-           03 PUSH-BUTTON TITLE "&Sair"
+           03 PERM PUSH-BUTTON TITLE "Permissoes"
+                          LINE 06
+                          COL 05
+                          SIZE 20
+                          ID 5
+                          EXCEPTION-VALUE EXCEPTION-PERM.
+
+           03 CAIXA PUSH-BUTTON TITLE "Fechamento de caixa"
                           LINE 04
                           COL 40
                           SIZE 20
-                          SELF-ACT
+                          ID 6
+                          EXCEPTION-VALUE EXCEPTION-CAIXA.
+
+           03 LUCRO PUSH-BUTTON TITLE "Rentabilidade de rotas"
+                          LINE 06
+                          COL 40
+                          SIZE 20
+                          ID 7
+                          EXCEPTION-VALUE EXCEPTION-LUCRO.
+
+           03 ERRL PUSH-BUTTON TITLE "Erros de arquivo"
+                          LINE 08
+                          COL 40
+                          SIZE 20
+                          ID 8
+                          EXCEPTION-VALUE EXCEPTION-ERRL.
+
+           03 REIMP PUSH-BUTTON TITLE "Reimpressoes"
+                          LINE 10
+                          COL 05
+                          SIZE 20
                           ID 9
+                          EXCEPTION-VALUE EXCEPTION-REIMP.
+
+           03 NOSHOW PUSH-BUTTON TITLE "Taxa de no-show"
+                          LINE 10
+                          COL 40
+                          SIZE 20
+                          ID 11
+                          EXCEPTION-VALUE EXCEPTION-NOSHOW.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 12
+                          COL 40
+                          SIZE 20
+                          SELF-ACT
+                          ID 10
                           EXCEPTION-VALUE 27.
 
        PROCEDURE DIVISION USING W-TIPO-L, W-LOGIN-L.
@@ -115,9 +182,19 @@
 	 
 
 	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
-           
+
+           OPEN INPUT CPERM
+           IF ST-PERM = '35'
+              SET PERM-ATIVA TO FALSE
+           ELSE
+              IF NOT VAL-PERM
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              SET PERM-ATIVA TO TRUE
+           END-IF
+
            DISPLAY FLOATING GRAPHICAL WINDOW
-                           SIZE 80 LINES 8
+                           SIZE 80 LINES 14
                            CONTROL FONT SMALL-FONT
                            COLOR 257
                            TITLE "Op��es de relat�rios"
@@ -132,17 +209,70 @@
 
            DISPLAY TELA-PRINCIPAL.
 
-	   IF W-TIPO-L = 2
-	       MODIFY LOGS, VISIBLE = FALSE
+	   MOVE 'PRJ_REL_LOG' TO W-PERM-PROGRAMA
+	   IF W-TIPO-L = 3
+	      MOVE 'S' TO W-PERM-DEFAULT
+	   ELSE
+	      MOVE 'N' TO W-PERM-DEFAULT
+	   END-IF
+	   PERFORM BUSCA-PERMISSAO
+	   IF NOT PERM-RESULT-OK
+	      MODIFY LOGS, VISIBLE = FALSE
 	   END-IF
 
+	   MOVE 'PRJ_REL_CID' TO W-PERM-PROGRAMA
 	   IF W-TIPO-L = 1
-	       MODIFY LOGS, VISIBLE = FALSE
-	       MODIFY CIDADE, VISIBLE = FALSE
+	      MOVE 'N' TO W-PERM-DEFAULT
+	   ELSE
+	      MOVE 'S' TO W-PERM-DEFAULT
+	   END-IF
+	   PERFORM BUSCA-PERMISSAO
+	   IF NOT PERM-RESULT-OK
+	      MODIFY CIDADE, VISIBLE = FALSE
+	   END-IF
+
+	   IF W-TIPO-L NOT = 3
+	      MODIFY PERM, VISIBLE = FALSE
+	   END-IF
+
+	   MOVE 'PRJ_REL_CAIXA' TO W-PERM-PROGRAMA
+	   MOVE 'S' TO W-PERM-DEFAULT
+	   PERFORM BUSCA-PERMISSAO
+	   IF NOT PERM-RESULT-OK
+	      MODIFY CAIXA, VISIBLE = FALSE
+	   END-IF
+
+	   MOVE 'PRJ_REL_LUCRO' TO W-PERM-PROGRAMA
+	   MOVE 'S' TO W-PERM-DEFAULT
+	   PERFORM BUSCA-PERMISSAO
+	   IF NOT PERM-RESULT-OK
+	      MODIFY LUCRO, VISIBLE = FALSE
+	   END-IF
+
+	   MOVE 'PRJ_REL_ERRL' TO W-PERM-PROGRAMA
+	   MOVE 'S' TO W-PERM-DEFAULT
+	   PERFORM BUSCA-PERMISSAO
+	   IF NOT PERM-RESULT-OK
+	      MODIFY ERRL, VISIBLE = FALSE
+	   END-IF
+
+	   MOVE 'PRJ_REL_REIMP' TO W-PERM-PROGRAMA
+	   MOVE 'S' TO W-PERM-DEFAULT
+	   PERFORM BUSCA-PERMISSAO
+	   IF NOT PERM-RESULT-OK
+	      MODIFY REIMP, VISIBLE = FALSE
+	   END-IF
+
+	   MOVE 'PRJ_REL_NOSHOW' TO W-PERM-PROGRAMA
+	   MOVE 'S' TO W-PERM-DEFAULT
+	   PERFORM BUSCA-PERMISSAO
+	   IF NOT PERM-RESULT-OK
+	      MODIFY NOSHOW, VISIBLE = FALSE
 	   END-IF
 
 	   PERFORM TEST AFTER UNTIL TECLOU-ESC
               ACCEPT TELA-PRINCIPAL
+                     TIME-OUT W-TIMEOUT-SESSAO
                      ON EXCEPTION PERFORM TRATA-EXC
               END-ACCEPT
            END-PERFORM.
@@ -161,6 +291,11 @@
               EXIT PARAGRAPH
 	   END-IF.
 
+           IF TIMEOUT-SESSAO
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF.
+
            EVALUATE TECLA-ESCAPE
              WHEN EXCEPTION-LOGS
                   PERFORM LOGS
@@ -168,6 +303,18 @@
                   PERFORM CIDADES
              WHEN EXCEPTION-VENDA
                   PERFORM VENDA
+             WHEN EXCEPTION-PERM
+                  PERFORM PERMISSOES
+             WHEN EXCEPTION-CAIXA
+                  PERFORM CAIXA
+             WHEN EXCEPTION-LUCRO
+                  PERFORM LUCRO
+             WHEN EXCEPTION-ERRL
+                  PERFORM ERROS
+             WHEN EXCEPTION-REIMP
+                  PERFORM REIMP
+             WHEN EXCEPTION-NOSHOW
+                  PERFORM NOSHOW-CLIENTES
            END-EVALUATE.
 
        LOGS.
@@ -215,10 +362,100 @@
            
 
            DISPLAY TELA-PRINCIPAL.
-       
-       
 
-       
+       CAIXA.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_REL_CAIXA" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-MENSAGEM
+	         NOT OVERFLOW
+			      CANCEL "PRJ_REL_CAIXA"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       LUCRO.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_REL_LUCRO"
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-MENSAGEM
+	         NOT OVERFLOW
+			      CANCEL "PRJ_REL_LUCRO"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       ERROS.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_REL_ERRL" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-MENSAGEM
+	         NOT OVERFLOW
+			      CANCEL "PRJ_REL_ERRL"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       REIMP.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_REL_REIMP" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-MENSAGEM
+	         NOT OVERFLOW
+			      CANCEL "PRJ_REL_REIMP"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       NOSHOW-CLIENTES.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_REL_NOSHOW" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-MENSAGEM
+	         NOT OVERFLOW
+			      CANCEL "PRJ_REL_NOSHOW"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       PERMISSOES.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+           IF W-TIPO-L NOT = 3
+              EXIT PARAGRAPH.
+
+           CALL "PRJ_CAD_PERM" USING W-LOGIN-L
+	         ON OVERFLOW  MOVE 'Programa n�o encontrado.'
+			      TO CA-MESSAGE-1
+                              PERFORM MOSTRA-MSG-MENSAGEM
+	         NOT OVERFLOW
+			      CANCEL "PRJ_CAD_PERM"
+
+           END-CALL
+
+           DISPLAY TELA-PRINCIPAL.
+
+
        MOSTRA-MSG-ATENCAO.
            MOVE 2 TO CA-MESSAGE-TYPE
            MOVE 1 TO CA-MESSAGE-RESP
@@ -231,5 +468,57 @@
            CALL "CAMESSAG"
            CANCEL "CAMESSAG".
 
-       
+       BUSCA-PERMISSAO.
+           MOVE W-PERM-DEFAULT TO W-PERM-RESULT
+           IF PERM-ATIVA
+              INITIALIZE PERM-REG-1
+              MOVE W-TIPO-L TO PERM-TIPO
+              MOVE W-PERM-PROGRAMA TO PERM-PROGRAMA
+              READ CPERM
+              IF VAL-PERM
+                 MOVE PERM-PERMITIDO TO W-PERM-RESULT
+              END-IF
+           END-IF.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-REL' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+	   PERFORM FIM.
+
+
 
