@@ -0,0 +1,6 @@
+       FD  CCIDADE
+           LABEL RECORD STANDARD.
+       01  CID-REG-1.
+           03 CID-ID                     PIC 9(03).
+           03 CID-NOME                   PIC X(60).
+           03 CID-LOC                    PIC 9(04).
