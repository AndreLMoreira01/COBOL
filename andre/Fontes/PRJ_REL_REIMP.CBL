@@ -0,0 +1,436 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-REL-REIMP.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "PRJ_BIL.SL".
+
+           SELECT PRINTF ASSIGN TO PRINTER
+                  FILE STATUS IS ST-PRINTF.
+
+
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "PRJ_BIL.FD".
+
+       FD  PRINTF LABEL RECORD OMITTED.
+
+       01  PRINTF-R                       PIC X(255).
+
+       COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-IMPRIMIR             VALUE 02.
+
+       01  CAMPOS-W.
+           03  ST-BIL                PIC  X(02).
+               88 VAL-BIL            VALUE '00' THRU '09'.
+           03  ST-PRINTF             PIC  X(02).
+               88 VAL-PRINTF         VALUE '00' THRU '09'.
+
+           03  CAMPOS-TELA-W.
+               05 W-DATAINI               PIC  99/99/9999.
+               05 W-DATAFIN               PIC  99/99/9999.
+
+               05 W-DATAUXI               PIC  9(08).
+               05 REDEFINES W-DATAUXI.
+                  07 W-DIAAUXI            PIC  9(02).
+                  07 W-MESAUXI            PIC  9(02).
+                  07 W-ANOAUXI            PIC  9(04).
+               05 REDEFINES W-DATAUXI.
+                  07 W-ANOAUXI-I          PIC  9(04).
+                  07 W-MESAUXI-I          PIC  9(02).
+                  07 W-DIAAUXI-I          PIC  9(02).
+
+               05 W-DATAINI-I             PIC  9(08).
+               05 W-DATAFIN-I             PIC  9(08).
+               05 W-DTREI-AUX             PIC  9(08).
+
+               05 W-NROPAGI               PIC  9(05) VALUE 0.
+               05 W-CONTLIN               PIC  9(03) VALUE 0.
+               05 W-DATA-SISTEMA          PIC  9(08) VALUE 0.
+               05 W-ACHOU-BIL             PIC  9(01) VALUE 0.
+
+               05 W-QTD-REIMP             PIC  9(05) VALUE 0.
+               05 W-QTD-SUSPEITO          PIC  9(05) VALUE 0.
+
+               05 W-LINHA-1.
+                  07 FILLER    PIC X(10) VALUE 'BILHETE: '.
+                  07 W-L1-NMR  PIC 9(16).
+                  07 FILLER    PIC X(11) VALUE '  VENDIDO: '.
+                  07 W-L1-USUVDA PIC X(10)B.
+                  07 FILLER    PIC X(15) VALUE 'REIMPRESSO POR: '.
+                  07 W-L1-USUREI PIC X(10)B.
+                  07 FILLER    PIC X(07) VALUE 'DATA: '.
+                  07 W-L1-DTREI PIC 99/99/9999B.
+                  07 FILLER    PIC X(06) VALUE 'QTD: '.
+                  07 W-L1-QTD  PIC Z9B(4).
+                  07 W-L1-ALERTA PIC X(10).
+
+               05 W-LINHA-TOTAL.
+                  07 FILLER       PIC X(28) VALUE
+                     'TOTAL DE BILHETES REIMPRESSOS: '.
+                  07 W-LT-QTD     PIC ZZZZ9B(4).
+                  07 FILLER       PIC X(24) VALUE
+                     'REIMPRESSOES SUSPEITAS: '.
+                  07 W-LT-SUS     PIC ZZZZ9.
+
+               05 W-CAB-1.
+                  07 FILLER               PIC  X(74) VALUE
+                     'RELATORIO DE REIMPRESSOES DE BILHETES'.
+                  07 W-CAB-DTSIS          PIC  99/99/9999B(4).
+                  07 FILLER               PIC  X(05) VALUE 'PAG.'.
+                  07 W-CAB-NPAG           PIC  ZZ.ZZ9B.
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+       01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+
+       01  JANELA-PRINCIPAL             PIC X(10) EXTERNAL.
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+           COPY "DATASW.CPY".
+
+       LINKAGE SECTION.
+
+       77  W-LOGIN-L                      PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 LABEL       LINE 02 COL 05
+                          TITLE "Periodo de:"
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATAINI
+                          LINE 02
+                          COL 17
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 02 COL 29
+                          TITLE "a"
+                          ID 3
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATAFIN
+                          LINE 02
+                          COL 31
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 4
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Imprimir"
+                          LINE 05
+                          COL 05
+                          SIZE 12
+                          ID 5
+                          EXCEPTION-VALUE EXCEPTION-IMPRIMIR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 05
+                          COL 20
+                          SIZE 13
+                          SELF-ACT
+                          ID 6
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION USING W-LOGIN-L.
+       INICIO.
+
+           OPEN INPUT CBILHETE
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO.
+
+           ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 105 LINES 9
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Segunda via / reimpressao de bilhetes"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PRINCIPAL.
+
+           INITIALIZE W-DATAINI W-DATAFIN.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE WINDOW JANELA-PRINCIPAL.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXCEPTION-TELA-PRINCIPAL.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF
+
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-IMPRIMIR
+                  IF W-DATAINI <> '00/00/0000'
+                     MOVE W-DATAINI TO W-DATA-CRIT
+                     PERFORM CRITICA-DATA
+                     IF NOT DATA-OK
+                        INITIALIZE CA-MESSAGE-LINK
+                        MOVE 'Data inicial invalida.' TO CA-MESSAGE-1
+                        PERFORM MOSTRA-MSG-ERRO
+                        EXIT PARAGRAPH
+                     END-IF
+                  END-IF
+                  IF W-DATAFIN = '00/00/0000'
+                     MOVE 99999999 TO W-DATAFIN
+                     DISPLAY TELA-PRINCIPAL
+                  END-IF
+                  IF W-DATAFIN <> '99/99/9999'
+                     MOVE W-DATAFIN TO W-DATA-CRIT
+                     PERFORM CRITICA-DATA
+                     IF NOT DATA-OK
+                        INITIALIZE CA-MESSAGE-LINK
+                        MOVE 'Data final invalida.' TO CA-MESSAGE-1
+                        PERFORM MOSTRA-MSG-ERRO
+                        EXIT PARAGRAPH
+                     END-IF
+                  END-IF
+
+                  MOVE W-DATAINI TO W-DATAUXI
+                  COMPUTE W-DATAINI-I = W-ANOAUXI * 10000 +
+                                        W-MESAUXI * 100 +
+                                        W-DIAAUXI
+                  MOVE W-DATAFIN TO W-DATAUXI
+                  COMPUTE W-DATAFIN-I = W-ANOAUXI * 10000 +
+                                        W-MESAUXI * 100 +
+                                        W-DIAAUXI
+
+                  IF W-DATAFIN <> '99/99/9999' AND
+                     W-DATAFIN-I < W-DATAINI-I
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 'Range de data invalido.' TO CA-MESSAGE-1
+                     PERFORM MOSTRA-MSG-ERRO
+                     EXIT PARAGRAPH
+                  END-IF
+
+                  INITIALIZE W-NROPAGI W-ACHOU-BIL
+                            W-QTD-REIMP W-QTD-SUSPEITO
+                  MOVE 800 TO W-CONTLIN
+
+                  OPEN OUTPUT PRINTF
+                  INITIALIZE BIL-REG-1
+                  START CBILHETE KEY >= BIL-CHAVE
+                  IF VAL-BIL
+                     PERFORM LISTA-BILHETES
+                  END-IF
+
+                  IF W-ACHOU-BIL = 0
+                     PERFORM TESTA-QUEBRA-PAGINA
+                     MOVE SPACES TO PRINTF-R
+                     MOVE 'Nenhuma reimpressao encontrada.'
+                          TO PRINTF-R(1:32)
+                     WRITE PRINTF-R AFTER 1
+                  ELSE
+                     PERFORM IMPRIME-TOTAL
+                  END-IF
+
+                  CLOSE PRINTF
+           END-EVALUATE.
+
+       LISTA-BILHETES.
+           PERFORM UNTIL NOT VAL-BIL
+              READ CBILHETE NEXT AT END
+                              EXIT PERFORM
+              END-READ
+              IF NOT VAL-BIL
+                 IF ST-BIL <> '10'
+                    PERFORM ERRO-ARQUIVO
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+
+              IF BIL-REIMP > 0
+                 IF BIL-ULTREIMP-DATA >= W-DATAINI-I AND
+                    BIL-ULTREIMP-DATA <= W-DATAFIN-I
+                    PERFORM IMPRIME-BILHETE
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       IMPRIME-BILHETE.
+           PERFORM TESTA-QUEBRA-PAGINA
+
+           MOVE 1 TO W-ACHOU-BIL
+           ADD 1 TO W-QTD-REIMP
+
+           MOVE BIL-NMR TO W-L1-NMR
+           MOVE BIL-USU TO W-L1-USUVDA
+           MOVE BIL-ULTREIMP-USU TO W-L1-USUREI
+           MOVE BIL-ULTREIMP-DATA TO W-DATAUXI
+           COMPUTE W-DTREI-AUX = W-ANOAUXI-I +
+                                 W-MESAUXI-I * 10000 +
+                                 W-DIAAUXI-I * 1000000
+           MOVE W-DTREI-AUX TO W-L1-DTREI
+           MOVE BIL-REIMP TO W-L1-QTD
+
+           IF BIL-REIMP >= 2
+              MOVE 'ATENCAO' TO W-L1-ALERTA
+              ADD 1 TO W-QTD-SUSPEITO
+           ELSE
+              MOVE SPACES TO W-L1-ALERTA
+           END-IF
+
+           WRITE PRINTF-R FROM W-LINHA-1 AFTER 1
+
+           ADD 1 TO W-CONTLIN.
+
+       IMPRIME-TOTAL.
+           MOVE SPACES TO PRINTF-R
+           WRITE PRINTF-R AFTER 1
+
+           MOVE W-QTD-REIMP TO W-LT-QTD
+           MOVE W-QTD-SUSPEITO TO W-LT-SUS
+           WRITE PRINTF-R FROM W-LINHA-TOTAL AFTER 1
+
+           ADD 2 TO W-CONTLIN.
+
+       TESTA-QUEBRA-PAGINA.
+           IF W-CONTLIN > 62
+
+              PERFORM IMPRIME-CABECALHO
+
+              MOVE SPACES TO PRINTF-R
+              WRITE PRINTF-R AFTER 1
+
+              ADD 2 TO W-CONTLIN
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           IF W-NROPAGI = 0
+              ACCEPT W-DATA-SISTEMA FROM CENTURY-DATE
+              MOVE W-DATA-SISTEMA TO W-DATAUXI
+              COMPUTE W-DATA-SISTEMA = W-ANOAUXI-I +
+                                       W-MESAUXI-I * 10000 +
+                                       W-DIAAUXI-I * 1000000
+
+              WRITE PRINTF-R AFTER 0
+           ELSE
+              WRITE PRINTF-R AFTER PAGE.
+
+           ADD 1 TO W-NROPAGI
+           MOVE W-NROPAGI      TO W-CAB-NPAG
+           MOVE W-DATA-SISTEMA TO W-CAB-DTSIS
+           WRITE PRINTF-R FROM W-CAB-1 AFTER 1
+
+           MOVE SPACES TO PRINTF-R
+           MOVE ALL '-' TO PRINTF-R(1:132)
+           WRITE PRINTF-R AFTER 1
+
+           MOVE 4 TO W-CONTLIN.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-REL-REIMP' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       COPY "DATASP.CPY".
