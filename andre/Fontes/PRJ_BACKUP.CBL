@@ -0,0 +1,1114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRJ-BACKUP.
+       AUTHOR.        HIGOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "PRJ_CLI.SL".
+           COPY "PRJ_FRO.SL".
+           COPY "PRJ_FROB.SL".
+           COPY "PRJ_FROH.SL".
+           COPY "PRJ_CID.SL".
+           COPY "PRJ_USU.SL".
+           COPY "PRJ_PERM.SL".
+           COPY "PRJ_TAXA.SL".
+           COPY "PRJ_ESP.SL".
+           COPY "PRJ_SEQ.SL".
+           COPY "PRJ_MAILQ.SL".
+           COPY "PRJ_BIL.SL".
+           COPY "PRJ_LOG.SL".
+
+           SELECT BKPARQ ASSIGN TO W-BKP-NOME-L
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ST-BKP.
+
+           COPY "PRJ_ERRL.SL".
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "PRJ_CLI.FD".
+           COPY "PRJ_FRO.FD".
+           COPY "PRJ_FROB.FD".
+           COPY "PRJ_FROH.FD".
+           COPY "PRJ_CID.FD".
+           COPY "PRJ_USU.FD".
+           COPY "PRJ_PERM.FD".
+           COPY "PRJ_TAXA.FD".
+           COPY "PRJ_ESP.FD".
+           COPY "PRJ_SEQ.FD".
+           COPY "PRJ_MAILQ.FD".
+           COPY "PRJ_BIL.FD".
+           COPY "PRJ_LOG.FD".
+
+       FD  BKPARQ
+           LABEL RECORD STANDARD.
+       01  BKP-LINHA                     PIC X(261).
+
+           COPY "PRJ_ERRL.FD".
+       WORKING-STORAGE SECTION.
+       01  W-ERRLOG-W.
+           03  ST-ERRL                PIC  X(02).
+               88 VAL-ERRL            VALUE '00' THRU '09'.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-BACKUP               VALUE 02.
+       78  EXCEPTION-RESTAURAR            VALUE 03.
+
+       01  CAMPOS-W.
+           03  ST-CLI                PIC  X(02).
+               88 VAL-CLI            VALUE '00' THRU '09'.
+           03  ST-FRO                PIC  X(02).
+               88 VAL-FRO            VALUE '00' THRU '09'.
+           03  ST-FROB               PIC  X(02).
+               88 VAL-FROB           VALUE '00' THRU '09'.
+           03  ST-FROH               PIC  X(02).
+               88 VAL-FROH           VALUE '00' THRU '09'.
+           03  ST-CID                PIC  X(02).
+               88 VAL-CID            VALUE '00' THRU '09'.
+           03  ST-USU                PIC  X(02).
+               88 VAL-USU            VALUE '00' THRU '09'.
+           03  ST-PERM               PIC  X(02).
+               88 VAL-PERM           VALUE '00' THRU '09'.
+           03  ST-TAXA               PIC  X(02).
+               88 VAL-TAXA           VALUE '00' THRU '09'.
+           03  ST-ESP                PIC  X(02).
+               88 VAL-ESP            VALUE '00' THRU '09'.
+           03  ST-SEQ                PIC  X(02).
+               88 VAL-SEQ            VALUE '00' THRU '09'.
+           03  ST-MAQ                PIC  X(02).
+               88 VAL-MAQ            VALUE '00' THRU '09'.
+           03  ST-BIL                PIC  X(02).
+               88 VAL-BIL            VALUE '00' THRU '09'.
+           03  ST-LOG                PIC  X(02).
+               88 VAL-LOG            VALUE '00' THRU '09'.
+           03  ST-BKP                PIC  X(02).
+               88 VAL-BKP            VALUE '00' THRU '09'.
+
+           03  W-BKP-NOME-L          PIC  X(150).
+           03  W-QTD-PROC            PIC  9(06) VALUE 0.
+           03  W-QTD-PROC-EDIT       PIC  ZZZZZ9.
+
+           03  W-DATAUXI             PIC  9(08).
+           03  REDEFINES W-DATAUXI.
+               05 W-DIAAUXI               PIC  9(02).
+               05 W-MESAUXI               PIC  9(02).
+               05 W-ANOAUXI               PIC  9(04).
+           03  REDEFINES W-DATAUXI.
+               05 W-ANOAUXI-I             PIC  9(04).
+               05 W-MESAUXI-I             PIC  9(02).
+               05 W-DIAAUXI-I             PIC  9(02).
+           03  W-DATASIS             PIC  9(8).
+           03  W-HORA                PIC  9(08).
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+       01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+               88 SETA-CIMA               VALUE 52.
+               88 OCORREU-EVENTO          VALUE 96.
+
+       01  JANELA-PRINCIPAL             PIC X(10) EXTERNAL.
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+
+       LINKAGE SECTION.
+
+       77  W-LOGIN-L                      PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 BACKUP-BTN PUSH-BUTTON TITLE "Gerar backup"
+                          LINE 02
+                          COL 05
+                          SIZE 22
+                          ID 1
+                          EXCEPTION-VALUE EXCEPTION-BACKUP.
+
+           03 RESTAURAR-BTN PUSH-BUTTON TITLE "Restaurar backup"
+                          LINE 04
+                          COL 05
+                          SIZE 22
+                          ID 2
+                          EXCEPTION-VALUE EXCEPTION-RESTAURAR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 06
+                          COL 05
+                          SIZE 22
+                          SELF-ACT
+                          ID 3
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION USING W-LOGIN-L.
+       INICIO.
+
+	   ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                           SIZE 80 LINES 08
+                           CONTROL FONT SMALL-FONT
+                           COLOR 257
+                           TITLE "Backup e restaura��o dos dados"
+                           NO SCROLL
+                           SYSTEM MENU
+                           AUTO-RESIZE
+                           BACKGROUND-LOW
+                           HANDLE JANELA-PRINCIPAL.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXC
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE WINDOW JANELA-PRINCIPAL.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXC.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH
+	   END-IF.
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-BACKUP
+                  PERFORM CONFIRMA-BACKUP
+             WHEN EXCEPTION-RESTAURAR
+                  PERFORM CONFIRMA-RESTAURAR
+           END-EVALUATE.
+
+       CONFIRMA-BACKUP.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Gerar backup de todos os arquivos de dados agora?'
+                TO CA-MESSAGE-1
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 1
+              INITIALIZE W-QTD-PROC
+              PERFORM FAZ-BACKUP
+              PERFORM GRAVA-LOG-LOTE-BACKUP
+              MOVE W-QTD-PROC TO W-QTD-PROC-EDIT
+              INITIALIZE CA-MESSAGE-LINK
+              STRING 'Backup conclu�do. Registros copiados: '
+                                                DELIMITED BY SIZE
+                     W-QTD-PROC-EDIT           DELIMITED BY SIZE
+                INTO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+           END-IF.
+
+       CONFIRMA-RESTAURAR.
+           IF TECLOU-ESC OR SETA-CIMA OR OCORREU-EVENTO
+              EXIT PARAGRAPH.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Restaurar o ultimo backup substitui os dados atuais.'
+                TO CA-MESSAGE-1
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 1
+              INITIALIZE W-QTD-PROC
+              PERFORM FAZ-RESTORE
+              PERFORM GRAVA-LOG-LOTE-RESTORE
+              MOVE W-QTD-PROC TO W-QTD-PROC-EDIT
+              INITIALIZE CA-MESSAGE-LINK
+              STRING 'Restauracao concluida. Registros: '
+                                                DELIMITED BY SIZE
+                     W-QTD-PROC-EDIT           DELIMITED BY SIZE
+                INTO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+           END-IF.
+
+       FAZ-BACKUP.
+           PERFORM BACKUP-CLI.
+           PERFORM BACKUP-FRO.
+           PERFORM BACKUP-FROB.
+           PERFORM BACKUP-FROH.
+           PERFORM BACKUP-CID.
+           PERFORM BACKUP-USU.
+           PERFORM BACKUP-PERM.
+           PERFORM BACKUP-TAXA.
+           PERFORM BACKUP-ESP.
+           PERFORM BACKUP-SEQ.
+           PERFORM BACKUP-MAQ.
+           PERFORM BACKUP-BIL.
+           PERFORM BACKUP-LOG.
+
+       BACKUP-CLI.
+           MOVE 'CLIENTE.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CCLIENTE
+           IF ST-CLI = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-CLI
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-CLI
+                 READ CCLIENTE NEXT AT END
+                              EXIT PERFORM
+                 END-READ
+                 IF VAL-CLI
+                    WRITE BKP-LINHA FROM CLI-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CCLIENTE
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-FRO.
+           MOVE 'FROTA.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CFROTA
+           IF ST-FRO = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-FRO
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-FRO
+                 READ CFROTA NEXT AT END
+                             EXIT PERFORM
+                 END-READ
+                 IF VAL-FRO
+                    WRITE BKP-LINHA FROM FRO-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CFROTA
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-FROB.
+           MOVE 'FROBLQ.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CFROBLQ
+           IF ST-FROB = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-FROB
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-FROB
+                 READ CFROBLQ NEXT AT END
+                              EXIT PERFORM
+                 END-READ
+                 IF VAL-FROB
+                    WRITE BKP-LINHA FROM FROB-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CFROBLQ
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-FROH.
+           MOVE 'FROTAH.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CFROTAH
+           IF ST-FROH = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-FROH
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-FROH
+                 READ CFROTAH NEXT AT END
+                              EXIT PERFORM
+                 END-READ
+                 IF VAL-FROH
+                    WRITE BKP-LINHA FROM FROH-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CFROTAH
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-CID.
+           MOVE 'CIDADE.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CCIDADE
+           IF ST-CID = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-CID
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-CID
+                 READ CCIDADE NEXT AT END
+                              EXIT PERFORM
+                 END-READ
+                 IF VAL-CID
+                    WRITE BKP-LINHA FROM CID-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CCIDADE
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-USU.
+           MOVE 'USUARIO.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CUSUARIO
+           IF ST-USU = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-USU
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-USU
+                 READ CUSUARIO NEXT AT END
+                               EXIT PERFORM
+                 END-READ
+                 IF VAL-USU
+                    WRITE BKP-LINHA FROM USU-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CUSUARIO
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-PERM.
+           MOVE 'PERM.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CPERM
+           IF ST-PERM = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-PERM
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-PERM
+                 READ CPERM NEXT AT END
+                            EXIT PERFORM
+                 END-READ
+                 IF VAL-PERM
+                    WRITE BKP-LINHA FROM PERM-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CPERM
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-TAXA.
+           MOVE 'TAXA.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CTAXA
+           IF ST-TAXA = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-TAXA
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-TAXA
+                 READ CTAXA NEXT AT END
+                            EXIT PERFORM
+                 END-READ
+                 IF VAL-TAXA
+                    WRITE BKP-LINHA FROM TAXA-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CTAXA
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-ESP.
+           MOVE 'ESPERA.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CESPERA
+           IF ST-ESP = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-ESP
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-ESP
+                 READ CESPERA NEXT AT END
+                              EXIT PERFORM
+                 END-READ
+                 IF VAL-ESP
+                    WRITE BKP-LINHA FROM ESP-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CESPERA
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-SEQ.
+           MOVE 'SEQ.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CSEQ
+           IF ST-SEQ = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-SEQ
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-SEQ
+                 READ CSEQ NEXT AT END
+                           EXIT PERFORM
+                 END-READ
+                 IF VAL-SEQ
+                    WRITE BKP-LINHA FROM SEQ-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CSEQ
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-MAQ.
+           MOVE 'MAILQ.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT MAILQ
+           IF ST-MAQ = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-MAQ
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-MAQ
+                 READ MAILQ AT END
+                            EXIT PERFORM
+                 END-READ
+                 IF VAL-MAQ
+                    WRITE BKP-LINHA FROM MAILQ-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE MAILQ
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-BIL.
+           MOVE 'BILHETE.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CBILHETE
+           IF ST-BIL = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-BIL
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-BIL
+                 READ CBILHETE NEXT AT END
+                               EXIT PERFORM
+                 END-READ
+                 IF VAL-BIL
+                    WRITE BKP-LINHA FROM BIL-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CBILHETE
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       BACKUP-LOG.
+           MOVE 'LOG.BKP' TO W-BKP-NOME-L
+           OPEN OUTPUT BKPARQ
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN INPUT CLOG
+           IF ST-LOG = '35'
+              CONTINUE
+           ELSE
+              IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              PERFORM UNTIL NOT VAL-LOG
+                 READ CLOG NEXT AT END
+                           EXIT PERFORM
+                 END-READ
+                 IF VAL-LOG
+                    WRITE BKP-LINHA FROM LOG-REG-1
+                    ADD 1 TO W-QTD-PROC
+                 END-IF
+              END-PERFORM
+              CLOSE CLOG
+           END-IF.
+
+           CLOSE BKPARQ.
+
+       FAZ-RESTORE.
+           PERFORM RESTORE-CLI.
+           PERFORM RESTORE-FRO.
+           PERFORM RESTORE-FROB.
+           PERFORM RESTORE-FROH.
+           PERFORM RESTORE-CID.
+           PERFORM RESTORE-USU.
+           PERFORM RESTORE-PERM.
+           PERFORM RESTORE-TAXA.
+           PERFORM RESTORE-ESP.
+           PERFORM RESTORE-SEQ.
+           PERFORM RESTORE-MAQ.
+           PERFORM RESTORE-BIL.
+           PERFORM RESTORE-LOG.
+
+       RESTORE-CLI.
+           MOVE 'CLIENTE.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CCLIENTE
+           IF NOT VAL-CLI
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO CLI-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE CLI-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CCLIENTE
+           CLOSE BKPARQ.
+
+       RESTORE-FRO.
+           MOVE 'FROTA.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CFROTA
+           IF NOT VAL-FRO
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO FRO-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE FRO-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CFROTA
+           CLOSE BKPARQ.
+
+       RESTORE-FROB.
+           MOVE 'FROBLQ.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CFROBLQ
+           IF NOT VAL-FROB
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO FROB-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE FROB-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CFROBLQ
+           CLOSE BKPARQ.
+
+       RESTORE-FROH.
+           MOVE 'FROTAH.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CFROTAH
+           IF NOT VAL-FROH
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO FROH-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE FROH-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CFROTAH
+           CLOSE BKPARQ.
+
+       RESTORE-CID.
+           MOVE 'CIDADE.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CCIDADE
+           IF NOT VAL-CID
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO CID-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE CID-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CCIDADE
+           CLOSE BKPARQ.
+
+       RESTORE-USU.
+           MOVE 'USUARIO.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CUSUARIO
+           IF NOT VAL-USU
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO USU-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE USU-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CUSUARIO
+           CLOSE BKPARQ.
+
+       RESTORE-PERM.
+           MOVE 'PERM.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CPERM
+           IF NOT VAL-PERM
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO PERM-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE PERM-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CPERM
+           CLOSE BKPARQ.
+
+       RESTORE-TAXA.
+           MOVE 'TAXA.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CTAXA
+           IF NOT VAL-TAXA
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO TAXA-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE TAXA-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CTAXA
+           CLOSE BKPARQ.
+
+       RESTORE-ESP.
+           MOVE 'ESPERA.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CESPERA
+           IF NOT VAL-ESP
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO ESP-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE ESP-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CESPERA
+           CLOSE BKPARQ.
+
+       RESTORE-SEQ.
+           MOVE 'SEQ.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CSEQ
+           IF NOT VAL-SEQ
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO SEQ-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE SEQ-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CSEQ
+           CLOSE BKPARQ.
+
+       RESTORE-MAQ.
+           MOVE 'MAILQ.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT MAILQ
+           IF NOT VAL-MAQ
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO MAILQ-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE MAILQ-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE MAILQ
+           CLOSE BKPARQ.
+
+       RESTORE-BIL.
+           MOVE 'BILHETE.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CBILHETE
+           IF NOT VAL-BIL
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO BIL-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE BIL-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CBILHETE
+           CLOSE BKPARQ.
+
+       RESTORE-LOG.
+           MOVE 'LOG.BKP' TO W-BKP-NOME-L
+           OPEN INPUT BKPARQ
+           IF ST-BKP = '35'
+              EXIT PARAGRAPH
+           END-IF
+           IF NOT VAL-BKP
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN OUTPUT CLOG
+           IF NOT VAL-LOG
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM UNTIL NOT VAL-BKP
+              READ BKPARQ INTO LOG-REG-1 AT END
+                          EXIT PERFORM
+              END-READ
+              IF VAL-BKP
+                 WRITE LOG-REG-1
+                 ADD 1 TO W-QTD-PROC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CLOG
+           CLOSE BKPARQ.
+
+       GRAVA-LOG-LOTE-BACKUP.
+           OPEN I-O CLOG
+           IF ST-LOG = '35'
+              OPEN OUTPUT CLOG
+              CLOSE CLOG
+              OPEN I-O CLOG
+           END-IF
+           IF NOT VAL-LOG
+              PERFORM ERRO-ARQUIVO.
+
+           ACCEPT W-DATASIS FROM CENTURY-DATE.
+           MOVE W-DATASIS  TO W-DATAUXI
+           COMPUTE W-DATASIS = W-ANOAUXI-I +
+                               W-MESAUXI-I * 10000 +
+                               W-DIAAUXI-I * 1000000.
+
+           ACCEPT W-HORA FROM TIME.
+           INITIALIZE LOG-REG-1
+           MOVE W-HORA TO LOG-HORA
+           MOVE W-DATASIS TO LOG-DIA
+           READ CLOG
+           IF ST-LOG = '23'
+              INITIALIZE LOG-REG-1
+              MOVE W-HORA TO LOG-HORA
+              MOVE W-DATASIS TO LOG-DIA
+           ELSE
+              IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF.
+
+           MOVE W-LOGIN-L TO LOG-USU.
+           MOVE 'Backup de fim de dia dos arquivos de dados.'
+                TO LOG-REG.
+           MOVE 'DIVERSOS' TO LOG-ARQ.
+           MOVE 0 TO LOG-DESC.
+           MOVE 0 TO LOG-PERC.
+           MOVE 3 TO LOG-TIPO.
+           WRITE LOG-REG-1.
+
+           CLOSE CLOG.
+
+       GRAVA-LOG-LOTE-RESTORE.
+           OPEN I-O CLOG
+           IF ST-LOG = '35'
+              OPEN OUTPUT CLOG
+              CLOSE CLOG
+              OPEN I-O CLOG
+           END-IF
+           IF NOT VAL-LOG
+              PERFORM ERRO-ARQUIVO.
+
+           ACCEPT W-DATASIS FROM CENTURY-DATE.
+           MOVE W-DATASIS  TO W-DATAUXI
+           COMPUTE W-DATASIS = W-ANOAUXI-I +
+                               W-MESAUXI-I * 10000 +
+                               W-DIAAUXI-I * 1000000.
+
+           ACCEPT W-HORA FROM TIME.
+           INITIALIZE LOG-REG-1
+           MOVE W-HORA TO LOG-HORA
+           MOVE W-DATASIS TO LOG-DIA
+           READ CLOG
+           IF ST-LOG = '23'
+              INITIALIZE LOG-REG-1
+              MOVE W-HORA TO LOG-HORA
+              MOVE W-DATASIS TO LOG-DIA
+           ELSE
+              IF NOT VAL-LOG
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+           END-IF.
+
+           MOVE W-LOGIN-L TO LOG-USU.
+           MOVE 'Restaura��o do backup dos arquivos de dados.'
+                TO LOG-REG.
+           MOVE 'DIVERSOS' TO LOG-ARQ.
+           MOVE 0 TO LOG-DESC.
+           MOVE 0 TO LOG-PERC.
+           MOVE 3 TO LOG-TIPO.
+           WRITE LOG-REG-1.
+
+           CLOSE CLOG.
+
+       GRAVA-ERRO-LOG.
+           OPEN I-O CERRLOG
+           IF ST-ERRL = '35'
+              OPEN OUTPUT CERRLOG
+              CLOSE CERRLOG
+              OPEN I-O CERRLOG
+           END-IF
+           IF VAL-ERRL
+              INITIALIZE ERRL-REG-1
+              ACCEPT ERRL-DIA FROM CENTURY-DATE
+              ACCEPT ERRL-HORA FROM TIME
+              MOVE 'PRJ-BACKUP' TO ERRL-PROG
+              MOVE W-LOGIN-L TO ERRL-USU
+              MOVE W-ARQUIVO(1:11) TO ERRL-ARQ
+              MOVE W-FSTATUS TO ERRL-STATUS
+              MOVE W-EXTSTAT TO ERRL-EXTSTATUS
+              WRITE ERRL-REG-1
+              IF ST-ERRL = '22'
+                 REWRITE ERRL-REG-1
+              END-IF
+              CLOSE CERRLOG
+           END-IF.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+           PERFORM GRAVA-ERRO-LOG.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
